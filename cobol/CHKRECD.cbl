@@ -1,52 +1,232 @@
-000100 IDENTIFICATION DIVISION.                                                 
-000200 PROGRAM-ID.    CHEKRECD.                                                 
-000300 AUTHOR. R THORNTON                                                       
-000400 REMARKS. UTILITY SKELETON FOR CODING, TESTING RECORDS.                   
-000500 ENVIRONMENT DIVISION.                                                    
-000600 CONFIGURATION SECTION.                                                   
-000700 INPUT-OUTPUT SECTION.                                                    
-000800 DATA DIVISION.                                                           
-000900 WORKING-STORAGE SECTION.                                                 
-001000                                                                          
-001100****************************************************************  ******* 
-001200*                                                              *        * 
-001300*        RECORDS FROM SMF FEEDBACK ACTIVITY.                   *        * 
-001400*                                                              *        * 
-001500****************************************************************  ******* 
-001600****************************************************************  ******* 
-001700*                                                              *        * 
-001800*        TYPE 04 - STEP TERMINATION RECORD.                    *        * 
-001900*                                                              *        * 
-002000****************************************************************  ******* 
-002100 01  L04LOG.                                                              
-002200     05 L04RECLL                 PIC S9(4) COMP.                          
-002300     05 L04RECBB                 PIC S9(4) COMP.                          
-002400     05 L04PREFX.                                                         
-002500        10 L04USRID              PIC X.                                   
-002600        10 L04TYPE               PIC X.                                   
-002700           88 L04RECD            VALUE 'œ'.                               
-002800        10 L04CDATE              PIC S9(7) COMP-3.                        
-002900        10 L04CTIME              PIC S9(8) COMP.                          
-003000        10 L04SEQNO              PIC S9(8) COMP.                          
-003100        10 L04SCTAD PIC S9(8) COMP.                                       
-003200     05 L04SYSID                 PIC X(2).                                
-003300     05 L04MODID                 PIC X(2).                                
-003400     05 L04JOBNM                 PIC X(8).                                
-003500     05 L04USER                  PIC X(8).                                
-003600     05 L04STETM                 PIC S9(8) COMP.                          
-003700     05 L04STEDT                 PIC S9(7) COMP-3.                        
-003800     05 L04STSTM                 PIC S9(8) COMP.                          
-003900     05 L04STSDT                 PIC S9(7) COMP-3.                        
-004000     05 L04STPNO                 PIC X.                                   
-004100     05 L04COMCD                 PIC X(2).                                
-004200     05 L04STPNM                 PIC X(8).                                
-004300     05 L04REGSZ                 PIC S9(4) COMP.                          
-004400     05 L04CPUTM                 PIC X(3).                                
-004500     05 L04STPTI                 PIC X.                                   
-004600     05 L04JCTFG                 PIC X.                                   
-004700     05 L04RESRV                 PIC X(4).                                
-004800                                                                          
-004900 PROCEDURE DIVISION.                                                      
-005000 B100-MAINLINE-PROCESSING.                                                
-005100     GOBACK.                                                              
-
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    CHEKRECD.
+000300 AUTHOR. R THORNTON
+000310 DATE-WRITTEN.  AUG 2026.
+000320 DATE-COMPILED.
+000321*MODIFICATION HISTORY.
+000322*    AUG2026 RT  THE NUMERIC CLASS TEST IS A NO-OP AGAINST A
+000323*                COMP FIELD - EVERY BIT PATTERN A BINARY ITEM CAN
+000324*                HOLD IS A VALID NUMBER, SO THERE IS NO SUCH
+000325*                THING AS BAD DIGIT OR SIGN-NIBBLE CONTENT TO
+000326*                CATCH THERE THE WAY THERE IS FOR DISPLAY AND
+000327*                COMP-3. THE COMP SUBFIELDS BELOW ARE ALL
+000328*                LENGTHS, TIMES, A SEQUENCE NUMBER, AN ADDRESS
+000329*                AND A REGION SIZE - NONE OF WHICH CAN
+000330*                LEGITIMATELY GO NEGATIVE - SO E100 NOW CHECKS
+000331*                THOSE FOR A NEGATIVE VALUE INSTEAD, WHICH IS
+000332*                THE FORM OF CORRUPTION A BINARY FIELD CAN
+000333*                ACTUALLY SHOW.
+000334*****************************************************************
+000340*REMARKS. RECORD-LAYOUT VALIDATOR BUILT ON THE L04LOG SMF        *
+000350*         FEEDBACK LAYOUT BELOW. READS A SEQUENTIAL SAMPLE DATA  *
+000360*         FILE, MOVES EACH RECORD INTO THE LAYOUT, AND TESTS     *
+000370*         EVERY NUMERIC SUBFIELD. THE DISPLAY AND COMP-3 DATE/   *
+000375*         TIME SUBFIELDS ARE TESTED WITH THE NUMERIC CLASS TEST  *
+000376*         SO BAD DIGIT OR SIGN-NIBBLE CONTENT IS CAUGHT; THE     *
+000377*         COMP (BINARY) SUBFIELDS HAVE NO SUCH INVALID BIT       *
+000378*         PATTERN, SO THEY ARE INSTEAD TESTED FOR A NEGATIVE     *
+000379*         VALUE, WHICH NONE OF THEM CAN LEGITIMATELY HOLD. EITHER*
+000380*         KIND OF FAILURE IS REPORTED BY FIELD NAME AND RECORD   *
+000400*         NUMBER INSTEAD OF SHOWING UP AS A LATER ABEND. THE     *
+000410*         COPYBOOK UNDER TEST IS THE LAYOUT COMPILED INTO THIS   *
+000420*         PROGRAM - COPY IS RESOLVED AT COMPILE TIME, SO A NEW   *
+000430*         LAYOUT IS CHECKED BY SUBSTITUTING L04LOG AND THE FIELD *
+000440*         LIST IN E100 AND RECOMPILING, THE SAME WAY THIS        *
+000450*         SKELETON WAS ALWAYS MEANT TO BE REUSED.                *
+000460*****************************************************************
+000500 ENVIRONMENT DIVISION.
+000600 CONFIGURATION SECTION.
+000700 INPUT-OUTPUT SECTION.
+000710 FILE-CONTROL.
+000720     SELECT INPUT-FILE ASSIGN TO INPUT1.
+000730     SELECT PRINT-FILE ASSIGN TO PRINT1.
+000800 DATA DIVISION.
+000810 FILE SECTION.
+000820 FD  INPUT-FILE
+000821     BLOCK CONTAINS 0 RECORDS
+000822     RECORD CONTAINS 80 CHARACTERS
+000823     RECORDING MODE IS F
+000830     LABEL RECORDS ARE STANDARD.
+000840 01  INPUT-RECORD                PIC X(80).
+000889 FD  PRINT-FILE
+000890     BLOCK CONTAINS 0 RECORDS
+000891     RECORD CONTAINS 133 CHARACTERS
+000892     RECORDING MODE IS F
+000893     LABEL RECORDS ARE STANDARD.
+000894 01  PRINT-LINE.
+000895     05  CARRIAGE-CONTROL-BYTE   PIC X.
+000896     05  PRT-RECORD-NUMBER       PIC ZZZ,ZZ9.
+000897     05  FILLER                  PIC X(2).
+000898     05  PRT-FIELD-NAME          PIC X(10).
+000899     05  FILLER                  PIC X(2).
+000900     05  PRT-MESSAGE             PIC X(40).
+000901     05  FILLER                  PIC X(71).
+000910 WORKING-STORAGE SECTION.
+001000
+001100****************************************************************  *******
+001200*                                                              *        *
+001300*        RECORDS FROM SMF FEEDBACK ACTIVITY.                   *        *
+001400*                                                              *        *
+001500****************************************************************  *******
+001600****************************************************************  *******
+001700*                                                              *        *
+001800*        TYPE 04 - STEP TERMINATION RECORD.                    *        *
+001900*                                                              *        *
+002000****************************************************************  *******
+002100 01  L04LOG.
+002200     05 L04RECLL                 PIC S9(4) COMP.
+002300     05 L04RECBB                 PIC S9(4) COMP.
+002400     05 L04PREFX.
+002500        10 L04USRID              PIC X.
+002600        10 L04TYPE               PIC X.
+002700           88 L04RECD            VALUE 'œ'.
+002800        10 L04CDATE              PIC S9(7) COMP-3.
+002900        10 L04CTIME              PIC S9(8) COMP.
+003000        10 L04SEQNO              PIC S9(8) COMP.
+003100        10 L04SCTAD PIC S9(8) COMP.
+003200     05 L04SYSID                 PIC X(2).
+003300     05 L04MODID                 PIC X(2).
+003400     05 L04JOBNM                 PIC X(8).
+003500     05 L04USER                  PIC X(8).
+003600     05 L04STETM                 PIC S9(8) COMP.
+003700     05 L04STEDT                 PIC S9(7) COMP-3.
+003800     05 L04STSTM                 PIC S9(8) COMP.
+003900     05 L04STSDT                 PIC S9(7) COMP-3.
+004000     05 L04STPNO                 PIC X.
+004100     05 L04COMCD                 PIC X(2).
+004200     05 L04STPNM                 PIC X(8).
+004300     05 L04REGSZ                 PIC S9(4) COMP.
+004400     05 L04CPUTM                 PIC X(3).
+004500     05 L04STPTI                 PIC X.
+004600     05 L04JCTFG                 PIC X.
+004700     05 L04RESRV                 PIC X(4).
+004800
+004810 01  GENERAL-AREAS.
+004820     05  END-OF-INPUT-SWITCH     PIC X VALUE 'N'.
+004830         88  END-OF-INPUT-DATA   VALUE IS 'Y'.
+004840         88  MORE-DATA-TO-PROCESS VALUE IS 'N'.
+004850     05  LINE-SPACING            PIC 9 VALUE 1.
+004860     05  WS-RECORD-COUNT         PIC S9(7) COMP-3 VALUE 0.
+004870     05  WS-ERROR-COUNT          PIC S9(7) COMP-3 VALUE 0.
+004880     05  WS-ERROR-FIELD-NAME     PIC X(10).
+004890     05  WS-ERROR-MESSAGE-TEXT   PIC X(40).
+004900
+004910 PROCEDURE DIVISION.
+004920*
+004930 A100-EXECUTIVE-CONTROL.
+004940     PERFORM A110-INITIALIZATION.
+004950     PERFORM B100-MAINLINE-PROCESSING UNTIL END-OF-INPUT-DATA.
+004960     PERFORM Z100-END-OF-PROCESSING.
+004970     GOBACK.
+004980*
+004990 A110-INITIALIZATION.
+005000     OPEN INPUT INPUT-FILE.
+005010     OPEN OUTPUT PRINT-FILE.
+005020     MOVE SPACES TO PRINT-LINE.
+005030     MOVE 'REC NO' TO PRT-RECORD-NUMBER.
+005040     MOVE 'FIELD' TO PRT-FIELD-NAME.
+005050     MOVE 'VALIDATION RESULT' TO PRT-MESSAGE.
+005060     WRITE PRINT-LINE AFTER ADVANCING LINE-SPACING.
+005070*
+005080 B100-MAINLINE-PROCESSING.
+005090     PERFORM C100-READ-INPUT-FILE THRU C100-EXIT.
+005100     IF MORE-DATA-TO-PROCESS
+005110         PERFORM D100-VALIDATE-RECORD THRU D100-EXIT.
+005120*
+005130 C100-READ-INPUT-FILE.
+005140     READ INPUT-FILE
+005150         AT END MOVE 'Y' TO END-OF-INPUT-SWITCH.
+005160 C100-EXIT.
+005170     EXIT.
+005180*
+005190 D100-VALIDATE-RECORD.
+005200     ADD 1 TO WS-RECORD-COUNT.
+005210     MOVE INPUT-RECORD TO L04LOG.
+005220     PERFORM E100-CHECK-NUMERIC-FIELDS THRU E100-EXIT.
+005230 D100-EXIT.
+005240     EXIT.
+005250*
+005260 E100-CHECK-NUMERIC-FIELDS.
+005330     IF L04CDATE IS NOT NUMERIC
+005340         MOVE 'L04CDATE' TO WS-ERROR-FIELD-NAME
+005345         MOVE 'FIELD CONTENT IS NOT VALID NUMERIC DATA' TO
+005346             WS-ERROR-MESSAGE-TEXT
+005350         PERFORM F100-REPORT-FIELD-ERROR THRU F100-EXIT.
+005480     IF L04STEDT IS NOT NUMERIC
+005490         MOVE 'L04STEDT' TO WS-ERROR-FIELD-NAME
+005495         MOVE 'FIELD CONTENT IS NOT VALID NUMERIC DATA' TO
+005496             WS-ERROR-MESSAGE-TEXT
+005500         PERFORM F100-REPORT-FIELD-ERROR THRU F100-EXIT.
+005540     IF L04STSDT IS NOT NUMERIC
+005550         MOVE 'L04STSDT' TO WS-ERROR-FIELD-NAME
+005555         MOVE 'FIELD CONTENT IS NOT VALID NUMERIC DATA' TO
+005556             WS-ERROR-MESSAGE-TEXT
+005560         PERFORM F100-REPORT-FIELD-ERROR THRU F100-EXIT.
+005561*
+005562*    THE COMP SUBFIELDS HAVE NO INVALID BIT PATTERN FOR THE
+005563*    NUMERIC CLASS TEST TO CATCH, SO THEY ARE CHECKED FOR A
+005564*    NEGATIVE VALUE INSTEAD - A LENGTH, TIME, SEQUENCE NUMBER,
+005565*    ADDRESS OR REGION SIZE CAN NEVER LEGITIMATELY GO NEGATIVE.
+005566     IF L04RECLL < 0
+005567         MOVE 'L04RECLL' TO WS-ERROR-FIELD-NAME
+005568         MOVE 'FIELD CONTENT IS A NEGATIVE BINARY VALUE' TO
+005569             WS-ERROR-MESSAGE-TEXT
+005570         PERFORM F100-REPORT-FIELD-ERROR THRU F100-EXIT.
+005571     IF L04RECBB < 0
+005572         MOVE 'L04RECBB' TO WS-ERROR-FIELD-NAME
+005573         MOVE 'FIELD CONTENT IS A NEGATIVE BINARY VALUE' TO
+005574             WS-ERROR-MESSAGE-TEXT
+005575         PERFORM F100-REPORT-FIELD-ERROR THRU F100-EXIT.
+005576     IF L04CTIME < 0
+005577         MOVE 'L04CTIME' TO WS-ERROR-FIELD-NAME
+005578         MOVE 'FIELD CONTENT IS A NEGATIVE BINARY VALUE' TO
+005579             WS-ERROR-MESSAGE-TEXT
+005580         PERFORM F100-REPORT-FIELD-ERROR THRU F100-EXIT.
+005581     IF L04SEQNO < 0
+005582         MOVE 'L04SEQNO' TO WS-ERROR-FIELD-NAME
+005583         MOVE 'FIELD CONTENT IS A NEGATIVE BINARY VALUE' TO
+005584             WS-ERROR-MESSAGE-TEXT
+005585         PERFORM F100-REPORT-FIELD-ERROR THRU F100-EXIT.
+005586     IF L04SCTAD < 0
+005587         MOVE 'L04SCTAD' TO WS-ERROR-FIELD-NAME
+005588         MOVE 'FIELD CONTENT IS A NEGATIVE BINARY VALUE' TO
+005589             WS-ERROR-MESSAGE-TEXT
+005590         PERFORM F100-REPORT-FIELD-ERROR THRU F100-EXIT.
+005591     IF L04STETM < 0
+005592         MOVE 'L04STETM' TO WS-ERROR-FIELD-NAME
+005593         MOVE 'FIELD CONTENT IS A NEGATIVE BINARY VALUE' TO
+005594             WS-ERROR-MESSAGE-TEXT
+005595         PERFORM F100-REPORT-FIELD-ERROR THRU F100-EXIT.
+005596     IF L04STSTM < 0
+005597         MOVE 'L04STSTM' TO WS-ERROR-FIELD-NAME
+005598         MOVE 'FIELD CONTENT IS A NEGATIVE BINARY VALUE' TO
+005599             WS-ERROR-MESSAGE-TEXT
+005600         PERFORM F100-REPORT-FIELD-ERROR THRU F100-EXIT.
+005601     IF L04REGSZ < 0
+005602         MOVE 'L04REGSZ' TO WS-ERROR-FIELD-NAME
+005603         MOVE 'FIELD CONTENT IS A NEGATIVE BINARY VALUE' TO
+005604             WS-ERROR-MESSAGE-TEXT
+005605         PERFORM F100-REPORT-FIELD-ERROR THRU F100-EXIT.
+005610 E100-EXIT.
+005611     EXIT.
+005620*
+005630 F100-REPORT-FIELD-ERROR.
+005640     ADD 1 TO WS-ERROR-COUNT.
+005650     MOVE SPACES TO PRINT-LINE.
+005660     MOVE WS-RECORD-COUNT TO PRT-RECORD-NUMBER.
+005670     MOVE WS-ERROR-FIELD-NAME TO PRT-FIELD-NAME.
+005680     MOVE WS-ERROR-MESSAGE-TEXT TO PRT-MESSAGE.
+005690     WRITE PRINT-LINE AFTER ADVANCING LINE-SPACING.
+005700 F100-EXIT.
+005710     EXIT.
+005720*
+005730 Z100-END-OF-PROCESSING.
+005740     MOVE SPACES TO PRINT-LINE.
+005750     MOVE WS-RECORD-COUNT TO PRT-RECORD-NUMBER.
+005760     MOVE 'TOTAL RECORDS TESTED' TO PRT-MESSAGE.
+005770     WRITE PRINT-LINE AFTER ADVANCING LINE-SPACING.
+005780     MOVE SPACES TO PRINT-LINE.
+005790     MOVE WS-ERROR-COUNT TO PRT-RECORD-NUMBER.
+005800     MOVE 'TOTAL FIELD ERRORS FOUND' TO PRT-MESSAGE.
+005810     WRITE PRINT-LINE AFTER ADVANCING LINE-SPACING.
+005820     CLOSE INPUT-FILE, PRINT-FILE.
