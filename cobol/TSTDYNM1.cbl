@@ -0,0 +1,56 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    TSTDYNM1.
+000300 AUTHOR. R THORNTON
+000400 REMARKS. UTILITY PROGRAM TO TEST THE DYNAMSB1 SUBROUTINE.
+000410*    DRIVES DYNAMSB1 THROUGH A SERIES OF DYNAMIC CALLS AND
+000420*    FLAGS A MISMATCH IF PASS-BACK EVER COMES BACK LOWER THAN
+000430*    THE NUMBER OF CALLS ISSUED SO FAR, SINCE THAT IS THE
+000440*    SYMPTOM WE WOULD SEE IF THE DYNAMIC CALL PATH STARTED
+000450*    SILENTLY REUSING A STALE COPY OF THE SUBROUTINE INSTEAD
+000460*    OF RELOADING IT.
+000500 ENVIRONMENT DIVISION.
+000600 CONFIGURATION SECTION.
+000700 INPUT-OUTPUT SECTION.
+000800 FILE-CONTROL.
+001000 DATA DIVISION.
+001100 FILE SECTION.
+002000 WORKING-STORAGE SECTION.
+002100 77  FILLER PIC X(37)  VALUE
+002200     'TSTDYNM1 WORKING STORAGE BEGINS HERE'.
+002300
+002400 01  WS-CALL-CONTROL.
+002500     05  WS-CALL-LIMIT           PIC S9(4) COMP VALUE +5.
+002600     05  WS-CALL-NDX             PIC S9(4) COMP VALUE ZERO.
+002700     05  WS-MISMATCH-COUNT       PIC S9(4) COMP VALUE ZERO.
+002800
+002900 01  PASS-BACK                   PIC S9(5) COMP-3.
+003000
+010500 PROCEDURE DIVISION.
+010600
+010700 A100-EXECUTIVE-CONTROL.
+010800     PERFORM B100-CALL-DYNAMSB1 THRU B100-EXIT
+010900         VARYING WS-CALL-NDX FROM 1 BY 1
+011000             UNTIL WS-CALL-NDX > WS-CALL-LIMIT.
+011100     PERFORM Z100-END-OF-PROCESSING.
+011200     GOBACK.
+011300
+011400 B100-CALL-DYNAMSB1.
+011500     CALL 'DYNAMSB1' USING PASS-BACK.
+011600     DISPLAY 'CALL NUMBER ' WS-CALL-NDX ' PASS-BACK=' PASS-BACK.
+011700     IF PASS-BACK < WS-CALL-NDX
+011800        ADD 1 TO WS-MISMATCH-COUNT
+011900        DISPLAY 'DYNAMIC CALL MISMATCH ON CALL ' WS-CALL-NDX
+012000        DISPLAY '   EXPECTED AT LEAST ' WS-CALL-NDX
+012100                ' BUT RECEIVED ' PASS-BACK
+012200        DISPLAY '   POSSIBLE STALE COPY OF DYNAMSB1 IN USE'
+012300     END-IF.
+012400 B100-EXIT. EXIT.
+012500
+016000 Z100-END-OF-PROCESSING.
+016100     IF WS-MISMATCH-COUNT > ZERO
+016200        DISPLAY 'TSTDYNM1 COMPLETE - ' WS-MISMATCH-COUNT
+016300                ' MISMATCH(ES) DETECTED'
+016400     ELSE
+016500        DISPLAY 'TSTDYNM1 COMPLETE - NO MISMATCHES DETECTED'
+016600     END-IF.
+016700 Z100-EXIT. EXIT.
