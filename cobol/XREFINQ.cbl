@@ -0,0 +1,209 @@
+       CBL
+      ******************************************************************
+      *                                                                *
+      * Licensed Materials - Property of IBM                           *
+      *                                                                *
+      * (c) Copyright IBM Corp. 2020.                                  *
+      *                                                                *
+      * US Government Users Restricted Rights - Use, duplication       *
+      * or disclosure restricted by GSA ADP Schedule Contract          *
+      * with IBM Corp.                                                 *
+      *                                                                *
+      ******************************************************************
+
+      ******************************************************************
+      * Drives RANDXREF's inquiry-only ('I') open over a batch extract
+      * of cross-reference keys, one per KEYSIN record, instead of the
+      * one-key-at-a-time calling pattern used online.  Produces a
+      * found/not-found report (RANDXREF's own MSG-10/'N' not-found
+      * indication) so a full batch of BCBS cross-reference keys can
+      * be audited overnight.
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. XREFINQ.
+       AUTHOR. Jon Collett.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. MAINFRAME.
+      *****************************************************************
+      *** File Control                                              ***
+      *****************************************************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT KEYSIN
+                  ASSIGN TO KEYSIN
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS KEYSIN-STATUS.
+
+           SELECT XREFRPT
+                  ASSIGN TO XREFRPT
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS XREFRPT-STATUS.
+
+       DATA DIVISION.
+      *****************************************************************
+      *** File Section                                              ***
+      *****************************************************************
+       FILE SECTION.
+       FD  KEYSIN.
+       01  KEYIN-RECORD.
+           05 KEYIN-XREF-KEY                   PIC X(18).
+           05 FILLER                           PIC X(62).
+
+       FD  XREFRPT.
+       01  XREFRPT-RECORD                      PIC X(80).
+
+      *****************************************************************
+      *** Working storage                                           ***
+      *****************************************************************
+       WORKING-STORAGE SECTION.
+       77 FILLER PIC X(80) VALUE
+           'Licensed Materials - Property of IBM'.
+       77 FILLER PIC X(80) VALUE
+           '(c) Copyright IBM Corp. 2020. All Rights Reserved.'.
+
+       01  KEYSIN-STATUS.
+           05 KEYSIN-STATUS1               PIC X.
+           05 KEYSIN-STATUS2               PIC X.
+
+       01  XREFRPT-STATUS.
+           05 XREFRPT-STATUS1              PIC X.
+           05 XREFRPT-STATUS2              PIC X.
+
+      *
+      * Parameters passed positionally to RANDXREF - same layout as
+      * RANDXREF's own LINKAGE SECTION
+      *
+       01  XR-IOOP                          PIC X(1).
+       01  XR-ERR                           PIC X(1).
+       01  XR-XREF-DATA                     PIC X(30).
+       01  XR-XREF-KEY                      PIC X(18).
+       01  XR-DUP-REC                       PIC X(30).
+
+       01  WS-EXIT                          PIC X    VALUE 'N'.
+       01  WS-READ-CNT                      PIC 9(7) VALUE 0.
+       01  WS-FOUND-CNT                     PIC 9(7) VALUE 0.
+       01  WS-NOTFOUND-CNT                  PIC 9(7) VALUE 0.
+
+       01  WS-RPT-DETAIL.
+           05 FILLER                        PIC X(5)  VALUE 'KEY: '.
+           05 WS-RPT-KEY                    PIC X(18).
+           05 FILLER                        PIC X(5)  VALUE SPACES.
+           05 WS-RPT-STATUS                 PIC X(12).
+           05 FILLER                        PIC X(40) VALUE SPACES.
+
+       01  WS-RPT-SUMMARY.
+           05 FILLER                        PIC X(18) VALUE
+               'KEYS READ........'.
+           05 WS-RPT-SUM-READ               PIC ZZZZZZ9.
+           05 FILLER                        PIC X(5)  VALUE SPACES.
+           05 FILLER                        PIC X(18) VALUE
+               'KEYS FOUND.......'.
+           05 WS-RPT-SUM-FOUND              PIC ZZZZZZ9.
+           05 FILLER                        PIC X(5)  VALUE SPACES.
+           05 FILLER                        PIC X(18) VALUE
+               'KEYS NOT FOUND...'.
+           05 WS-RPT-SUM-NOTFOUND           PIC ZZZZZZ9.
+           05 FILLER                        PIC X(9)  VALUE SPACES.
+
+       LINKAGE SECTION.
+
+       PROCEDURE DIVISION.
+       PREMIERE SECTION.
+       P010.
+           DISPLAY 'Started XREFINQ.'.
+
+           OPEN INPUT KEYSIN.
+           IF KEYSIN-STATUS NOT EQUAL '00'
+               DISPLAY 'Error opening KEYSIN file, status='
+                       KEYSIN-STATUS
+               MOVE 12 TO RETURN-CODE
+               PERFORM PROGRAM-DONE
+           END-IF.
+
+           OPEN OUTPUT XREFRPT.
+           IF XREFRPT-STATUS NOT EQUAL '00'
+               DISPLAY 'Error opening XREFRPT file, status='
+                       XREFRPT-STATUS
+               MOVE 12 TO RETURN-CODE
+               PERFORM PROGRAM-DONE
+           END-IF.
+
+           MOVE 'I' TO XR-IOOP.
+           CALL 'RANDXREF' USING XR-IOOP XR-ERR
+                                  XR-XREF-DATA XR-XREF-KEY XR-DUP-REC.
+
+           READ KEYSIN
+             AT END MOVE 'Y' TO WS-EXIT
+           END-READ.
+
+           PERFORM UNTIL WS-EXIT = 'Y'
+              PERFORM PROCESS-KEY
+              READ KEYSIN
+                AT END MOVE 'Y' TO WS-EXIT
+              END-READ
+           END-PERFORM.
+
+           MOVE 'C' TO XR-IOOP.
+           CALL 'RANDXREF' USING XR-IOOP XR-ERR
+                                  XR-XREF-DATA XR-XREF-KEY XR-DUP-REC.
+
+           MOVE WS-READ-CNT     TO WS-RPT-SUM-READ.
+           MOVE WS-FOUND-CNT    TO WS-RPT-SUM-FOUND.
+           MOVE WS-NOTFOUND-CNT TO WS-RPT-SUM-NOTFOUND.
+           WRITE XREFRPT-RECORD FROM WS-RPT-SUMMARY.
+
+           DISPLAY 'XREFINQ read ' WS-READ-CNT ' keys, '
+                   WS-FOUND-CNT ' found, '
+                   WS-NOTFOUND-CNT ' not found.'.
+
+           PERFORM PROGRAM-DONE.
+
+       P999.
+           EXIT.
+
+      *
+      * Inquire on one key and write a found/not-found detail line
+      *
+       PROCESS-KEY SECTION.
+       PK010.
+           ADD 1 TO WS-READ-CNT.
+
+           MOVE KEYIN-XREF-KEY TO XR-XREF-KEY.
+           MOVE 'R'            TO XR-IOOP.
+           CALL 'RANDXREF' USING XR-IOOP XR-ERR
+                                  XR-XREF-DATA XR-XREF-KEY XR-DUP-REC.
+
+           MOVE KEYIN-XREF-KEY TO WS-RPT-KEY.
+           IF XR-ERR EQUAL 'N'
+              ADD 1 TO WS-NOTFOUND-CNT
+              MOVE 'NOT FOUND'  TO WS-RPT-STATUS
+           ELSE
+              ADD 1 TO WS-FOUND-CNT
+              MOVE 'FOUND'      TO WS-RPT-STATUS
+           END-IF.
+
+           WRITE XREFRPT-RECORD FROM WS-RPT-DETAIL.
+
+       PK999.
+           EXIT.
+
+       PROGRAM-DONE SECTION.
+       PD010.
+
+           PERFORM CLOSE-FILE.
+
+           GOBACK.
+
+       PD999.
+           EXIT.
+
+       CLOSE-FILE SECTION.
+       CF010.
+           CLOSE KEYSIN.
+           CLOSE XREFRPT.
+
+       CF999.
+           EXIT.
