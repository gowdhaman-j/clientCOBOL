@@ -1,7 +1,15 @@
 000100 IDENTIFICATION DIVISION.                                                 
 000200 PROGRAM-ID.    PRTHEX.                                                   
-000300 AUTHOR. R THORNTON                                                       
-000400*REMARKS. UTILITY PRTHEX PRINTS MEMORY IN HEX.                            
+000300 AUTHOR. R THORNTON
+000400*REMARKS. UTILITY PRTHEX PRINTS MEMORY IN HEX.
+000410*MODIFICATION HISTORY.
+000420*    AUG2026 RT  EACH LINE NOW ALSO SHOWS THE PRINTABLE-CHARACTER
+000430*                RENDERING OF THE SAME BYTE ALONGSIDE THE HEX, THE
+000440*                WAY A NORMAL DUMP UTILITY DOES, WITH NON-PRINTABLE
+000450*                BYTES SHOWN AS A PERIOD. THE PRINTABLE TEST IS
+000455*                AGAINST THE EBCDIC CODE POINTS FOR SPACE, A-Z AND
+000456*                0-9, SINCE THAT IS THE CODE PAGE THIS BYTE STREAM
+000457*                IS ACTUALLY IN.
 000500 ENVIRONMENT DIVISION.                                                    
 000600 CONFIGURATION SECTION.                                                   
 000700 INPUT-OUTPUT SECTION.                                                    
@@ -16,17 +24,22 @@
 001600     BLOCK CONTAINS 0 RECORDS                                             
 001700     LABEL RECORD IS STANDARD                                             
 001800     DATA RECORD IS INPUT-RECORD.                                         
-001900                                                                          
-002000 01  PRINT-RECORD.                                                        
-002100     05  PRINT-NUMBER              PIC XX.                                
-002200     05  FILLER                    PIC X(78).                             
-002300                                                                          
+001900
+002000 01  PRINT-RECORD.
+002100     05  PRINT-NUMBER              PIC XX.
+002110     05  FILLER                    PIC X(3) VALUE SPACES.
+002120     05  PRINT-ASCII               PIC X.
+002200     05  FILLER                    PIC X(74).
+002300
 002400 WORKING-STORAGE SECTION.                                                 
 002500 77  FILLER PIC X(36)  VALUE                                              
 002600     'PRTHEX WORKING STORAGE BEGINS HERE'.                                
 002700 01  MISCELLANY.                                                          
 002800     05  QUOTIENT                PIC S9(4) COMP.                          
-002900     05  INCOMING-BINARY-NUMBER  PIC S9(4) COMP.                          
+002900     05  INCOMING-BINARY-NUMBER  PIC S9(4) COMP.
+002910         88  EBCDIC-PRINTABLE-BYTE  VALUES 64, 129 THRU 137,
+002920             145 THRU 153, 162 THRU 169, 193 THRU 201,
+002930             209 THRU 217, 226 THRU 233, 240 THRU 249.
 003000     05  FILLER REDEFINES INCOMING-BINARY-NUMBER.                         
 003100         10 FILLER               PIC X.                                   
 003200         10 INCOMING-BINARY-BYTE PIC X.                                   
@@ -38,8 +51,9 @@
 003800                                                                          
 003900     05  CONVERTED-NUMBER.                                                
 004000         10  ZONE-DIGIT          PIC X.                                   
-004100         10  NUMERIC-DIGIT       PIC X.                                   
-004200                                                                          
+004100         10  NUMERIC-DIGIT       PIC X.
+004150     05  NON-PRINTABLE-SUBSTITUTE PIC X VALUE '.'.
+004200
 004300 PROCEDURE DIVISION.                                                      
 004400                                                                          
 004500     OPEN OUTPUT PRINT-FILE.                                              
@@ -64,8 +78,12 @@
 006400         ADD 183 TO HALFWORD                                              
 006500     ELSE                                                                 
 006600         ADD 240 TO HALFWORD.                                             
-006700     MOVE HEX-BYTE TO ZONE-DIGIT.                                         
-006800     MOVE CONVERTED-NUMBER TO PRINT-NUMBER.                               
-006900     WRITE PRINT-RECORD.                                                  
+006700     MOVE HEX-BYTE TO ZONE-DIGIT.
+006800     MOVE CONVERTED-NUMBER TO PRINT-NUMBER.
+006810     IF EBCDIC-PRINTABLE-BYTE
+006830         MOVE INCOMING-BINARY-BYTE TO PRINT-ASCII
+006840     ELSE
+006850         MOVE NON-PRINTABLE-SUBSTITUTE TO PRINT-ASCII.
+006900     WRITE PRINT-RECORD.
 007000     ADD 1 TO INCOMING-BINARY-NUMBER.                                     
 
