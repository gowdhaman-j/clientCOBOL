@@ -1,5 +1,5 @@
 000100 ID DIVISION.                                                             
-000200 PROGRAM-ID. BCBSEXTR                                                     
+000200 PROGRAM-ID. BCBSEXTR.                                                    
 000210**************************************************************            
 000300*    READ THE MACHINE FILE INPUT AND WRITE A FILE OF LOAD    *            
 000400*    MODULES THAT MUST BE RELINKED BEFORE THEY WILL RUN UNDER*            
@@ -20,8 +20,12 @@
 001000 FILE-CONTROL.                                                            
 001100     SELECT MACHINE-FILE ASSIGN TO UT-S-MACHINE                           
 001200         FILE STATUS MACHINE-FILE-STATUS.                                 
-001300     SELECT REPORT-FILE ASSIGN TO UT-S-REPORT                             
-001400         FILE STATUS REPORT-FILE-STATUS.                                  
+001300     SELECT REPORT-FILE ASSIGN TO UT-S-REPORT
+001400         FILE STATUS REPORT-FILE-STATUS.
+001410     SELECT CATRPT-FILE ASSIGN TO UT-S-CATRPT
+001420         FILE STATUS CATRPT-FILE-STATUS.
+001430     SELECT JCL-FILE ASSIGN TO UT-S-JCL
+001440         FILE STATUS JCL-FILE-STATUS.
 001500 DATA DIVISION.                                                           
 001600 FILE SECTION.                                                            
 001700 FD  MACHINE-FILE                                                         
@@ -357,18 +361,74 @@
 004100         10  FILLER                  PIC X.                               
 004200         10  RPT-STPRRE              PIC X(8).                            
 004300         10  FILLER                  PIC X.                               
-004400         10  RPT-TUNE                PIC X(8).                            
-004500         10  FILLER                  PIC X(43).                           
-004600                                                                          
-004700 WORKING-STORAGE SECTION.                                                 
+004400         10  RPT-TUNE                PIC X(8).
+004500         10  FILLER                  PIC X(43).
+004550
+004560 FD  CATRPT-FILE
+004570     BLOCK CONTAINS 0 RECORDS
+004580     RECORD CONTAINS 80 CHARACTERS
+004590     RECORDING MODE F.
+004600 01  CATRPT-RECORD.
+004610     05  FILLER                      PIC X.
+004620     05  CATRPT-MEMBER-NAME          PIC X(8).
+004630     05  FILLER                      PIC X.
+004640     05  CATRPT-CSECT-NAME           PIC X(8).
+004650     05  FILLER                      PIC X.
+004660     05  CATRPT-TYPE-CODE            PIC X(2).
+004670     05  FILLER                      PIC X.
+004680     05  CATRPT-CATEGORY             PIC X(10).
+004690     05  FILLER                      PIC X(48).
+004695
+004691 FD  JCL-FILE
+004692     BLOCK CONTAINS 0 RECORDS
+004693     RECORD CONTAINS 80 CHARACTERS
+004694     RECORDING MODE F.
+004695 01  JCL-RECORD                      PIC X(80).
+004696
+004700 WORKING-STORAGE SECTION.
 004800 01  MACHINE-FILE-STATUS.                                                 
 004900     05  MACHINE-FILE-STATUS-BYTE1   PIC 9 VALUE 0.                       
 005000         88  MACHINE-EOF VALUE 1.                                         
 005100     05  SECOND-BYTE PIC X.                                               
 005200 01  REPORT-FILE-STATUS.                                                  
-005300     05  REPORT-FILE-STATUS-BYTE1    PIC 9 VALUE 0.                       
-005400     05  REPORT-FILE-STATUS-BYTE2    PIC X.                               
-005500 01  STATISTICAL-DATA.                                                    
+005300     05  REPORT-FILE-STATUS-BYTE1    PIC 9 VALUE 0.
+005400     05  REPORT-FILE-STATUS-BYTE2    PIC X.
+005410 01  CATRPT-FILE-STATUS.
+005420     05  CATRPT-FILE-STATUS-BYTE1    PIC 9 VALUE 0.
+005430     05  CATRPT-FILE-STATUS-BYTE2    PIC X.
+005440 01  WS-NON-COBOL-CATEGORY           PIC X(10).
+005450 01  JCL-FILE-STATUS.
+005460     05  JCL-FILE-STATUS-BYTE1       PIC 9 VALUE 0.
+005470     05  JCL-FILE-STATUS-BYTE2       PIC X.
+005480 01  WS-JCL-STEP-LINE.
+005490     05  FILLER                      PIC X(2)  VALUE '//'.
+005491     05  JCL-STEP-MODULE             PIC X(8).
+005492     05  FILLER                      PIC X(1)  VALUE SPACE.
+005493     05  FILLER                      PIC X(24) VALUE
+005494         'EXEC PGM=IEWL,PARM=(LIST'.
+005495     05  FILLER                      PIC X(15) VALUE
+005496         ',XREF,LET,RENT)'.
+005497     05  FILLER                      PIC X(30) VALUE SPACES.
+005498 01  WS-JCL-SYSLIN-LINE.
+005499     05  FILLER                      PIC X(28) VALUE
+005500         '//SYSLIN   DD  DISP=SHR,DSN='.
+005501     05  FILLER                      PIC X(22) VALUE
+005502         'SPP.EDGE.RELINK.OBJLIB'.
+005503     05  FILLER                      PIC X(1)  VALUE '('.
+005504     05  JCL-SYSLIN-MODULE           PIC X(8).
+005505     05  FILLER                      PIC X(1)  VALUE ')'.
+005506     05  FILLER                      PIC X(20) VALUE SPACES.
+005507 01  WS-JCL-SYSLMOD-LINE.
+005508     05  FILLER                      PIC X(28) VALUE
+005509         '//SYSLMOD  DD  DISP=SHR,DSN='.
+005510     05  JCL-SYSLMOD-DSNAME          PIC X(33).
+005511     05  FILLER                      PIC X(1)  VALUE '('.
+005512     05  JCL-SYSLMOD-MODULE          PIC X(8).
+005513     05  FILLER                      PIC X(1)  VALUE ')'.
+005514     05  FILLER                      PIC X(9)  VALUE SPACES.
+005516 01  WS-JCL-SYSPRINT-LINE            PIC X(80) VALUE
+005517     '//SYSPRINT DD  SYSOUT=*'.
+005500 01  STATISTICAL-DATA.
 005600     05  MACHINE-RECORDS-READ        PIC S9(8) COMP VALUE +0.             
 005700 01  CURRENT-MODULE                  PIC X(8) VALUE SPACES.               
 005800 01  CURRENT-USRDAT                  PIC X(4) VALUE SPACES.               
@@ -457,66 +517,109 @@
 014100          PERFORM 3000-PROCESS-THIS-CSECT.                                
 014200                                                                          
 014300 2000-CHECK-MODULE-CHANGE.                                                
-014400      IF (MRMEM NOT EQUAL CURRENT-MODULE) OR                              
-014500          (MRUSRDAT NOT EQUAL CURRENT-USRDAT)                             
+014400      IF (MEMBER-NAME NOT EQUAL CURRENT-MODULE) OR                        
+014500          (SLASH-U-PARM-DATA NOT EQUAL CURRENT-USRDAT)                    
 014600              PERFORM 7000-MODULE-ANALYSIS                                
 014700              PERFORM 6000-INITIALIZE-NEW-MODULE.                         
 014800                                                                          
 014900 3000-PROCESS-THIS-CSECT.                                                 
-015000      IF MRTYPE = 'VO'                                                    
+015000      IF CSECT-TYPE = 'VO'                                                
 015100          MOVE '1' TO NORES-CODE-FOUND-SWITCH                             
 015200          ADD +1 TO NORES-CODE-COUNT                                      
 015300          MOVE '1' TO COBOL-CODE-FOUND-SWITCH                             
 015400          ADD +1 TO   COBOL-CODE-COUNT.                                   
-015500      IF MRTYPE = 'V4'                                                    
+015500      IF CSECT-TYPE = 'V4'                                                
 015600          MOVE '1' TO COBOL-CODE-FOUND-SWITCH                             
 015700          ADD +1 TO   COBOL-CODE-COUNT                                    
-015800          IF MROCRES EQUAL '1'                                            
+015800          IF VSCOBOL-RES-INDICATOR EQUAL '1'                              
 015900              MOVE '1' TO RES-CODE-FOUND-SWITCH                           
 016000              ADD +1 TO RES-CODE-COUNT                                    
 016100          ELSE                                                            
 016200              MOVE '1' TO NORES-CODE-FOUND-SWITCH                         
 016300              ADD +1 TO NORES-CODE-COUNT.                                 
-016400      IF MRTYPE = 'VS'                                                    
+016400      IF CSECT-TYPE = 'VS'                                                
 016500          MOVE '1' TO COBOL-CODE-FOUND-SWITCH                             
 016600          ADD +1 TO   COBOL-CODE-COUNT                                    
-016700          IF MROCRES EQUAL '1'                                            
+016700          IF VSCOBOL-RES-INDICATOR EQUAL '1'                              
 016800              MOVE '1' TO RES-CODE-FOUND-SWITCH                           
 016900              ADD +1 TO RES-CODE-COUNT                                    
 017000          ELSE                                                            
 017100              MOVE '1' TO NORES-CODE-FOUND-SWITCH                         
 017200              ADD +1 TO NORES-CODE-COUNT.                                 
-017300      IF MRTYPE = 'C2'                                                    
+017300      IF CSECT-TYPE = 'C2'                                                
 017400          MOVE '1' TO COBOL-CODE-FOUND-SWITCH                             
 017500          ADD +1 TO   COBOL-CODE-COUNT                                    
-017600          IF MRC2RES EQUAL '1'                                            
+017600          IF COBOL-II-RES-INDICATOR EQUAL '1'                             
 017700              MOVE '1' TO RES-CODE-FOUND-SWITCH                           
 017800              ADD +1 TO RES-CODE-COUNT                                    
 017900          ELSE                                                            
 018000              MOVE '1' TO NORES-CODE-FOUND-SWITCH                         
 018100              ADD +1 TO NORES-CODE-COUNT.                                 
-018200      IF MRTYPE = 'C3'                                                    
+018200      IF CSECT-TYPE = 'C3'                                                
 018300          MOVE '1' TO RES-CODE-FOUND-SWITCH                               
 018400          ADD +1 TO RES-CODE-COUNT                                        
 018500          MOVE '1' TO COBOL-CODE-FOUND-SWITCH                             
 018600          ADD +1 TO   COBOL-CODE-COUNT.                                   
-018700      IF MRTYPE = 'PM' OR 'P1' OR 'P2' OR 'PR'                            
+018700      IF CSECT-TYPE = 'PM' OR 'P1' OR 'P2' OR 'PR'                        
 018800          MOVE 'PL/1' TO RPT-PLI.                                         
-018900      IF MRTYPE = 'CS' OR 'CE' OR 'C1' OR 'CL'                            
+018900      IF CSECT-TYPE = 'CS' OR 'CE' OR 'C1' OR 'CL'                        
 019000          MOVE 'C-LANG' TO RPT-C370.                                      
-019100      IF MRCSECT = 'ILBOD01' OR 'ILBODBE' OR 'ILBOPRM'                    
+019100      IF CSECTNAME = 'ILBOD01' OR 'ILBODBE' OR 'ILBOPRM'                  
 019200          OR 'ILBOSND' OR 'ILBOSTN' OR 'ILBOTC2'                          
-019300              MOVE MRCSECT TO RPT-ILBO.                                   
-019400      IF MRCSECT = 'ILBOSTP0' OR 'IGZERRE'                                
-019500              MOVE MRCSECT TO RPT-STPRRE.                                 
-019600      IF MRCSECT = 'IGZETUN'                                              
-019700              MOVE MRCSECT TO RPT-TUNE.                                   
-019800      IF MRCSECT = 'PLICALLA' OR 'PLICALLB'                               
-019900              MOVE 'PL/1' TO RPT-PLI.                                     
-020000                                                                          
-020100 6000-INITIALIZE-NEW-MODULE.                                              
-020200     MOVE MRMEM TO CURRENT-MODULE                                         
-020300     MOVE MRUSRDAT TO CURRENT-USRDAT                                      
+019300              MOVE CSECTNAME TO RPT-ILBO.                                 
+019400      IF CSECTNAME = 'ILBOSTP0' OR 'IGZERRE'                              
+019500              MOVE CSECTNAME TO RPT-STPRRE.                               
+019600      IF CSECTNAME = 'IGZETUN'                                            
+019700              MOVE CSECTNAME TO RPT-TUNE.                                 
+019800      IF CSECTNAME = 'PLICALLA' OR 'PLICALLB'
+019900              MOVE 'PL/1' TO RPT-PLI.
+019910      PERFORM 3100-CHECK-NON-COBOL-TECH.
+020000
+020010 3100-CHECK-NON-COBOL-TECH.
+020020     MOVE SPACES TO WS-NON-COBOL-CATEGORY.
+020030     IF ASSEMBLER-PROGRAM OR USER-RECOGNIZED-ASSEMBLER
+020040         MOVE 'ASSEMBLER' TO WS-NON-COBOL-CATEGORY
+020050     ELSE
+020060         IF C370-RUNTIME-ROUTINE OR C370-PROGRAM OR
+020070            LATTICE-C-PROGRAM OR SAS-C-PROGRAM OR
+020080            C-CPLUSPLUS-FOR-OS390
+020090             MOVE 'C/C++' TO WS-NON-COBOL-CATEGORY
+020100         ELSE
+020110             IF CICS-INTERFACE
+020120                 MOVE 'CICS' TO WS-NON-COBOL-CATEGORY
+020130             ELSE
+020140                 IF DB2-INTERFACE
+020150                     MOVE 'DB2' TO WS-NON-COBOL-CATEGORY
+020160                 ELSE
+020170                     IF FORTRAN-G-G1-PROGRAM OR FORTRAN-H-PROGRAM
+020180                        OR FORTRAN-RUNTIME-ROUTINE OR
+020190                        VS-FORTRAN-PROGRAM
+020200                         MOVE 'FORTRAN' TO WS-NON-COBOL-CATEGORY
+020210                     ELSE
+020220                         IF VA-PLI-FOR-OS390-PROGRAM OR
+020230                            PLI-FOR-MVS-AND-VM-PROGRAM OR
+020240                            PLI-RUNTIME-ROUTINE OR
+020250                            PLI-OPTIMIZER-V1-PROGRAM OR
+020260                            PLI-OPTIMIZER-V2-PROGRAM
+020270                             MOVE 'PL/I' TO WS-NON-COBOL-CATEGORY
+020280                         END-IF
+020290                     END-IF
+020300                 END-IF
+020310             END-IF
+020320         END-IF
+020330     END-IF.
+020340     IF WS-NON-COBOL-CATEGORY NOT EQUAL SPACES
+020350         MOVE SPACES TO CATRPT-RECORD
+020360         MOVE MEMBER-NAME TO CATRPT-MEMBER-NAME
+020370         MOVE CSECTNAME TO CATRPT-CSECT-NAME
+020380         MOVE CSECT-TYPE TO CATRPT-TYPE-CODE
+020390         MOVE WS-NON-COBOL-CATEGORY TO CATRPT-CATEGORY
+020400         WRITE CATRPT-RECORD
+020410     END-IF.
+020420
+020430 6000-INITIALIZE-NEW-MODULE.
+020200     MOVE MEMBER-NAME TO CURRENT-MODULE                                   
+020300     MOVE SLASH-U-PARM-DATA TO CURRENT-USRDAT                             
 020400     MOVE '0' TO COBOL-CODE-FOUND-SWITCH                                  
 020500     MOVE '0' TO NORES-CODE-FOUND-SWITCH                                  
 020600     MOVE +0  TO NORES-CODE-COUNT.                                        
@@ -538,9 +641,19 @@
 022200             OR TBL-ARG(I) = HIGH-VALUES                                  
 022300         END-PERFORM                                                      
 022400         MOVE TBL-DSNAME(I) TO RPT-DSNAME                                 
+022410         PERFORM 7100-PUNCH-JCL-STEP
 022500         WRITE REPORT-RECORD                                              
 022600         MOVE SPACES TO REPORT-RECORD.                                    
 022700                                                                          
+022710 7100-PUNCH-JCL-STEP.
+022720     MOVE CURRENT-MODULE TO JCL-STEP-MODULE.
+022730     WRITE JCL-RECORD FROM WS-JCL-STEP-LINE.
+022740     MOVE CURRENT-MODULE TO JCL-SYSLIN-MODULE.
+022750     WRITE JCL-RECORD FROM WS-JCL-SYSLIN-LINE.
+022760     MOVE TBL-DSNAME(I) TO JCL-SYSLMOD-DSNAME.
+022770     MOVE CURRENT-MODULE TO JCL-SYSLMOD-MODULE.
+022780     WRITE JCL-RECORD FROM WS-JCL-SYSLMOD-LINE.
+022790     WRITE JCL-RECORD FROM WS-JCL-SYSPRINT-LINE.
 022800 8000-END-OF-FILE.                                                        
 022900      IF MACHINE-RECORDS-READ EQUAL ZERO                                  
 023000          DISPLAY 'NULL MACHINE INPUT FILE ENCOUNTERED - INVALID'         
@@ -559,15 +672,26 @@
 024300           DISPLAY 'UNEXPECTED FILE STATUS AFTER MACHINE OPEN = '         
 024400                 MACHINE-FILE-STATUS                                      
 024500             CALL 'ILBOABN0'.                                             
-024600     OPEN OUTPUT REPORT-FILE.                                             
-024700     IF ( REPORT-FILE-STATUS-BYTE1 NOT EQUAL 0 )                          
-024800       DISPLAY 'UNEXPECTED FILE STATUS AFTER REPORT FILE OPEN = '         
-024900             REPORT-FILE-STATUS                                           
-025000         CALL 'ILBOABN0'.                                                 
-025100     MOVE SPACES TO REPORT-RECORD.                                        
-025200                                                                          
-025300 9990-END-OF-JOB.                                                         
-025400      PERFORM 7000-MODULE-ANALYSIS                                        
-025500     CLOSE MACHINE-FILE.                                                  
-025600     CLOSE REPORT-FILE.                                                   
-  
\ No newline at end of file
+024600     OPEN OUTPUT REPORT-FILE.
+024700     IF ( REPORT-FILE-STATUS-BYTE1 NOT EQUAL 0 )
+024800       DISPLAY 'UNEXPECTED FILE STATUS AFTER REPORT FILE OPEN = '
+024900             REPORT-FILE-STATUS
+025000         CALL 'ILBOABN0'.
+025010     OPEN OUTPUT CATRPT-FILE.
+025020     IF ( CATRPT-FILE-STATUS-BYTE1 NOT EQUAL 0 )
+025030       DISPLAY 'UNEXPECTED FILE STATUS AFTER CATRPT FILE OPEN = '
+025040             CATRPT-FILE-STATUS
+025050         CALL 'ILBOABN0'.
+025060     OPEN OUTPUT JCL-FILE.
+025070     IF ( JCL-FILE-STATUS-BYTE1 NOT EQUAL 0 )
+025080       DISPLAY 'UNEXPECTED FILE STATUS AFTER JCL FILE OPEN = '
+025090             JCL-FILE-STATUS
+025095         CALL 'ILBOABN0'.
+025100     MOVE SPACES TO REPORT-RECORD.
+025200
+025300 9990-END-OF-JOB.
+025400      PERFORM 7000-MODULE-ANALYSIS
+025500     CLOSE MACHINE-FILE.
+025600     CLOSE REPORT-FILE.
+025610     CLOSE CATRPT-FILE.
+025620     CLOSE JCL-FILE.
