@@ -60,6 +60,15 @@
 
           03 NCS-ACC-NO-RESP  PIC XX VALUE '00'.
 
+      *
+      * Account numbers are keyed into the branch screens through an
+      * 8-digit field, so the named counter must never be allowed to
+      * issue a number outside that domain even though ACCOUNT-NUMBER
+      * itself is defined wider.
+      *
+       01 NCS-ACC-NO-MAX                 PIC 9(16) COMP
+                                 VALUE 99999999.
+
        01 NCS-ACC-NO-DISP                PIC 9(16) VALUE 0.
 
        01 WS-ABEND-PGM                  PIC X(8) VALUE 'ABNDPROC'.
@@ -83,6 +92,12 @@
        COPY SORTCODE.
        01 NCS-UPDATED                        PIC X VALUE 'N'.
 
+      *
+      * Rollback audit trail entry written to the NCSA TD queue
+      *
+       01 NCSAUDIT-RECORD.
+           COPY NCSAUDIT.
+
        01 WS-CICS-RESP PIC S9(8) BINARY.
        01 WS-CICS-RESP2 PIC S9(8) BINARY.
 
@@ -118,6 +133,20 @@
 
              PERFORM GET-NCS
       D    DISPLAY 'PGM NEWACCNO THE OUTPUT DATA IS='
+      D       DFHCOMMAREA
+             PERFORM GET-ME-OUT-OF-HERE
+           END-IF.
+
+           IF NEWACCNO-FUNCTION-RESERVE-BLOCK
+
+             PERFORM ENQ-NAMED-COUNTER
+      *
+      * Reserve a block of consecutive ACCOUNT numbers in one
+      * ENQ/GET DCOUNTER INCREMENT(n) cycle for branch migrations
+      *
+             PERFORM RESERVE-NCS-BLOCK
+             PERFORM DEQ-NAMED-COUNTER
+      D    DISPLAY 'PGM NEWACCNO THE OUTPUT DATA IS='
       D       DFHCOMMAREA
              PERFORM GET-ME-OUT-OF-HERE
            END-IF.
@@ -213,6 +242,16 @@
                 PERFORM DEQ-NAMED-COUNTER
                 PERFORM GET-ME-OUT-OF-HERE
              END-IF
+
+             IF NCS-ACC-NO-VALUE > NCS-ACC-NO-MAX
+                DISPLAY 'NEWACCNO - ACCOUNT NCS ' NCS-ACC-NO-NAME
+                        ' HAS EXCEEDED THE 8-DIGIT ACCOUNT NUMBER '
+                        'DOMAIN. VALUE=' NCS-ACC-NO-VALUE
+                MOVE 'N' TO NEWACCNO-SUCCESS IN DFHCOMMAREA
+                MOVE '6' TO NEWACCNO-FAIL-CODE IN DFHCOMMAREA
+                PERFORM DEQ-NAMED-COUNTER
+                PERFORM GET-ME-OUT-OF-HERE
+             END-IF
            MOVE 'Y' TO NCS-UPDATED.
            MOVE NCS-ACC-NO-VALUE TO ACCOUNT-NUMBER IN DFHCOMMAREA.
            MOVE 'Y' TO NEWACCNO-SUCCESS.
@@ -250,9 +289,39 @@
            MOVE NCS-ACC-NO-VALUE TO ACCOUNT-NUMBER IN DFHCOMMAREA.
            MOVE 'Y' TO NEWACCNO-SUCCESS.
            MOVE 0 TO NEWACCNO-FAIL-CODE.
+           PERFORM WRITE-ROLLBACK-AUDIT.
        RN999.
            EXIT.
 
+      *
+      * Record the rollback on the NCS audit trail so a "skipped"
+      * account number can be shown to be a genuine rollback rather
+      * than a lost increment.
+      *
+       WRITE-ROLLBACK-AUDIT SECTION.
+       WRA010.
+
+           MOVE EIBDATE           TO NCSAUDIT-DATE.
+           MOVE EIBTIME           TO NCSAUDIT-TIME.
+           MOVE EIBTRNID          TO NCSAUDIT-TRANID.
+           MOVE 'NEWACCNO'        TO NCSAUDIT-PROGRAM.
+           COMPUTE NCSAUDIT-OLD-VALUE =
+              NCS-ACC-NO-VALUE + 1.
+           MOVE NCS-ACC-NO-VALUE  TO NCSAUDIT-NEW-VALUE.
+
+           EXEC CICS WRITEQ TD
+              QUEUE('NCSA')
+              FROM(NCSAUDIT-RECORD)
+              LENGTH(LENGTH OF NCSAUDIT-RECORD)
+              RESP(WS-CICS-RESP)
+              RESP2(WS-CICS-RESP2)
+           END-EXEC.
+
+      D    DISPLAY 'NEWACCNO ROLLBACK AUDIT WRITE RESP=' WS-CICS-RESP
+
+       WRA999.
+           EXIT.
+
       *
       * Finish
       *
@@ -307,6 +376,16 @@
                 PERFORM DEQ-NAMED-COUNTER
                 PERFORM GET-ME-OUT-OF-HERE
              END-IF
+
+             IF NCS-ACC-NO-VALUE > NCS-ACC-NO-MAX
+                DISPLAY 'NEWACCNO - ACCOUNT NCS ' NCS-ACC-NO-NAME
+                        ' HAS EXCEEDED THE 8-DIGIT ACCOUNT NUMBER '
+                        'DOMAIN. VALUE=' NCS-ACC-NO-VALUE
+                MOVE 'N' TO NEWACCNO-SUCCESS IN DFHCOMMAREA
+                MOVE '6' TO NEWACCNO-FAIL-CODE IN DFHCOMMAREA
+                PERFORM DEQ-NAMED-COUNTER
+                PERFORM GET-ME-OUT-OF-HERE
+             END-IF
            MOVE 'Y' TO NCS-UPDATED.
            MOVE NCS-ACC-NO-VALUE TO ACCOUNT-NUMBER IN DFHCOMMAREA.
            MOVE 'Y' TO NEWACCNO-SUCCESS.
@@ -314,3 +393,60 @@
 
        GN999.
            EXIT.
+
+       RESERVE-NCS-BLOCK SECTION.
+       RB010.
+
+           MOVE NEWACCNO-RESERVE-QTY IN DFHCOMMAREA TO NCS-ACC-NO-INC.
+
+           MOVE SORTCODE TO
+              NCS-ACC-NO-TEST-SORT
+
+      *
+      * One INCREMENT(n) call reserves the whole block in a single
+      * trip to the named counter, instead of n separate GETNEW calls
+      *
+             EXEC CICS GET DCOUNTER(NCS-ACC-NO-NAME)
+                           VALUE(NCS-ACC-NO-VALUE)
+                           POOL(NAMED-COUNTER-POOL)
+                           INCREMENT(NCS-ACC-NO-INC)
+                           RESP(WS-CICS-RESP)
+                           RESP2(WS-CICS-RESP2)
+             END-EXEC
+
+             COMPUTE NCS-ACC-NO-VALUE = NCS-ACC-NO-VALUE +
+                NEWACCNO-RESERVE-QTY IN DFHCOMMAREA
+
+      D      DISPLAY 'Just after NCS RESERVE. Resp code=' ws-cics-resp
+      D      ' resp2=' WS-CICS-RESP2
+      D      ' The NCS number is now=' NCS-ACC-NO-VALUE
+
+             IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+                MOVE 'N' TO NEWACCNO-SUCCESS IN DFHCOMMAREA
+                MOVE '4' TO NEWACCNO-FAIL-CODE IN DFHCOMMAREA
+                PERFORM DEQ-NAMED-COUNTER
+                PERFORM GET-ME-OUT-OF-HERE
+             END-IF
+
+             IF NCS-ACC-NO-VALUE > NCS-ACC-NO-MAX
+                DISPLAY 'NEWACCNO - ACCOUNT NCS ' NCS-ACC-NO-NAME
+                        ' HAS EXCEEDED THE 8-DIGIT ACCOUNT NUMBER '
+                        'DOMAIN. VALUE=' NCS-ACC-NO-VALUE
+                MOVE 'N' TO NEWACCNO-SUCCESS IN DFHCOMMAREA
+                MOVE '6' TO NEWACCNO-FAIL-CODE IN DFHCOMMAREA
+                PERFORM DEQ-NAMED-COUNTER
+                PERFORM GET-ME-OUT-OF-HERE
+             END-IF
+
+           MOVE 'Y' TO NCS-UPDATED.
+           COMPUTE NEWACCNO-RESERVE-END IN DFHCOMMAREA =
+              NCS-ACC-NO-VALUE.
+           COMPUTE NEWACCNO-RESERVE-START IN DFHCOMMAREA =
+              NCS-ACC-NO-VALUE - NEWACCNO-RESERVE-QTY IN DFHCOMMAREA
+              + 1.
+           MOVE NCS-ACC-NO-VALUE TO ACCOUNT-NUMBER IN DFHCOMMAREA.
+           MOVE 'Y' TO NEWACCNO-SUCCESS.
+           MOVE 0 TO NEWACCNO-FAIL-CODE.
+
+       RB999.
+           EXIT.
