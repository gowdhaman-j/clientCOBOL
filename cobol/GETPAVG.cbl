@@ -38,6 +38,11 @@
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS FS-OUT01.
 
+           SELECT OUT02-FILE ASSIGN TO OUTEXCP
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS FS-OUT02.
+
        DATA DIVISION.
        FILE SECTION.
       ******************************************************************
@@ -56,6 +61,14 @@
            DATA RECORD IS OUT-REC.
        01 OUT-REC                PIC X(30).
 
+      ******************************************************************
+      *                 OVERPAID EXCEPTION FILE                        *
+      ******************************************************************
+       FD  OUT02-FILE
+           RECORDING MODE IS F
+           DATA RECORD IS EXCP-REC.
+       01 EXCP-REC               PIC X(24).
+
 
        WORKING-STORAGE SECTION.
 
@@ -64,6 +77,8 @@
              88 INP-OK                      VALUE '00'.
           05 FS-OUT01            PIC X(02)  VALUE SPACES.
              88 OUT-OK                      VALUE '00'.
+          05 FS-OUT02            PIC X(02)  VALUE SPACES.
+             88 OUT02-OK                    VALUE '00'.
 
        01 WS-SWITCHES.
           05 WS-EOF-INP          PIC X(01)  VALUE ' '.
@@ -86,6 +101,13 @@
           05 OUT-PREMIUM-AVG     PIC 9(06).
           05 FILLER              PIC X(02).
 
+       01 WS-EXCP-REC.
+          05 EXCP-REQUEST-ID     PIC X(06).
+          05 EXCP-CUST-NUMBER    PIC 9(10).
+          05 EXCP-PREMIUM        PIC 9(06).
+          05 EXCP-OVERPAID-FLAG  PIC X(01).
+          05 FILLER              PIC X(01).
+
        01 WS-WORK.
           05 WS-PREMIUM          PIC 9(06).
           05 WS-GET-POLICY       PIC X(07) VALUE  'GETAAVG'.
@@ -141,6 +163,15 @@
               MOVE '02' TO WS-STATUS-CODE
               PERFORM 9000-END-PARA
            END-IF
+
+           OPEN OUTPUT OUT02-FILE
+
+           IF NOT OUT02-OK
+              DISPLAY '1100-OPEN-FILES:'
+              DISPLAY 'INVALID FILE STATUS ON OPEN OUTPUT:' FS-OUT02
+              MOVE '02' TO WS-STATUS-CODE
+              PERFORM 9000-END-PARA
+           END-IF
            .
        1100-EXIT.
            EXIT.
@@ -187,27 +218,50 @@
 
       *    Missing numeric check
 
-ABC11      IF IN-OVERPAID-FLAG = 'Y' AND IN-REQUEST-ID = '0AVMOT'
-              COMPUTE OUT-PREMIUM-AVG = WS-PREMIUM * -1
+           MOVE IN-CUST-NUMBER TO OUT-CUST-NUMBER
+
+           IF IN-OVERPAID-FLAG = 'Y'
+              PERFORM 4100-WRITE-OVERPAID-EXCEPTION
+                 THRU 4100-EXIT
            ELSE
               MOVE WS-PREMIUM TO OUT-PREMIUM-AVG
+              DISPLAY 'OUT-CUST:' OUT-CUST-NUMBER
+              DISPLAY 'PREMIUM:' OUT-PREMIUM-AVG
+
+              WRITE OUT-REC FROM WS-OUT-REC
+
+              IF NOT OUT-OK
+                 DISPLAY 'INVALID FILE STATUS ON WRITE:' FS-OUT01
+                 MOVE 0003 TO WS-STATUS-CODE
+      *          MOVE 8    TO RETURN-CODE
+                 PERFORM 9000-END-PARA
+              END-IF
            END-IF
 
-           MOVE IN-CUST-NUMBER TO OUT-CUST-NUMBER
-           DISPLAY 'OUT-CUST:' OUT-CUST-NUMBER
-           DISPLAY 'PREMIUM:' OUT-PREMIUM-AVG
+           .
+       4000-EXIT.
+           EXIT.
 
-           WRITE OUT-REC FROM WS-OUT-REC.
+       4100-WRITE-OVERPAID-EXCEPTION.
 
-           IF NOT OUT-OK
-              DISPLAY 'INVALID FILE STATUS ON WRITE:' FS-OUT01
+           MOVE IN-REQUEST-ID     TO EXCP-REQUEST-ID
+           MOVE IN-CUST-NUMBER    TO EXCP-CUST-NUMBER
+           MOVE WS-PREMIUM        TO EXCP-PREMIUM
+           MOVE IN-OVERPAID-FLAG  TO EXCP-OVERPAID-FLAG
+
+           DISPLAY 'OVERPAID EXCEPTION - CUST:' EXCP-CUST-NUMBER
+           DISPLAY 'OVERPAID EXCEPTION - PREMIUM:' EXCP-PREMIUM
+
+           WRITE EXCP-REC FROM WS-EXCP-REC
+
+           IF NOT OUT02-OK
+              DISPLAY 'INVALID FILE STATUS ON WRITE:' FS-OUT02
               MOVE 0003 TO WS-STATUS-CODE
-      *       MOVE 8    TO RETURN-CODE
               PERFORM 9000-END-PARA
            END-IF
 
            .
-       4000-EXIT.
+       4100-EXIT.
            EXIT.
 
        9000-END-PARA.
