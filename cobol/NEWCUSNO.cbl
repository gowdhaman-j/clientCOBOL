@@ -83,6 +83,12 @@
        COPY SORTCODE.
        01 NCS-UPDATED                        PIC X VALUE 'N'.
 
+      *
+      * Rollback audit trail entry written to the NCSA TD queue
+      *
+       01 NCSAUDIT-RECORD.
+           COPY NCSAUDIT.
+
        01 WS-CICS-RESP PIC S9(8) BINARY.
        01 WS-CICS-RESP2 PIC S9(8) BINARY.
 
@@ -250,9 +256,39 @@
            MOVE NCS-CUS-NO-VALUE TO CUSTOMER-NUMBER IN DFHCOMMAREA.
            MOVE 'Y' TO NEWCUSNO-SUCCESS.
            MOVE 0 TO NEWCUSNO-FAIL-CODE.
+           PERFORM WRITE-ROLLBACK-AUDIT.
        RN999.
            EXIT.
 
+      *
+      * Record the rollback on the NCS audit trail so a "skipped"
+      * customer number can be shown to be a genuine rollback rather
+      * than a lost increment.
+      *
+       WRITE-ROLLBACK-AUDIT SECTION.
+       WRA010.
+
+           MOVE EIBDATE           TO NCSAUDIT-DATE.
+           MOVE EIBTIME           TO NCSAUDIT-TIME.
+           MOVE EIBTRNID          TO NCSAUDIT-TRANID.
+           MOVE 'NEWCUSNO'        TO NCSAUDIT-PROGRAM.
+           COMPUTE NCSAUDIT-OLD-VALUE =
+              NCS-CUS-NO-VALUE + 1.
+           MOVE NCS-CUS-NO-VALUE  TO NCSAUDIT-NEW-VALUE.
+
+           EXEC CICS WRITEQ TD
+              QUEUE('NCSA')
+              FROM(NCSAUDIT-RECORD)
+              LENGTH(LENGTH OF NCSAUDIT-RECORD)
+              RESP(WS-CICS-RESP)
+              RESP2(WS-CICS-RESP2)
+           END-EXEC.
+
+      D    DISPLAY 'NEWCUSNO ROLLBACK AUDIT WRITE RESP=' WS-CICS-RESP
+
+       WRA999.
+           EXIT.
+
       *
       * Finish
       *
