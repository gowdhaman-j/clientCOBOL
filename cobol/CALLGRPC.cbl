@@ -1,56 +1,119 @@
-000100 IDENTIFICATION DIVISION.                                                 
-000200 PROGRAM-ID. CALLGRPC.                                                    
-000300 ENVIRONMENT DIVISION.                                                    
-000400 INPUT-OUTPUT SECTION.                                                    
-000500*                                                                         
-000600 FILE-CONTROL.                                                            
-000700 DATA DIVISION.                                                           
-000800 FILE SECTION.                                                            
-000900*                                                                         
-001000 WORKING-STORAGE SECTION.                                                 
-001100 77   FILLER         PIC X(35) VALUE 'START OF CALLGRPC W.S.'.            
-001200 77   IOOP           PIC X.                                               
-001300 77   GROUPNBR       PIC 9(8) COMP-3.                                     
-001400 77   STAT-BYT       PIC X.                                               
-001500 77   I              PIC S99 COMP.                                        
-001600*                                                                         
-001700 01   GRP-MAST             COPY WSGRPMST.                                 
-001800*                                                                         
-001900 PROCEDURE DIVISION.                                                      
-002000*                                                                         
-002100 START-CALLGRPC.                                                          
-002200      MOVE 'O' TO IOOP.                                                   
-002300      MOVE ZEROS TO GROUPNBR.                                             
-002400      CALL 'READGRP' USING IOOP, GRP-MAST, GROUPNBR, STAT-BYT.            
-002500      IF STAT-BYT = '0'                                                   
-002600          NEXT SENTENCE                                                   
-002700      ELSE                                                                
-002800          DISPLAY 'ERROR OPENING GRP-MAST',                               
-002900          DISPLAY 'STATUS CODE IS ' STAT-BYT,                             
-003000          CALL 'COBABEND'.                                                
-003100      MOVE 'N' TO IOOP.                                                   
-003200      MOVE ZEROS TO GROUPNBR.                                             
-003300      PERFORM 1000-READ-SEQ THRU 1000-EXIT                                
-003400          VARYING I FROM 1 BY 1 UNTIL I > 5.                              
-003500      MOVE 'C' TO IOOP.                                                   
-003600      MOVE ZEROS TO GROUPNBR.                                             
-003700      CALL 'READGRP' USING IOOP, GRP-MAST, GROUPNBR, STAT-BYT.            
-003800      IF STAT-BYT = '0'                                                   
-003900          NEXT SENTENCE                                                   
-004000      ELSE                                                                
-004100          DISPLAY 'ERROR CLOSING GRP-MAST',                               
-004200          DISPLAY 'STATUS CODE IS ' STAT-BYT,                             
-004300          CALL 'COBABEND'.                                                
-004400      GOBACK.                                                             
-004500 1000-READ-SEQ.                                                           
-004600      CALL 'READGRP' USING IOOP, GRP-MAST, GROUPNBR, STAT-BYT.            
-004700      IF STAT-BYT = '0'                                                   
-004800          NEXT SENTENCE                                                   
-004900      ELSE                                                                
-005000          DISPLAY 'ERROR CLOSING GRP-MAST',                               
-005100          DISPLAY 'STATUS CODE IS ' STAT-BYT,                             
-005200          CALL 'COBABEND'.                                                
-005300          DISPLAY 'READ RECORD NUMBER ' I.                                
-005400          DISPLAY 'GRP-NAME IS ' GRP-NAME.                                
-005500 1000-EXIT. EXIT.                                                         
-
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. CALLGRPC.
+000250*MODIFICATION HISTORY.
+000260*    AUG2026 RT  CALLGRPC NO LONGER JUST READS THE FIRST FIVE
+000270*                RECORDS AS A CONNECTIVITY TEST - IT NOW READS
+000280*                EVERY GROUPNBR ON THE GROUP MASTER FILE AND
+000290*                PRODUCES AN AUDIT REPORT OF GROUP NUMBERS,
+000300*                NAMES AND ANY STAT-BYT ANOMALIES.  A STAT-BYT
+000310*                OF '1' ON A READ IS TREATED AS NORMAL END OF
+000320*                FILE; ANY OTHER NON-ZERO VALUE IS LOGGED AS AN
+000330*                ANOMALY ON THE REPORT RATHER THAN ABENDING.
+000400 ENVIRONMENT DIVISION.
+000500 INPUT-OUTPUT SECTION.
+000600 FILE-CONTROL.
+000700     SELECT PRINT-FILE ASSIGN TO SYSPRINT.
+000800 DATA DIVISION.
+000900 FILE SECTION.
+001000 FD  PRINT-FILE
+001100     RECORDING MODE IS F.
+001200 01  PRINT-RECORD                  PIC X(80).
+001300*
+001400 WORKING-STORAGE SECTION.
+001500 77   FILLER         PIC X(35) VALUE 'START OF CALLGRPC W.S.'.
+001600 77   IOOP           PIC X.
+001700 77   GROUPNBR       PIC 9(8) COMP-3.
+001800 77   STAT-BYT       PIC X.
+001900     88  RG-SUCCESS            VALUE '0'.
+002000     88  RG-END-OF-FILE        VALUE '1'.
+002100 77   I              PIC S99 COMP.
+002200*
+002300 01   GRP-MAST             COPY WSGRPMST.
+002400*
+002500 01   WS-REPORT-COUNTS.
+002600     05  WS-GROUPS-READ         PIC 9(8) COMP-3 VALUE ZERO.
+002700     05  WS-ANOMALY-COUNT       PIC 9(8) COMP-3 VALUE ZERO.
+002800*
+002900 01   WS-HEADING-LINE.
+003000     05  FILLER                 PIC X(13) VALUE 'GROUP NUMBER'.
+003100     05  FILLER                 PIC X(05) VALUE SPACES.
+003200     05  FILLER                 PIC X(30) VALUE 'GROUP NAME'.
+003300     05  FILLER                 PIC X(05) VALUE SPACES.
+003400     05  FILLER                 PIC X(27) VALUE 'STATUS'.
+003500*
+003600 01   WS-DETAIL-LINE.
+003700     05  DTL-GROUP-NUMBER       PIC ZZZZZZZ9.
+003800     05  FILLER                 PIC X(05) VALUE SPACES.
+003900     05  DTL-GROUP-NAME         PIC X(30).
+004000     05  FILLER                 PIC X(05) VALUE SPACES.
+004100     05  DTL-STATUS             PIC X(08).
+004200     05  FILLER                 PIC X(19) VALUE SPACES.
+004300*
+004400 01   WS-SUMMARY-LINE.
+004500     05  FILLER                 PIC X(20) VALUE
+004600         'GROUPS READ:        '.
+004700     05  SUM-GROUPS-READ        PIC ZZZZZZZ9.
+004800     05  FILLER                 PIC X(52) VALUE SPACES.
+004900*
+005000 01   WS-ANOMALY-LINE.
+005100     05  FILLER                 PIC X(20) VALUE
+005200         'ANOMALIES FOUND:    '.
+005300     05  SUM-ANOMALY-COUNT      PIC ZZZZZZZ9.
+005400     05  FILLER                 PIC X(52) VALUE SPACES.
+005500*
+005600 PROCEDURE DIVISION.
+005700*
+005800 START-CALLGRPC.
+005900      OPEN OUTPUT PRINT-FILE.
+006000      MOVE WS-HEADING-LINE TO PRINT-RECORD.
+006100      WRITE PRINT-RECORD.
+006200      MOVE 'O' TO IOOP.
+006300      MOVE ZEROS TO GROUPNBR.
+006400      CALL 'READGRP' USING IOOP, GRP-MAST, GROUPNBR, STAT-BYT.
+006500      IF RG-SUCCESS
+006600          NEXT SENTENCE
+006700      ELSE
+006800          DISPLAY 'ERROR OPENING GRP-MAST',
+006900          DISPLAY 'STATUS CODE IS ' STAT-BYT,
+007000          CALL 'COBABEND'.
+007100      MOVE 'N' TO IOOP.
+007200      MOVE ZEROS TO GROUPNBR.
+007300      PERFORM 1000-READ-SEQ THRU 1000-EXIT
+007400          UNTIL RG-END-OF-FILE.
+007500      MOVE 'C' TO IOOP.
+007600      MOVE ZEROS TO GROUPNBR.
+007700      CALL 'READGRP' USING IOOP, GRP-MAST, GROUPNBR, STAT-BYT.
+007800      IF RG-SUCCESS
+007900          NEXT SENTENCE
+008000      ELSE
+008100          DISPLAY 'ERROR CLOSING GRP-MAST',
+008200          DISPLAY 'STATUS CODE IS ' STAT-BYT,
+008300          CALL 'COBABEND'.
+008400      PERFORM 9000-PRINT-SUMMARY THRU 9000-EXIT.
+008500      CLOSE PRINT-FILE.
+008600      GOBACK.
+008700 1000-READ-SEQ.
+008800      CALL 'READGRP' USING IOOP, GRP-MAST, GROUPNBR, STAT-BYT.
+008900      IF RG-END-OF-FILE
+009000          GO TO 1000-EXIT.
+009100      ADD 1 TO WS-GROUPS-READ.
+009200      IF NOT RG-SUCCESS
+009300          ADD 1 TO WS-ANOMALY-COUNT
+009400          MOVE 'ANOMALY' TO DTL-STATUS
+009500      ELSE
+009600          MOVE 'OK' TO DTL-STATUS
+009700      END-IF.
+009800      MOVE GRP-NUMBER TO DTL-GROUP-NUMBER.
+009900      MOVE GRP-NAME TO DTL-GROUP-NAME.
+010000      MOVE WS-DETAIL-LINE TO PRINT-RECORD.
+010100      WRITE PRINT-RECORD.
+010200 1000-EXIT. EXIT.
+010300*
+010400 9000-PRINT-SUMMARY.
+010500      MOVE WS-GROUPS-READ TO SUM-GROUPS-READ.
+010600      MOVE WS-SUMMARY-LINE TO PRINT-RECORD.
+010700      WRITE PRINT-RECORD.
+010800      MOVE WS-ANOMALY-COUNT TO SUM-ANOMALY-COUNT.
+010900      MOVE WS-ANOMALY-LINE TO PRINT-RECORD.
+011000      WRITE PRINT-RECORD.
+011100 9000-EXIT. EXIT.
