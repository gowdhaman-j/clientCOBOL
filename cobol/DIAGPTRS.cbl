@@ -0,0 +1,42 @@
+000100 ID DIVISION.
+000200 PROGRAM-ID. DIAGPTRS.
+000210**********************************************************************
+000220* DIAGPTRS IS THE SHARED LOW-LEVEL DIAGNOSTIC SUBROUTINE FOR THE     *
+000230* TCB/TIOT POINTER-CHASING PATH THAT POINTER1 AND POINTER3 USED TO  *
+000240* HAND-ROLL SEPARATELY.  IT WALKS FROM THE TCB ADDRESS AT X'21C' TO *
+000250* THE TCB AND FROM THERE TO THE TIOT, RETURNING THE JOB NAME, THE   *
+000260* TCB ADDRESS AND THE TIOT ADDRESS TO THE CALLER IN ONE LINKAGE     *
+000270* RECORD.  IF A FUTURE RELEASE MOVES THE PSA/TCB/TIOT LAYOUT, ONLY  *
+000280* THIS ONE PROGRAM NEEDS TO CHANGE.                                 *
+000290**********************************************************************
+000300*MODIFICATION HISTORY.
+000310*    AUG2026 RT  NEW PROGRAM - CONSOLIDATED OUT OF POINTER1 AND
+000320*                POINTER3, WHICH BOTH HAND-ROLLED THIS SAME WALK.
+000400 ENVIRONMENT DIVISION.
+000500 INPUT-OUTPUT SECTION.
+000600 FILE-CONTROL.
+000700 DATA DIVISION.
+000800 FILE SECTION.
+000900 WORKING-STORAGE SECTION.
+001000 01  TCB-ADDRESS-POINTER.
+001100     05  TCB-ADDR-POINTER        POINTER.
+001200 LINKAGE SECTION.
+001300 01  DIAG-RESULT-AREA.
+001400     05  DIAG-JOB-NAME           PIC X(8).
+001500     05  DIAG-TCB-ADDRESS        POINTER.
+001600     05  DIAG-TIOT-ADDRESS       POINTER.
+001700 01  TCB-POINTER                 POINTER.
+001800 01  TCB.
+001900     05  FILLER                  PIC X(12).
+002000     05  TIOT-POINTER            POINTER.
+002100 01  TIOT.
+002200     05  JOB-NAME                PIC X(8).
+002300 PROCEDURE DIVISION USING DIAG-RESULT-AREA.
+002400     MOVE X'0000021C' TO TCB-ADDRESS-POINTER.
+002500     SET ADDRESS OF TCB-POINTER TO TCB-ADDR-POINTER.
+002600     SET ADDRESS OF TCB TO TCB-POINTER.
+002700     SET ADDRESS OF TIOT TO TIOT-POINTER.
+002800     SET DIAG-TCB-ADDRESS TO TCB-POINTER.
+002900     SET DIAG-TIOT-ADDRESS TO TIOT-POINTER.
+003000     MOVE JOB-NAME TO DIAG-JOB-NAME.
+003100     GOBACK.
