@@ -1,8 +1,17 @@
 000100 IDENTIFICATION DIVISION.                                                 
 000200 PROGRAM-ID.    FILLBLOW.                                                 
-000300 AUTHOR. R THORNTON                                                       
-000400*REMARKS. UTILITY PROGRAM TO USE UP ALL THE MEMORY BELOW THE LINE         
-000410*         AS AN AID IN TESTING NEW VERSIONS OF COBOL.                     
+000300 AUTHOR. R THORNTON
+000400*REMARKS. UTILITY PROGRAM TO USE UP ALL THE MEMORY BELOW THE LINE
+000405*         AS AN AID IN TESTING NEW VERSIONS OF COBOL. GETMAIN CAN
+000406*         STILL ABEND WHEN STORAGE IS EXHAUSTED, SO THE RUNNING
+000407*         TOTAL OF STORAGE OBTAINED IS WRITTEN TO PRINT1 BEFORE
+000408*         EACH CALL IS ATTEMPTED RATHER THAN AFTER - IF THE CALL
+000409*         ABENDS, THE LAST LINE ALREADY ON PRINT1 STILL SHOWS THE
+000410*         CEILING REACHED, WHICH CAN BE USED TO SIZE REGION= FOR
+000411*         OTHER BATCH STEPS. A RETURN CODE IS ALSO PASSED IN CASE
+000412*         GETMAIN COMES BACK WITH A NONZERO CODE INSTEAD OF
+000413*         ABENDING, IN WHICH CASE PROCESSING STOPS CLEANLY AND
+000414*         Z100 WRITES A FINAL CEILING-SUMMARY LINE.
 000500 ENVIRONMENT DIVISION.                                                    
 000600 CONFIGURATION SECTION.                                                   
 000700 INPUT-OUTPUT SECTION.                                                    
@@ -175,14 +184,30 @@
 000980 WORKING-STORAGE SECTION.                                                 
 001000 77  FILLER PIC X(36)  VALUE                                              
 001100     'FILLBLOW WORKING STORAGE BEGINS HERE'.                              
-001200 77  GETMAIN-CALLS         PIC S9(9) COMP-3 VALUE +0.                     
-001600                                                                          
-001601 01  NUMBER-CALLS.                                                        
-001602     05  FILLER            PIC X(19) VALUE ' CALLED GETMAIN SUB'.         
-001603     05  FILLER            PIC X(18) VALUE 'ROUTINE TO GET 9K '.          
-001604     05  PRINT-CALLS       PIC ZZZ,ZZZ,ZZZ.                               
-001605     05  FILLER            PIC X(32) VALUE ' TIMES'.                      
-001607                                                                          
+001200 77  GETMAIN-CALLS         PIC S9(9) COMP-3 VALUE +0.
+001210 77  WS-TOTAL-STORAGE-K    PIC S9(9) COMP-3 VALUE +0.
+001220 77  GETMAIN-RETURN-CODE   PIC S9(4) COMP VALUE ZERO.
+001600
+001601 01  NUMBER-CALLS.
+001602     05  FILLER            PIC X(19) VALUE ' CALLED GETMAIN SUB'.
+001603     05  FILLER            PIC X(18) VALUE 'ROUTINE TO GET 9K '.
+001604     05  PRINT-CALLS       PIC ZZZ,ZZZ,ZZZ.
+001605     05  FILLER            PIC X(9)  VALUE ' TIMES = '.
+001606     05  PRINT-TOTAL-K     PIC ZZZ,ZZZ,ZZ9.
+001607     05  FILLER            PIC X(13) VALUE 'K OBTAINED   '.
+001608*
+001609 01  CEILING-SUMMARY-LINE.
+001610     05  FILLER            PIC X(1)  VALUE '1'.
+001611     05  FILLER            PIC X(29) VALUE
+001612         'FILLBLOW STORAGE CEILING -- '.
+001613     05  PRINT-FINAL-CALLS PIC ZZZ,ZZZ,ZZZ.
+001614     05  FILLER            PIC X(16) VALUE
+001615         ' GETMAIN CALLS, '.
+001616     05  PRINT-FINAL-TOTAL-K PIC ZZZ,ZZZ,ZZ9.
+001617     05  FILLER            PIC X(21) VALUE
+001618         'K TOTAL STORAGE USED'.
+001619     05  FILLER            PIC X(44) VALUE SPACES.
+001620*
 001608 01  SWITCHES-AREA.                                                       
 001609     05  FILE1-EOF-SWITCH          PIC X VALUE 'N'.                       
 001610         88  FILE1-EOF             VALUE 'Y'.                             
@@ -200,9 +225,11 @@
 001622         88  FILE7-EOF             VALUE 'Y'.                             
 001623     05  FILE8-EOF-SWITCH          PIC X VALUE 'N'.                       
 001624         88  FILE8-EOF             VALUE 'Y'.                             
-001625     05  FILE9-EOF-SWITCH          PIC X VALUE 'N'.                       
-001626         88  FILE9-EOF             VALUE 'Y'.                             
-001627                                                                          
+001625     05  FILE9-EOF-SWITCH          PIC X VALUE 'N'.
+001626         88  FILE9-EOF             VALUE 'Y'.
+001627     05  GETMAIN-STATUS-SWITCH     PIC X VALUE 'N'.
+001628         88  STORAGE-EXHAUSTED     VALUE 'Y'.
+001627
 001628 01  HEADER-LINE.                                                         
 001629     05  FILLER           PIC X(16) VALUE '1THIS IS LINE 1 '.             
 001630     05  FILLER           PIC X(19) VALUE 'FOR PRINT FILE NBR '.          
@@ -246,9 +273,10 @@
 001709                                                                          
 001710 PROCEDURE DIVISION.                                                      
 001800                                                                          
-002000     PERFORM A100-INITIALIZATION.                                         
-002100     PERFORM B100-MAINLINE-PROCESSING.                                    
-002200     PERFORM Z100-END-OF-PROCESSING.                                      
+002000     PERFORM A100-INITIALIZATION.
+002100     PERFORM B100-MAINLINE-PROCESSING THRU B100-EXIT
+002110         UNTIL STORAGE-EXHAUSTED.
+002200     PERFORM Z100-END-OF-PROCESSING.
 002300     GOBACK.                                                              
 002400                                                                          
 002500 A100-INITIALIZATION.                                                     
@@ -451,15 +479,24 @@
 004686     MOVE '9' TO OUT-FILE-NBR.                                            
 004687     WRITE OUTPUT-RECORD9 FROM OUT-RECORD.                                
 004688                                                                          
-008117 B100-MAINLINE-PROCESSING.                                                
-008118     CALL 'GETMAIN'.                                                      
-008119     ADD 1 TO GETMAIN-CALLS.                                              
-008120     MOVE GETMAIN-CALLS TO PRINT-CALLS                                    
-008121     WRITE PRINT-RECORD1 FROM NUMBER-CALLS AFTER 1.                       
-008122     GO TO B100-MAINLINE-PROCESSING.                                      
-008129                                                                          
-008130 Z100-END-OF-PROCESSING.                                                  
-008131     CLOSE INPUT-FIL1, INPUT-FIL2, INPUT-FIL3,                            
+008111 B100-MAINLINE-PROCESSING.
+008112     MOVE GETMAIN-CALLS TO PRINT-CALLS.
+008113     MOVE WS-TOTAL-STORAGE-K TO PRINT-TOTAL-K.
+008114     WRITE PRINT-RECORD1 FROM NUMBER-CALLS AFTER 1.
+008118     CALL 'GETMAIN' USING GETMAIN-RETURN-CODE.
+008119     IF GETMAIN-RETURN-CODE = ZERO
+008120         ADD 1 TO GETMAIN-CALLS
+008121         ADD 9 TO WS-TOTAL-STORAGE-K
+008125     ELSE
+008126         MOVE 'Y' TO GETMAIN-STATUS-SWITCH.
+008127 B100-EXIT.
+008128     EXIT.
+008129*
+008130 Z100-END-OF-PROCESSING.
+008131     MOVE GETMAIN-CALLS TO PRINT-FINAL-CALLS.
+008132     MOVE WS-TOTAL-STORAGE-K TO PRINT-FINAL-TOTAL-K.
+008133     WRITE PRINT-RECORD1 FROM CEILING-SUMMARY-LINE AFTER 1.
+008134     CLOSE INPUT-FIL1, INPUT-FIL2, INPUT-FIL3,
 008132           INPUT-FIL4, INPUT-FIL5, INPUT-FIL6,                            
 008133           INPUT-FIL7, INPUT-FIL8, INPUT-FIL9,                            
 008134           OUTPUT-FIL1, OUTPUT-FIL2, OUTPUT-FIL3,                         
