@@ -0,0 +1,177 @@
+       CBL
+      ******************************************************************
+      *                                                                *
+      * Licensed Materials - Property of IBM                           *
+      *                                                                *
+      * (c) Copyright IBM Corp. 2020.                                  *
+      *                                                                *
+      * US Government Users Restricted Rights - Use, duplication       *
+      * or disclosure restricted by GSA ADP Schedule Contract          *
+      * with IBM Corp.                                                 *
+      *                                                                *
+      ******************************************************************
+
+      ******************************************************************
+      * Reads a fixed-format phone/email extract from the call
+      * centre's CRM and updates the matching CUSTOMER-KEY'd records
+      * on the extended CUSTOMER file with a real CUSTOMER-TELNO and
+      * CUSTOMER-EMAIL, following on from EXTDCUST which only ever
+      * sets those fields to their placeholder values.
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CRMLOAD.
+       AUTHOR. Jon Collett.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. MAINFRAME.
+      *****************************************************************
+      *** File Control                                              ***
+      *****************************************************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CRMIN
+                  ASSIGN TO CRMIN
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS CRMIN-STATUS.
+
+           SELECT CUSTFILE
+                  ASSIGN TO CUSTFILE
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS RANDOM
+                  RECORD KEY   IS CUSTOMER-KEY
+                  FILE STATUS  IS CUSTFILE-STATUS.
+
+       DATA DIVISION.
+      *****************************************************************
+      *** File Section                                              ***
+      *****************************************************************
+       FILE SECTION.
+       FD  CRMIN.
+       01  CRM-RECORD.
+           05 CRM-SORTCODE                    PIC 9(6).
+           05 CRM-CUSTOMER-NUMBER              PIC 9(10).
+           05 CRM-TELNO                        PIC 9(11).
+           05 CRM-EMAIL                        PIC X(40).
+           05 FILLER                           PIC X(13).
+
+       FD  CUSTFILE.
+       01  VSAM-RECORD.
+       COPY CUSTOMER.
+
+      *****************************************************************
+      *** Working storage                                           ***
+      *****************************************************************
+       WORKING-STORAGE SECTION.
+       77 FILLER PIC X(80) VALUE
+           'Licensed Materials - Property of IBM'.
+       77 FILLER PIC X(80) VALUE
+           '(c) Copyright IBM Corp. 2020. All Rights Reserved.'.
+
+       01  CRMIN-STATUS.
+           05 CRMIN-STATUS1                PIC X.
+           05 CRMIN-STATUS2                PIC X.
+
+       01  CUSTFILE-STATUS.
+           05 CUSTFILE-STATUS1             PIC X.
+           05 CUSTFILE-STATUS2             PIC X.
+
+       01 WS-EXIT                          PIC X    VALUE 'N'.
+       01 WS-READ-CNT                      PIC 9(7) VALUE 0.
+       01 WS-UPDATE-CNT                    PIC 9(7) VALUE 0.
+       01 WS-NOTFOUND-CNT                  PIC 9(7) VALUE 0.
+
+       LINKAGE SECTION.
+
+       PROCEDURE DIVISION.
+       PREMIERE SECTION.
+       P010.
+           DISPLAY 'Started CRMLOAD.'.
+
+           OPEN INPUT CRMIN.
+           IF CRMIN-STATUS NOT EQUAL '00'
+               DISPLAY 'Error opening CRMIN file, status='
+                       CRMIN-STATUS
+               MOVE 12 TO RETURN-CODE
+               PERFORM PROGRAM-DONE
+           END-IF.
+
+           OPEN I-O CUSTFILE.
+           IF CUSTFILE-STATUS NOT EQUAL '00'
+               DISPLAY 'Error opening CUSTFILE file, status='
+                       CUSTFILE-STATUS
+               MOVE 12 TO RETURN-CODE
+               PERFORM PROGRAM-DONE
+           END-IF.
+
+           READ CRMIN
+             AT END MOVE 'Y' TO WS-EXIT
+           END-READ.
+
+           PERFORM UNTIL WS-EXIT = 'Y'
+              PERFORM PROCESS-CRM-RECORD
+              READ CRMIN
+                AT END MOVE 'Y' TO WS-EXIT
+              END-READ
+           END-PERFORM.
+
+           DISPLAY 'CRMLOAD read ' WS-READ-CNT ' CRM extract records, '
+                   'updated ' WS-UPDATE-CNT ' customers, '
+                   WS-NOTFOUND-CNT ' not found on CUSTFILE.'.
+
+           PERFORM PROGRAM-DONE.
+
+       P999.
+           EXIT.
+
+      *
+      * Look the customer up by key and rewrite the contact fields
+      *
+       PROCESS-CRM-RECORD SECTION.
+       PC010.
+           ADD 1 TO WS-READ-CNT.
+
+           MOVE CRM-SORTCODE TO CUSTOMER-SORTCODE.
+           MOVE CRM-CUSTOMER-NUMBER TO CUSTOMER-NUMBER.
+
+           READ CUSTFILE
+              KEY IS CUSTOMER-KEY
+           END-READ.
+
+           IF CUSTFILE-STATUS = '00'
+              MOVE CRM-TELNO TO CUSTOMER-TELNO
+              MOVE CRM-EMAIL TO CUSTOMER-EMAIL
+              REWRITE VSAM-RECORD
+              IF CUSTFILE-STATUS = '00'
+                 ADD 1 TO WS-UPDATE-CNT
+              ELSE
+                 DISPLAY 'CRMLOAD - error rewriting customer '
+                         CUSTOMER-KEY ' status=' CUSTFILE-STATUS
+              END-IF
+           ELSE
+              ADD 1 TO WS-NOTFOUND-CNT
+              DISPLAY 'CRMLOAD - customer not found for CRM record '
+                      CRM-SORTCODE '-' CRM-CUSTOMER-NUMBER
+           END-IF.
+
+       PC999.
+           EXIT.
+
+       PROGRAM-DONE SECTION.
+       PD010.
+
+           PERFORM CLOSE-FILE.
+
+           GOBACK.
+
+       PD999.
+           EXIT.
+
+       CLOSE-FILE SECTION.
+       CF010.
+           CLOSE CRMIN.
+           CLOSE CUSTFILE.
+
+       CF999.
+           EXIT.
