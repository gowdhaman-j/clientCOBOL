@@ -6,8 +6,18 @@
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
       *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AMOR-FILE ASSIGN TO AMORSKED
+               ORGANIZATION IS SEQUENTIAL.
+
        DATA DIVISION.
 
+       FILE SECTION.
+       FD  AMOR-FILE
+           RECORDING MODE IS F.
+       01  AMOR-REC                    PIC X(80).
+
        WORKING-STORAGE SECTION.
 
        01 WS-TEMP-VARS.
@@ -84,6 +94,26 @@
 
            03 WS-BIRTH-YEAR                  PIC 9(04).
            03 WS-JSON-RECORD                 PIC X(300).
+
+           03 WS-AMOR-WORK-FIELDS.
+             05  WS-AMOR-PERIOD          PIC 9(03) VALUE ZEROS.
+             05  WS-AMOR-OPENING-BAL     PIC 9(09)V99 VALUE ZEROS.
+             05  WS-AMOR-INTEREST        PIC 9(09)V99 VALUE ZEROS.
+             05  WS-AMOR-PRINCIPAL       PIC 9(09)V99 VALUE ZEROS.
+             05  WS-AMOR-CLOSING-BAL     PIC 9(09)V99 VALUE ZEROS.
+           03 WS-AMOR-LINE.
+             05  AMOR-PERIOD             PIC ZZ9.
+             05  FILLER                  PIC X(03) VALUE SPACES.
+             05  AMOR-OPENING            PIC ZZZZZZZZ9.99.
+             05  FILLER                  PIC X(03) VALUE SPACES.
+             05  AMOR-INTEREST           PIC ZZZZZZZZ9.99.
+             05  FILLER                  PIC X(03) VALUE SPACES.
+             05  AMOR-PRINCIPAL          PIC ZZZZZZZZ9.99.
+             05  FILLER                  PIC X(03) VALUE SPACES.
+             05  AMOR-CLOSING            PIC ZZZZZZZZ9.99.
+             05  FILLER                  PIC X(15) VALUE SPACES.
+           03 WS-AMOR-HEADING-LINE        PIC X(80) VALUE
+               'PER  OPENING BAL   INTEREST  PRINCIPAL  CLOSING BAL'.
            03 WS-HEADERS.
              05  WS-HEADER-01                PIC X(80).
              05  WS-HEADER-02                PIC X(80).
@@ -104,6 +134,7 @@
            DISPLAY 'MAINLINE'.
             PERFORM A200-LINE-JUST-COBOL-PARA.
             PERFORM A300-DIS-COBOL-PARA.
+            PERFORM A400-GENERATE-AMORTIZATION.
             STOP RUN.
 
        A200-LINE-JUST-COBOL-PARA.
@@ -342,3 +373,37 @@
                                        TO WS-HEADER-10.
             DISPLAY                       WS-HEADER-10.
            EXIT.
+
+       A400-GENERATE-AMORTIZATION.
+           DISPLAY 'A400-GENERATE-AMORTIZATION...'.
+            OPEN OUTPUT AMOR-FILE.
+            MOVE WS-AMOR-HEADING-LINE   TO AMOR-REC.
+            WRITE AMOR-REC.
+
+            MOVE IN-LOAN-AMOUNT         TO WS-AMOR-OPENING-BAL.
+            COMPUTE WS-AMOR-PRINCIPAL ROUNDED =
+                        IN-LOAN-AMOUNT / WS-LOAN-DURATION.
+
+            PERFORM VARYING WS-AMOR-PERIOD FROM 1 BY 1
+                    UNTIL WS-AMOR-PERIOD > WS-LOAN-DURATION
+                COMPUTE WS-AMOR-INTEREST ROUNDED =
+                    WS-AMOR-OPENING-BAL * IN-LOAN-INT-RATE / 100 / 12
+                IF WS-AMOR-PERIOD = WS-LOAN-DURATION
+                   MOVE WS-AMOR-OPENING-BAL TO WS-AMOR-PRINCIPAL
+                END-IF
+                COMPUTE WS-AMOR-CLOSING-BAL =
+                    WS-AMOR-OPENING-BAL - WS-AMOR-PRINCIPAL
+
+                MOVE WS-AMOR-PERIOD      TO AMOR-PERIOD
+                MOVE WS-AMOR-OPENING-BAL TO AMOR-OPENING
+                MOVE WS-AMOR-INTEREST    TO AMOR-INTEREST
+                MOVE WS-AMOR-PRINCIPAL   TO AMOR-PRINCIPAL
+                MOVE WS-AMOR-CLOSING-BAL TO AMOR-CLOSING
+                MOVE WS-AMOR-LINE        TO AMOR-REC
+                WRITE AMOR-REC
+
+                MOVE WS-AMOR-CLOSING-BAL TO WS-AMOR-OPENING-BAL
+            END-PERFORM.
+
+            CLOSE AMOR-FILE.
+           EXIT.
