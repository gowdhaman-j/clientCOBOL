@@ -1,5 +1,5 @@
 000100 ID DIVISION.                                                             
-000200 PROGRAM-ID. CMPRMACH                                                     
+000200 PROGRAM-ID. CMPRMACH.                                                    
 000300**************************************************************            
 000400*    READ THE MACHINE FILES CREATED BY EDGE RUNS AGAINST     *            
 000500*    TWO LIBRARIES AND COMPARES THEM TO IDENTIFY THE DIFF-   *            
@@ -20,8 +20,9 @@
 002000 FILE-CONTROL.                                                            
 002100     SELECT OLD-FILE ASSIGN TO UT-S-OLD.                                  
 002300     SELECT NEW-FILE ASSIGN TO UT-S-NEW.                                  
-002500     SELECT REPORT-FILE ASSIGN TO UT-S-REPORT.                            
-002700 DATA DIVISION.                                                           
+002500     SELECT REPORT-FILE ASSIGN TO UT-S-REPORT.
+002600     SELECT DELIM-FILE ASSIGN TO UT-S-DELIM.
+002700 DATA DIVISION.
 002800 FILE SECTION.                                                            
 002900 FD  OLD-FILE                                                             
 003000     BLOCK CONTAINS 0 RECORDS                                             
@@ -653,13 +654,19 @@
 065600     RECORDING MODE F.                                                    
 065700 01  REPORT-RECORD.                                                       
 065800     05  FILLER                      PIC X.                               
-065900     05  RPT-MEMBER-NAME             PIC X(8).                            
-066000     05  FILLER                      PIC X.                               
-066100     05  RPT-CSECT-NAME              PIC X(8).                            
-066200     05  FILLER                      PIC X.                               
-066300     05  RPT-MESSAGE                 PIC X(114).                          
-066400                                                                          
-066500 WORKING-STORAGE SECTION.                                                 
+065900     05  RPT-MEMBER-NAME             PIC X(8).
+066000     05  FILLER                      PIC X.
+066100     05  RPT-CSECT-NAME              PIC X(8).
+066200     05  FILLER                      PIC X.
+066300     05  RPT-MESSAGE                 PIC X(114).
+066350
+066360 FD  DELIM-FILE
+066370     BLOCK CONTAINS 0 RECORDS
+066380     RECORD CONTAINS 133 CHARACTERS
+066390     RECORDING MODE F.
+066395 01  DELIM-RECORD                    PIC X(133).
+066400
+066500 WORKING-STORAGE SECTION.
 066600 01  SWITCHES-AND-INDICATORS.                                             
 066610     05  OLD-FILE-STATUS            PIC X VALUE 'M'.                      
 066800             88  NO-MORE-OLD-DATA          VALUE 'N'.                     
@@ -676,70 +683,214 @@
 067670     05  GOT-NEW-DATA-FLAG           PIC X VALUE 'N'.                     
 067680         88  GOT-NEW-RECORD                VALUE 'Y'.                     
 067690         88  BYPASS-NEW-DATA-RECORD        VALUE 'N'.                     
-067691     05  READ-SWITCH                 PIC X VALUE 'B'.                     
-067692          88  READ-BOTH-FILES              VALUE 'O'.                     
-067693          88  READ-OLD-FILE                VALUE 'N'.                     
-067694          88  READ-NEW-FILE                VALUE 'B'.                     
-067700                                                                          
-067800 PROCEDURE DIVISION.                                                      
-067900 0000-EXECUTIVE-CONTROL.                                                  
-068000     PERFORM 9900-INITIALIZATION.                                         
-068100     PERFORM 1000-MAINLINE-PROCESSING UNTIL END-OF-INPUT-DATA.            
-068200     PERFORM 9990-END-OF-JOB.                                             
-068300     GOBACK.                                                              
-068400                                                                          
-068500 1000-MAINLINE-PROCESSING.                                                
-068600      IF READ-OLD-FILE OR READ-BOTH-FILES                                 
-068900          PERFORM 9000-READ-OLD-FILE                                      
-068901              UNTIL GOT-OLD-RECORD OR NO-MORE-OLD-DATA                    
-068910      ELSE                                                                
-069000          IF READ-NEW-FILE OR READ-BOTH-FILES                             
-069300          PERFORM 9001-READ-NEW-FILE                                      
-069301              UNTIL GOT-NEW-RECORD OR NO-MORE-NEW-DATA                    
-069310      MOVE ' ' TO READ-SWITCH.                                            
-069400      IF MORE-INPUT-DATA                                                  
-069500          PERFORM 2000-COMPARE-NEW-AND-OLD THRU 2000-EXIT.                
-069900                                                                          
-069901 2000-COMPARE-NEW-AND-OLD.                                                
-069902      PERFORM 3000-CHECK-OLD-RECORD.                                      
-069903      PERFORM 3001-CHECK-NEW-RECORD.                                      
-069904      IF USABLE-OLD-RECORD AND USABLE-NEW-RECORD                          
-069905          IF MEMBER-NAME IN OLD-RECORD <                                  
-069906             MEMBER-NAME IN NEW-RECORD                                    
-069907 2000-EXIT. EXIT.                                                         
-069910                                                                          
-070000 9000-READ-OLD-FILE.                                                      
-070002      IF MORE-OLD-DATA                                                    
-070010          READ OLD-FILE                                                   
-070020              AT END                                                      
-070100                  IF OLD-RECORDS-READ EQUAL ZERO                          
-070200                  DISPLAY 'NULL OLD INPUT FILE ENCOUNTERED'               
-070300                  CALL 'ILBOABN0'                                         
-070310              ELSE                                                        
-070320                  IF END-NEW-DATA-FILE                                    
-070330                      MOVE 'Y' TO INPUT-DATA-SWITCH.                      
-070340      IF MORE-OLD-DATA                                                    
-070400          ADD 1 TO OLD-RECORDS-READ.                                      
-072100                                                                          
-072110 9001-READ-NEW-FILE.                                                      
-072120      READ NEW-FILE                                                       
-072130          AT END                                                          
-072140              IF NEW-RECORDS-READ EQUAL ZERO                              
-072150                  DISPLAY 'NULL NEW INPUT FILE ENCOUNTERED'               
-072160                  CALL 'ILBOABN0'                                         
-072170              ELSE                                                        
-072180                  IF END-OLD-DATA-FILE                                    
-072190                      MOVE 'Y' TO INPUT-DATA-SWITCH.                      
-072191      IF MORE-NEW-DATA                                                    
-072192          ADD 1 TO NEW-RECORDS-READ.                                      
-072193                                                                          
-072194                                                                          
-072200 9900-INITIALIZATION.                                                     
-072300     OPEN INPUT OLD-FILE, NEW-FILE,                                       
-073400          OUTPUT REPORT-FILE.                                             
-074000                                                                          
-074100 9990-END-OF-JOB.                                                         
-074300     CLOSE OLD-FILE.                                                      
-074400     CLOSE NEW-FILE.                                                      
-074500     CLOSE REPORT-FILE.                                                   
+067691     05  READ-SWITCH                 PIC X VALUE 'O'.
+067692          88  READ-BOTH-FILES              VALUE 'O'.
+067693          88  READ-OLD-FILE                VALUE 'N'.
+067694          88  READ-NEW-FILE                VALUE 'B'.
+067695     05  OLD-RECORD-USABLE-SW        PIC X VALUE 'N'.
+067696          88  USABLE-OLD-RECORD            VALUE 'Y'.
+067697          88  NOT-USABLE-OLD-RECORD        VALUE 'N'.
+067698     05  NEW-RECORD-USABLE-SW        PIC X VALUE 'N'.
+067699          88  USABLE-NEW-RECORD            VALUE 'Y'.
+067700          88  NOT-USABLE-NEW-RECORD        VALUE 'N'.
+067701
+067702 01  RECORD-COUNTS.
+067703     05  OLD-RECORDS-READ            PIC 9(07) VALUE ZERO.
+067704     05  NEW-RECORDS-READ            PIC 9(07) VALUE ZERO.
+067705
+067706 01  WS-EXCEPTION-SEVERITY           PIC X(8).
+067707
+067708 01  WS-DELIM-LINE.
+067709     05  WS-DELIM-MEMBER             PIC X(8).
+067710     05  FILLER                      PIC X VALUE '|'.
+067711     05  WS-DELIM-OLD-COMPILER       PIC X(10).
+067712     05  FILLER                      PIC X VALUE '|'.
+067713     05  WS-DELIM-NEW-COMPILER       PIC X(10).
+067714     05  FILLER                      PIC X VALUE '|'.
+067715     05  WS-DELIM-OLD-AMODE          PIC X.
+067716     05  FILLER                      PIC X VALUE '/'.
+067717     05  WS-DELIM-OLD-RMODE          PIC X.
+067718     05  FILLER                      PIC X VALUE '|'.
+067719     05  WS-DELIM-NEW-AMODE          PIC X.
+067720     05  FILLER                      PIC X VALUE '/'.
+067721     05  WS-DELIM-NEW-RMODE          PIC X.
+067722     05  FILLER                      PIC X VALUE '|'.
+067723     05  WS-DELIM-SEVERITY           PIC X(8).
+067724     05  FILLER                      PIC X(86) VALUE SPACES.
+067725
+067800 PROCEDURE DIVISION.
+067900 0000-EXECUTIVE-CONTROL.
+068000     PERFORM 9900-INITIALIZATION.
+068100     PERFORM 1000-MAINLINE-PROCESSING UNTIL END-OF-INPUT-DATA.
+068200     PERFORM 9990-END-OF-JOB.
+068300     GOBACK.
+068400
+068500 1000-MAINLINE-PROCESSING.
+068600      IF READ-OLD-FILE OR READ-BOTH-FILES
+068700          SET BYPASS-OLD-DATA-RECORD TO TRUE
+068800          PERFORM 9000-READ-OLD-FILE
+068900              UNTIL GOT-OLD-RECORD OR NO-MORE-OLD-DATA
+068910      END-IF
+069000      IF READ-NEW-FILE OR READ-BOTH-FILES
+069100          SET BYPASS-NEW-DATA-RECORD TO TRUE
+069200          PERFORM 9001-READ-NEW-FILE
+069300              UNTIL GOT-NEW-RECORD OR NO-MORE-NEW-DATA
+069310      END-IF
+069400      MOVE SPACE TO READ-SWITCH.
+069500      PERFORM 2000-COMPARE-NEW-AND-OLD THRU 2000-EXIT.
+069900
+069901 2000-COMPARE-NEW-AND-OLD.
+069902      PERFORM 3000-CHECK-OLD-RECORD THRU 3000-EXIT.
+069903      PERFORM 3001-CHECK-NEW-RECORD THRU 3001-EXIT.
+069904      IF USABLE-OLD-RECORD AND USABLE-NEW-RECORD
+069905          IF MEMBER-NAME IN OLD-RECORD <
+069906             MEMBER-NAME IN NEW-RECORD
+069907              PERFORM 4000-OLD-ONLY THRU 4000-EXIT
+069908              SET READ-OLD-FILE TO TRUE
+069909          ELSE
+069910              IF MEMBER-NAME IN OLD-RECORD >
+069911                 MEMBER-NAME IN NEW-RECORD
+069912                  PERFORM 5000-NEW-ONLY THRU 5000-EXIT
+069913                  SET READ-NEW-FILE TO TRUE
+069914              ELSE
+069915                  PERFORM 6000-COMPARE-MATCHED THRU 6000-EXIT
+069916                  SET READ-BOTH-FILES TO TRUE
+069917              END-IF
+069918          END-IF
+069919      ELSE
+069920          IF USABLE-OLD-RECORD
+069921              PERFORM 4000-OLD-ONLY THRU 4000-EXIT
+069922              SET READ-OLD-FILE TO TRUE
+069923          ELSE
+069924              IF USABLE-NEW-RECORD
+069925                  PERFORM 5000-NEW-ONLY THRU 5000-EXIT
+069926                  SET READ-NEW-FILE TO TRUE
+069927              ELSE
+069928                  SET END-OF-INPUT-DATA TO TRUE
+069929              END-IF
+069930          END-IF
+069931      END-IF.
+069907 2000-EXIT. EXIT.
+069910
+070000 3000-CHECK-OLD-RECORD.
+070010     IF MORE-OLD-DATA
+070020         SET USABLE-OLD-RECORD TO TRUE
+070030     ELSE
+070040         SET NOT-USABLE-OLD-RECORD TO TRUE
+070050     END-IF.
+070060 3000-EXIT. EXIT.
+070070
+070080 3001-CHECK-NEW-RECORD.
+070090     IF MORE-NEW-DATA
+070100         SET USABLE-NEW-RECORD TO TRUE
+070110     ELSE
+070120         SET NOT-USABLE-NEW-RECORD TO TRUE
+070130     END-IF.
+070140 3001-EXIT. EXIT.
+070150
+070160 4000-OLD-ONLY.
+070170     MOVE SPACES TO REPORT-RECORD.
+070180     MOVE MEMBER-NAME IN OLD-RECORD TO RPT-MEMBER-NAME.
+070190     MOVE CSECTNAME IN OLD-RECORD   TO RPT-CSECT-NAME.
+070200     MOVE 'CRITICAL - MEMBER NOT FOUND IN RELINKED LIBRARY'
+070210                                    TO RPT-MESSAGE.
+070220     WRITE REPORT-RECORD.
+070230
+070240     MOVE SPACES TO WS-DELIM-LINE.
+070250     MOVE MEMBER-NAME IN OLD-RECORD  TO WS-DELIM-MEMBER.
+070260     MOVE COMPILER-ID IN OLD-RECORD  TO WS-DELIM-OLD-COMPILER.
+070270     MOVE CSECT-AMODE IN OLD-RECORD  TO WS-DELIM-OLD-AMODE.
+070280     MOVE CSECT-RMODE IN OLD-RECORD  TO WS-DELIM-OLD-RMODE.
+070290     MOVE 'CRITICAL'                 TO WS-DELIM-SEVERITY.
+070300     WRITE DELIM-RECORD FROM WS-DELIM-LINE.
+070310 4000-EXIT. EXIT.
+070320
+070330 5000-NEW-ONLY.
+070340     MOVE SPACES TO REPORT-RECORD.
+070350     MOVE MEMBER-NAME IN NEW-RECORD TO RPT-MEMBER-NAME.
+070360     MOVE CSECTNAME IN NEW-RECORD   TO RPT-CSECT-NAME.
+070370     MOVE 'MEMBER ADDED TO RELINKED LIBRARY, NOT IN OLD LIBRARY'
+070380                                    TO RPT-MESSAGE.
+070390     WRITE REPORT-RECORD.
+070400 5000-EXIT. EXIT.
+070410
+070420 6000-COMPARE-MATCHED.
+070430     IF CSECT-AMODE IN OLD-RECORD NOT = CSECT-AMODE IN NEW-RECORD
+070440        OR CSECT-RMODE IN OLD-RECORD NOT =
+070445           CSECT-RMODE IN NEW-RECORD
+070450         PERFORM 6100-CLASSIFY-SEVERITY THRU 6100-EXIT
+070460         PERFORM 6200-WRITE-RELINK-EXCEPTION THRU 6200-EXIT
+070470     END-IF.
+070480 6000-EXIT. EXIT.
+070490
+070500 6100-CLASSIFY-SEVERITY.
+070510     MOVE 'WARNING' TO WS-EXCEPTION-SEVERITY.
+070520     IF CSECT-AMODE-24 IN OLD-RECORD AND
+070530        CSECT-AMODE-31 IN NEW-RECORD
+070540         MOVE 'INFO' TO WS-EXCEPTION-SEVERITY
+070550     END-IF.
+070560     IF CSECT-RMODE-24 IN OLD-RECORD AND
+070570        CSECT-RMODE-ANY IN NEW-RECORD
+070580         MOVE 'INFO' TO WS-EXCEPTION-SEVERITY
+070590     END-IF.
+070600 6100-EXIT. EXIT.
+070610
+070620 6200-WRITE-RELINK-EXCEPTION.
+070630     MOVE SPACES TO REPORT-RECORD.
+070640     MOVE MEMBER-NAME IN OLD-RECORD TO RPT-MEMBER-NAME.
+070650     MOVE CSECTNAME IN OLD-RECORD   TO RPT-CSECT-NAME.
+070660     STRING WS-EXCEPTION-SEVERITY DELIMITED BY SPACE
+070670            ' - AMODE/RMODE CHANGED ON RELINK' DELIMITED BY SIZE
+070680            INTO RPT-MESSAGE
+070690     END-STRING.
+070700     WRITE REPORT-RECORD.
+070710
+070720     MOVE SPACES TO WS-DELIM-LINE.
+070730     MOVE MEMBER-NAME IN OLD-RECORD   TO WS-DELIM-MEMBER.
+070740     MOVE COMPILER-ID IN OLD-RECORD   TO WS-DELIM-OLD-COMPILER.
+070750     MOVE COMPILER-ID IN NEW-RECORD   TO WS-DELIM-NEW-COMPILER.
+070760     MOVE CSECT-AMODE IN OLD-RECORD   TO WS-DELIM-OLD-AMODE.
+070770     MOVE CSECT-RMODE IN OLD-RECORD   TO WS-DELIM-OLD-RMODE.
+070780     MOVE CSECT-AMODE IN NEW-RECORD   TO WS-DELIM-NEW-AMODE.
+070790     MOVE CSECT-RMODE IN NEW-RECORD   TO WS-DELIM-NEW-RMODE.
+070800     MOVE WS-EXCEPTION-SEVERITY       TO WS-DELIM-SEVERITY.
+070810     WRITE DELIM-RECORD FROM WS-DELIM-LINE.
+070820 6200-EXIT. EXIT.
+070830
+071000 9000-READ-OLD-FILE.
+071010     READ OLD-FILE
+071020         AT END
+071030             SET NO-MORE-OLD-DATA TO TRUE
+071040             SET BYPASS-OLD-DATA-RECORD TO TRUE
+071050             IF OLD-RECORDS-READ EQUAL ZERO
+071060                 DISPLAY 'NULL OLD INPUT FILE ENCOUNTERED'
+071070                 CALL 'ILBOABN0'
+071080             END-IF
+071090         NOT AT END
+071100             ADD 1 TO OLD-RECORDS-READ
+071110             SET GOT-OLD-RECORD TO TRUE
+071120     END-READ.
+072100
+072110 9001-READ-NEW-FILE.
+072120     READ NEW-FILE
+072130         AT END
+072140             SET NO-MORE-NEW-DATA TO TRUE
+072150             SET BYPASS-NEW-DATA-RECORD TO TRUE
+072160             IF NEW-RECORDS-READ EQUAL ZERO
+072170                 DISPLAY 'NULL NEW INPUT FILE ENCOUNTERED'
+072180                 CALL 'ILBOABN0'
+072190             END-IF
+072191         NOT AT END
+072192             ADD 1 TO NEW-RECORDS-READ
+072193             SET GOT-NEW-RECORD TO TRUE
+072194     END-READ.
+072200 9900-INITIALIZATION.
+072300     OPEN INPUT OLD-FILE, NEW-FILE,
+073400          OUTPUT REPORT-FILE, DELIM-FILE.
+074000
+074100 9990-END-OF-JOB.
+074300     CLOSE OLD-FILE.
+074400     CLOSE NEW-FILE.
+074500     CLOSE REPORT-FILE.
+074600     CLOSE DELIM-FILE.
 
