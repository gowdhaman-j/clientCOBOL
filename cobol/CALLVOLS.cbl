@@ -1,113 +1,258 @@
-000100 IDENTIFICATION DIVISION.                                                 
-000200 PROGRAM-ID.    CALLVOLS.                                                 
-000300 AUTHOR. R THORNTON                                                       
-000400*REMARKS. TESTS CALLS TO THE DSNVOLS SUBROUTINE.                          
-000500 ENVIRONMENT DIVISION.                                                    
-000600 CONFIGURATION SECTION.                                                   
-000700 INPUT-OUTPUT SECTION.                                                    
-000710 FILE-CONTROL.                                                            
-000720     SELECT INPUT-FILE ASSIGN TO INPUT1.                                  
-000740     SELECT PRINT-FILE ASSIGN TO PRINT1.                                  
-000800 DATA DIVISION.                                                           
-000810 FILE SECTION.                                                            
-000820 FD  INPUT-FILE                                                           
-000821     BLOCK CONTAINS 0 RECORDS                                             
-000822     RECORD CONTAINS 80 CHARACTERS                                        
-000823     RECORDING MODE IS F                                                  
-000830     LABEL RECORDS ARE STANDARD.                                          
-000840 01  INPUT-RECORD.                                                      10
-000850   05  DSNAME                PIC X(44).                                 20
-000860   05  FILLER                PIC X(36).                                 30
-000874                                                                          
-000889 FD  PRINT-FILE                                                           
-000890     BLOCK CONTAINS 0 RECORDS                                             
-000891     RECORD CONTAINS 133 CHARACTERS                                       
-000892     RECORDING MODE IS F                                                  
-000893     LABEL RECORDS ARE STANDARD.                                          
-000894 01  PRINT-RECORD.                                                      10
-000895   05  LINE-SPACING          PIC X.                                     20
-000896   05  PRT-TEXT              PIC X(132).                                20
-000900                                                                          
-000910 WORKING-STORAGE SECTION.                                                 
-001000 77  FILLER PIC X(36)  VALUE                                              
-001100     'CALLVOLS WORKING STORAGE BEGINS HERE'.                              
-001200                                                                          
-001201 01  SWITCHES.                                                            
-001210     05  END-OF-INPUT-SWITCH PIC X VALUE 'N'.                             
-001220         88  END-OF-INPUT-DATA     VALUE 'Y'.                             
-001221         88 MORE-DATA-TO-PROCESS   VALUE 'N'.                             
-001230                                                                          
-001300 01  VOLSER-RETURN-AREA.                                                  
-001301     05  FILLER              PIC X(6).                                    
-001302         88  DSNVOLS-ERROR   VALUE HIGH-VALUES.                           
-001303     05  IKJEHCIR-RET-CODE   PIC S9(8) COMP.                              
-001304     05  LOCATE-RET-CODE     PIC X.                                       
-001305     05  ERROR-DESCRIP       PIC X(120).                                  
-001306     05  FILLER              PIC X(1405).                                 
-001307 01  VOLSER-TABLE REDEFINES VOLSER-RETURN-AREA.                           
-001308     05  VOLSER              PIC X(6)                                     
-001309                             OCCURS 256 TIMES                             
-001310                             INDEXED BY VOLNO.                            
-001311         88  NO-MORE-VOLSERS VALUE HIGH-VALUES.                           
-001320                                                                          
-001700 PROCEDURE DIVISION.                                                      
-001800                                                                          
-001900 A100-EXECUTIVE-CONTROL.                                                  
-001910     OPEN INPUT INPUT-FILE, OUTPUT PRINT-FILE.                            
-002100     PERFORM B100-MAINLINE-PROCESSING UNTIL END-OF-INPUT-DATA.            
-002200     PERFORM Z100-END-OF-PROCESSING.                                      
-002300     GOBACK.                                                              
-002400                                                                          
-002800 B100-MAINLINE-PROCESSING.                                                
-002900     PERFORM C100-READ-INPUT-FILE THRU C100-EXIT.                         
-002910     IF MORE-DATA-TO-PROCESS                                              
-003000        PERFORM D100-PROCESS-THE-RECORD THRU D100-EXIT.                   
-003010                                                                          
-003020 C100-READ-INPUT-FILE.                                                    
-003030     READ INPUT-FILE                                                      
-003040         AT END MOVE 'Y' TO END-OF-INPUT-SWITCH.                          
-003050 C100-EXIT. EXIT.                                                         
-003051                                                                          
-003052 D100-PROCESS-THE-RECORD.                                                 
-003053     CALL 'DSNVOLS' USING DSNAME, VOLSER-RETURN-AREA.                     
-003054     IF DSNVOLS-ERROR                                                     
-003055         PERFORM E100-DSNVOLS-ERROR THRU E100-EXIT                        
-003056     ELSE                                                                 
-003057         PERFORM F100-DSNVOLS-SUCCESSFUL THRU F100-EXIT.                  
-003059 D100-EXIT. EXIT.                                                         
-003060                                                                          
-003061 E100-DSNVOLS-ERROR.                                                      
-003062     MOVE DSNAME TO PRT-TEXT.                                             
-003063     PERFORM Y100-PRINT-A-LINE THRU Y100-EXIT.                            
-003064     MOVE 'DSNVOLS RETURNED ERROR MESSAGE: ' TO PRT-TEXT.                 
-003065     PERFORM Y100-PRINT-A-LINE THRU Y100-EXIT.                            
-003066     MOVE ERROR-DESCRIP TO PRT-TEXT.                                      
-003067     PERFORM Y100-PRINT-A-LINE THRU Y100-EXIT.                            
-003068     PERFORM Y100-PRINT-A-LINE THRU Y100-EXIT.                            
-003069 E100-EXIT. EXIT.                                                         
-003070                                                                          
-003071 F100-DSNVOLS-SUCCESSFUL.                                                 
-003072     MOVE DSNAME TO PRT-TEXT.                                             
-003073     PERFORM Y100-PRINT-A-LINE THRU Y100-EXIT.                            
-003074     SET VOLNO TO 1.                                                      
-003075     PERFORM G100-PRINT-VOLSER VARYING VOLNO FROM 1 BY 1                  
-003076         UNTIL NO-MORE-VOLSERS (VOLNO).                                   
-003077     PERFORM Y100-PRINT-A-LINE THRU Y100-EXIT.                            
-003078 F100-EXIT. EXIT.                                                         
-003079                                                                          
-003080 G100-PRINT-VOLSER.                                                       
-003081     MOVE VOLSER (VOLNO) TO PRT-TEXT.                                     
-003082     IF NO-MORE-VOLSERS (VOLNO)                                           
-003083         NEXT SENTENCE                                                    
-003084     ELSE                                                                 
-003085         PERFORM Y100-PRINT-A-LINE THRU Y100-EXIT.                        
-003086 G100-EXIT. EXIT.                                                         
-003090                                                                          
-003097 Y100-PRINT-A-LINE.                                                       
-003098     WRITE PRINT-RECORD AFTER ADVANCING 1 LINE.                           
-003099     MOVE SPACES TO PRT-TEXT.                                             
-003100 Y100-EXIT. EXIT.                                                         
-003101                                                                          
-003102 Z100-END-OF-PROCESSING.                                                  
-003300     CLOSE INPUT-FILE,                                                    
-003500           PRINT-FILE.                                                    
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    CALLVOLS.
+000300 AUTHOR. R THORNTON
+000400*REMARKS. CALLS DSNVOLS FOR EVERY DSN IN THE CONTROL FILE AND
+000410*         PRODUCES A BATCH REPORT GROUPED BY VOLUME SERIAL,
+000420*         SHOWING EVERY DSN THAT LIVES ON EACH VOLUME, WITH ALL
+000430*         DSNVOLS-ERROR CASES BROKEN OUT INTO THEIR OWN SECTION
+000440*         AT THE END INSTEAD OF BEING INTERLEAVED INTO THE MAIN
+000450*         REPORT AS THEY ARE ENCOUNTERED. THE VOLUME AND ERROR
+000455*         TABLES ARE SIZED FOR NORMAL CONTROL-FILE VOLUMES; IF
+000456*         EITHER FILLS UP, A WARNING IS PRINTED AT THE END OF
+000457*         THAT SECTION RATHER THAN SILENTLY DROPPING ENTRIES.
+000460*
+000470*MODIFICATION HISTORY.
+000480*    AUG2026 RT  ADDED THE VOLUME-GROUPED SUMMARY AND THE
+000490*                SEPARATE DSNVOLS ERROR SECTION.
+000495*    AUG2026 RT  WARN WHEN THE VOLUME OR ERROR TABLE FILLS UP
+000496*                INSTEAD OF SILENTLY DROPPING ENTRIES.
+000500 ENVIRONMENT DIVISION.
+000600 CONFIGURATION SECTION.
+000700 INPUT-OUTPUT SECTION.
+000710 FILE-CONTROL.
+000720     SELECT INPUT-FILE ASSIGN TO INPUT1.
+000740     SELECT PRINT-FILE ASSIGN TO PRINT1.
+000800 DATA DIVISION.
+000810 FILE SECTION.
+000820 FD  INPUT-FILE
+000821     BLOCK CONTAINS 0 RECORDS
+000822     RECORD CONTAINS 80 CHARACTERS
+000823     RECORDING MODE IS F
+000830     LABEL RECORDS ARE STANDARD.
+000840 01  INPUT-RECORD.
+000850   05  DSNAME                PIC X(44).
+000860   05  FILLER                PIC X(36).
+000874
+000889 FD  PRINT-FILE
+000890     BLOCK CONTAINS 0 RECORDS
+000891     RECORD CONTAINS 133 CHARACTERS
+000892     RECORDING MODE IS F
+000893     LABEL RECORDS ARE STANDARD.
+000894 01  PRINT-RECORD.
+000895   05  LINE-SPACING          PIC X.
+000896   05  PRT-TEXT              PIC X(132).
+000900
+000910 WORKING-STORAGE SECTION.
+001000 77  FILLER PIC X(36)  VALUE
+001100     'CALLVOLS WORKING STORAGE BEGINS HERE'.
+001200
+001201 01  SWITCHES.
+001210     05  END-OF-INPUT-SWITCH PIC X VALUE 'N'.
+001220         88  END-OF-INPUT-DATA     VALUE 'Y'.
+001221         88 MORE-DATA-TO-PROCESS   VALUE 'N'.
+001222     05  WS-XREF-TRUNC-SWITCH PIC X VALUE 'N'.
+001223         88  WS-XREF-TABLE-TRUNCATED VALUE 'Y'.
+001224     05  WS-ERROR-TRUNC-SWITCH PIC X VALUE 'N'.
+001225         88  WS-ERROR-TABLE-TRUNCATED VALUE 'Y'.
+001230
+001300 01  VOLSER-RETURN-AREA.
+001301     05  FILLER              PIC X(6).
+001302         88  DSNVOLS-ERROR   VALUE HIGH-VALUES.
+001303     05  IKJEHCIR-RET-CODE   PIC S9(8) COMP.
+001304     05  LOCATE-RET-CODE     PIC X.
+001305     05  ERROR-DESCRIP       PIC X(120).
+001306     05  FILLER              PIC X(1405).
+001307 01  VOLSER-TABLE REDEFINES VOLSER-RETURN-AREA.
+001308     05  VOLSER              PIC X(6)
+001309                             OCCURS 256 TIMES
+001310                             INDEXED BY VOLNO.
+001311         88  NO-MORE-VOLSERS VALUE HIGH-VALUES.
+001320
+001321 01  XREF-AREAS.
+001322     05  WS-XREF-COUNT       PIC S9(4) COMP VALUE +0.
+001323     05  WS-XREF-TABLE.
+001324         10  WS-XREF-ENTRY   OCCURS 500 TIMES.
+001325             15  WS-XREF-VOLSER  PIC X(6).
+001326             15  WS-XREF-DSNAME  PIC X(44).
+001327     05  WS-ERROR-COUNT      PIC S9(4) COMP VALUE +0.
+001328     05  WS-ERROR-TABLE.
+001329         10  WS-ERROR-ENTRY  OCCURS 200 TIMES.
+001330             15  WS-ERROR-DSNAME   PIC X(44).
+001331             15  WS-ERROR-DESCRIP  PIC X(60).
+001332     05  WS-OUTER-NDX        PIC S9(4) COMP VALUE +0.
+001333     05  WS-INNER-NDX        PIC S9(4) COMP VALUE +0.
+001334     05  WS-SCAN-NDX         PIC S9(4) COMP VALUE +0.
+001335     05  WS-ALREADY-PRINTED-SWITCH PIC X VALUE 'N'.
+001336         88  VOLSER-ALREADY-PRINTED  VALUE 'Y'.
+001337         88  VOLSER-NOT-YET-PRINTED  VALUE 'N'.
+001700 PROCEDURE DIVISION.
+001800
+001900 A100-EXECUTIVE-CONTROL.
+001910     OPEN INPUT INPUT-FILE, OUTPUT PRINT-FILE.
+002100     PERFORM B100-MAINLINE-PROCESSING UNTIL END-OF-INPUT-DATA.
+002150     PERFORM H100-PRINT-VOLUME-SUMMARY THRU H100-EXIT.
+002160     PERFORM H200-PRINT-ERROR-SUMMARY THRU H200-EXIT.
+002200     PERFORM Z100-END-OF-PROCESSING.
+002300     GOBACK.
+002400
+002800 B100-MAINLINE-PROCESSING.
+002900     PERFORM C100-READ-INPUT-FILE THRU C100-EXIT.
+002910     IF MORE-DATA-TO-PROCESS
+003000        PERFORM D100-PROCESS-THE-RECORD THRU D100-EXIT.
+003010
+003020 C100-READ-INPUT-FILE.
+003030     READ INPUT-FILE
+003040         AT END MOVE 'Y' TO END-OF-INPUT-SWITCH.
+003050 C100-EXIT. EXIT.
+003051
+003052 D100-PROCESS-THE-RECORD.
+003053     CALL 'DSNVOLS' USING DSNAME, VOLSER-RETURN-AREA.
+003054     IF DSNVOLS-ERROR
+003055         PERFORM E100-DSNVOLS-ERROR THRU E100-EXIT
+003056     ELSE
+003057         PERFORM F100-DSNVOLS-SUCCESSFUL THRU F100-EXIT.
+003059 D100-EXIT. EXIT.
+003060
+003061 E100-DSNVOLS-ERROR.
+003062     MOVE DSNAME TO PRT-TEXT.
+003063     PERFORM Y100-PRINT-A-LINE THRU Y100-EXIT.
+003064     MOVE 'DSNVOLS RETURNED ERROR MESSAGE: ' TO PRT-TEXT.
+003065     PERFORM Y100-PRINT-A-LINE THRU Y100-EXIT.
+003066     MOVE ERROR-DESCRIP TO PRT-TEXT.
+003067     PERFORM Y100-PRINT-A-LINE THRU Y100-EXIT.
+003068     PERFORM Y100-PRINT-A-LINE THRU Y100-EXIT.
+003069 E100-STORE.
+003069     IF WS-ERROR-COUNT < 200
+003070         ADD 1 TO WS-ERROR-COUNT
+003071         MOVE DSNAME TO
+003072             WS-ERROR-DSNAME (WS-ERROR-COUNT)
+003073         MOVE ERROR-DESCRIP (1:60) TO
+003074             WS-ERROR-DESCRIP (WS-ERROR-COUNT)
+003076     ELSE
+003077         MOVE 'Y' TO WS-ERROR-TRUNC-SWITCH.
+003075 E100-EXIT. EXIT.
+003070
+003071 F100-DSNVOLS-SUCCESSFUL.
+003072     MOVE DSNAME TO PRT-TEXT.
+003073     PERFORM Y100-PRINT-A-LINE THRU Y100-EXIT.
+003074     SET VOLNO TO 1.
+003075     PERFORM G100-PRINT-VOLSER VARYING VOLNO FROM 1 BY 1
+003076         UNTIL NO-MORE-VOLSERS (VOLNO).
+003077     PERFORM Y100-PRINT-A-LINE THRU Y100-EXIT.
+003078 F100-EXIT. EXIT.
+003079
+003080 G100-PRINT-VOLSER.
+003081     MOVE VOLSER (VOLNO) TO PRT-TEXT.
+003082     IF NO-MORE-VOLSERS (VOLNO)
+003083         NEXT SENTENCE
+003084     ELSE
+003085         PERFORM Y100-PRINT-A-LINE THRU Y100-EXIT
+003087         IF WS-XREF-COUNT < 500
+003088             ADD 1 TO WS-XREF-COUNT
+003089             MOVE VOLSER (VOLNO) TO
+003089     WS-XREF-VOLSER (WS-XREF-COUNT)
+003089             MOVE DSNAME TO
+003089     WS-XREF-DSNAME (WS-XREF-COUNT)
+003089         ELSE
+003089             MOVE 'Y' TO WS-XREF-TRUNC-SWITCH.
+003090 G100-EXIT. EXIT.
+003091
+003097 Y100-PRINT-A-LINE.
+003098     WRITE PRINT-RECORD AFTER ADVANCING 1 LINE.
+003099     MOVE SPACES TO PRT-TEXT.
+003100 Y100-EXIT. EXIT.
+003101
+003102 H100-PRINT-VOLUME-SUMMARY.
+003103     MOVE SPACES TO PRT-TEXT.
+003104     PERFORM Y100-PRINT-A-LINE THRU Y100-EXIT.
+003105     MOVE 'VOLUME SUMMARY - DSNS GROUPED BY VOLUME' TO
+003106         PRT-TEXT.
+003107     PERFORM Y100-PRINT-A-LINE THRU Y100-EXIT.
+003108     PERFORM Y100-PRINT-A-LINE THRU Y100-EXIT.
+003109     IF WS-XREF-COUNT = 0
+003110         MOVE '  NO VOLUMES TO REPORT' TO PRT-TEXT
+003111         PERFORM Y100-PRINT-A-LINE THRU Y100-EXIT
+003112     ELSE
+003113         PERFORM H110-PRINT-VOLUME-GROUP THRU H110-EXIT
+003114             VARYING WS-OUTER-NDX FROM 1 BY 1
+003115             UNTIL WS-OUTER-NDX > WS-XREF-COUNT.
+003121     IF WS-XREF-TABLE-TRUNCATED
+003122         MOVE '  *** WARNING - VOLUME TABLE FULL, NOT EVERY DSN'
+003123             TO PRT-TEXT
+003124         PERFORM Y100-PRINT-A-LINE THRU Y100-EXIT
+003125         MOVE '      IS SHOWN ABOVE ***' TO PRT-TEXT
+003126         PERFORM Y100-PRINT-A-LINE THRU Y100-EXIT.
+003116 H100-EXIT. EXIT.
+003117
+003118 H110-PRINT-VOLUME-GROUP.
+003119     PERFORM H120-CHECK-ALREADY-PRINTED THRU H120-EXIT.
+003120     IF VOLSER-NOT-YET-PRINTED
+003121         MOVE SPACES TO PRT-TEXT
+003122         STRING 'VOLUME ' DELIMITED BY SIZE
+003123             WS-XREF-VOLSER (WS-OUTER-NDX) DELIMITED BY SIZE
+003124             ' CONTAINS:' DELIMITED BY SIZE
+003125             INTO PRT-TEXT
+003126         END-STRING
+003127         PERFORM Y100-PRINT-A-LINE THRU Y100-EXIT
+003128         PERFORM H130-PRINT-GROUP-MEMBERS THRU H130-EXIT
+003129             VARYING WS-INNER-NDX FROM WS-OUTER-NDX BY 1
+003130             UNTIL WS-INNER-NDX > WS-XREF-COUNT
+003131         PERFORM Y100-PRINT-A-LINE THRU Y100-EXIT.
+003132 H110-EXIT. EXIT.
+003133
+003134 H120-CHECK-ALREADY-PRINTED.
+003135     MOVE 'N' TO WS-ALREADY-PRINTED-SWITCH.
+003136     PERFORM H121-SCAN-PRIOR THRU H121-EXIT
+003137         VARYING WS-SCAN-NDX FROM 1 BY 1
+003138         UNTIL WS-SCAN-NDX >= WS-OUTER-NDX
+003139            OR VOLSER-ALREADY-PRINTED.
+003140 H120-EXIT. EXIT.
+003141
+003142 H121-SCAN-PRIOR.
+003143     IF WS-XREF-VOLSER (WS-SCAN-NDX) =
+003144        WS-XREF-VOLSER (WS-OUTER-NDX)
+003145         SET VOLSER-ALREADY-PRINTED TO TRUE.
+003146 H121-EXIT. EXIT.
+003147
+003148 H130-PRINT-GROUP-MEMBERS.
+003149     IF WS-XREF-VOLSER (WS-INNER-NDX) =
+003150        WS-XREF-VOLSER (WS-OUTER-NDX)
+003151         MOVE SPACES TO PRT-TEXT
+003152         STRING '   ' DELIMITED BY SIZE
+003153             WS-XREF-DSNAME (WS-INNER-NDX) DELIMITED BY SIZE
+003153     INTO PRT-TEXT
+003154     END-STRING
+003154         PERFORM Y100-PRINT-A-LINE THRU Y100-EXIT.
+003155 H130-EXIT. EXIT.
+003156
+003157 H200-PRINT-ERROR-SUMMARY.
+003158     MOVE SPACES TO PRT-TEXT.
+003159     PERFORM Y100-PRINT-A-LINE THRU Y100-EXIT.
+003160     MOVE 'DSNVOLS ERROR SUMMARY' TO PRT-TEXT.
+003161     PERFORM Y100-PRINT-A-LINE THRU Y100-EXIT.
+003162     PERFORM Y100-PRINT-A-LINE THRU Y100-EXIT.
+003163     IF WS-ERROR-COUNT = 0
+003164         MOVE '  NO DSNVOLS ERRORS ENCOUNTERED' TO PRT-TEXT
+003165         PERFORM Y100-PRINT-A-LINE THRU Y100-EXIT
+003166     ELSE
+003167         PERFORM H210-PRINT-ONE-ERROR THRU H210-EXIT
+003168             VARYING WS-OUTER-NDX FROM 1 BY 1
+003169             UNTIL WS-OUTER-NDX > WS-ERROR-COUNT.
+003171     IF WS-ERROR-TABLE-TRUNCATED
+003172         MOVE '  *** WARNING - ERROR TABLE FULL, NOT EVERY'
+003173             TO PRT-TEXT
+003174         PERFORM Y100-PRINT-A-LINE THRU Y100-EXIT
+003175         MOVE '      DSNVOLS ERROR IS SHOWN ABOVE ***' TO PRT-TEXT
+003176         PERFORM Y100-PRINT-A-LINE THRU Y100-EXIT.
+003170 H200-EXIT. EXIT.
+003171
+003172 H210-PRINT-ONE-ERROR.
+003173     MOVE WS-ERROR-DSNAME (WS-OUTER-NDX) TO PRT-TEXT.
+003174     PERFORM Y100-PRINT-A-LINE THRU Y100-EXIT.
+003175     MOVE WS-ERROR-DESCRIP (WS-OUTER-NDX) TO PRT-TEXT.
+003176     PERFORM Y100-PRINT-A-LINE THRU Y100-EXIT.
+003177 H210-EXIT. EXIT.
+003178
+003102 Z100-END-OF-PROCESSING.
+003300     CLOSE INPUT-FILE,
+003500           PRINT-FILE.
