@@ -12,6 +12,8 @@
        INPUT-OUTPUT SECTION.                                            00120000
        FILE-CONTROL.                                                    00130000
             SELECT MEDICAL-FILE       ASSIGN TO UT-S-INPUT1.            00140000
+            SELECT SUSPENSE-FILE      ASSIGN TO UT-S-SUSPNS.
+            SELECT XFOOT-RPT          ASSIGN TO UT-S-SYSPRT.
        DATA DIVISION.                                                   00160000
        FILE SECTION.                                                    00170000
        FD  MEDICAL-FILE                                                 00180000
@@ -28,6 +30,26 @@
                            DEPENDING ON MEDICAL-LINE-COUNT.             00290000
               10 MEDICAL-LINE-DATA PIC X(698).                          00300000
                                                                         00370000
+      *
+      * Claims whose MEDICAL-ID is not PAYM are dropped from the
+      * cross-foot run - keep the header so Claims Ops can see what
+      * is being skipped instead of it silently vanishing
+      *
+       FD  SUSPENSE-FILE
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS V
+           LABEL RECORDS ARE STANDARD.
+       01  SUSPENSE-RECORD           PIC X(1485).
+
+       FD  XFOOT-RPT
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 133 CHARACTERS
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  XFOOT-RPT-RECORD.
+           05 RPT-CARRIAGE-CONTROL   PIC X.
+           05 RPT-LINE               PIC X(132).
+
        WORKING-STORAGE SECTION.                                         00380000
        01  WS-END-MED-FILE          PIC X VALUE ZEROS.                  00380100
            88  END-OF-MED-FILE            VALUE '1'.                    00380200
@@ -38,11 +60,17 @@
            88  WS-NON-NUMERIC-CLAIM       VALUE '1'.                    00380700
                                                                         00380800
        01  WS-DATA-AREA.                                                00381000
-           05   WS-TMP-CALC-AREA    PIC S9(09).                         00382000
-           05   WS-TMP-DIFFERENCE   PIC S9(09).                         00382100
+           05   WS-TMP-CALC-AREA    PIC S9(09)V99.                      00382000
+           05   WS-TMP-DIFFERENCE   PIC S9(09)V99.                      00382100
            05   WS-CNT              PIC 9(05).                          00382200
            05   WS-CNT1             PIC 9(05).                          00382300
            05   WS-SUB              PIC 9(03).                          00383000
+           05   WS-SUSPENSE-CNT     PIC 9(05) VALUE 0.
+           05   WS-EXCEPTION-CNT    PIC 9(05) VALUE 0.
+           05   WS-TOLERANCE        PIC S9(01)V999 VALUE .005.
+           05   WS-TOLERANCE-NEG    PIC S9(01)V999 VALUE -.005.
+           05   WS-PAGE-NO          PIC 9(03) VALUE 0.
+           05   WS-GRAND-TOTAL      PIC S9(09)V99 VALUE 0.
                                                                         00383100
            05   WS-TST-DTA.                                             00383200
                15   WS-TST-NC-AMT              PIC 9(9)V99.             00383400
@@ -84,6 +112,39 @@
                15   WS-FILLER       PIC X(09) VALUE '*-AMT BS*'.        00391100
                15   WS-FILLER       PIC X(09) VALUE '*-AMT MM*'.        00391200
                15   WS-FILLER       PIC X(09) VALUE '*-NG DIS*'.        00391300
+
+           05   WS-RPT-DATE.
+               15   WS-RPT-YY       PIC 99.
+               15   WS-RPT-MM       PIC 99.
+               15   WS-RPT-DD       PIC 99.
+           05   WS-LINES-ON-PAGE    PIC 9(02) VALUE 0.
+
+           05   WS-RPT-HDG1.
+               15   FILLER          PIC X(10) VALUE 'XFOOT RUN '.
+               15   WS-RPT-HDG-MM   PIC 99.
+               15   FILLER          PIC X(1)  VALUE '/'.
+               15   WS-RPT-HDG-DD   PIC 99.
+               15   FILLER          PIC X(1)  VALUE '/'.
+               15   WS-RPT-HDG-YY   PIC 99.
+               15   FILLER          PIC X(10) VALUE SPACES.
+               15   FILLER          PIC X(5)  VALUE 'PAGE '.
+               15   WS-RPT-HDG-PAGE PIC ZZ9.
+               15   FILLER          PIC X(95) VALUE SPACES.
+
+           05   WS-RPT-SUMMARY.
+               15   FILLER          PIC X(20)
+                       VALUE 'CLAIMS CROSS-FOOTED:'.
+               15   WS-RPT-SUM-CNT  PIC ZZZZ9.
+               15   FILLER          PIC X(4)  VALUE SPACES.
+               15   FILLER          PIC X(18)
+                       VALUE 'OUT-OF-TOLERANCE: '.
+               15   WS-RPT-SUM-EXC  PIC ZZZZ9.
+               15   FILLER          PIC X(4)  VALUE SPACES.
+               15   FILLER          PIC X(13)
+                       VALUE 'GRAND TOTAL: '.
+               15   WS-RPT-SUM-TOT  PIC Z(8)9.99.
+               15   FILLER          PIC X(51) VALUE SPACES.
+
        COPY CHPMED.                                                     00430000
                                                                         00450000
        PROCEDURE DIVISION.                                              00470000
@@ -93,6 +154,14 @@
       *    CLOSE MEDICAL-FILE, REVENUE-FILE.                            00491000
       ******************************************************************00501000
            OPEN INPUT MEDICAL-FILE                                      00530000
+           OPEN OUTPUT SUSPENSE-FILE
+           OPEN OUTPUT XFOOT-RPT
+
+           ACCEPT WS-RPT-DATE FROM DATE
+           MOVE WS-RPT-MM TO WS-RPT-HDG-MM
+           MOVE WS-RPT-DD TO WS-RPT-HDG-DD
+           MOVE WS-RPT-YY TO WS-RPT-HDG-YY
+
            PERFORM                                                      00560000
               UNTIL END-OF-MED-FILE                                     00560100
                                                                         00560200
@@ -107,6 +176,9 @@
                         MOVE 1 TO WS-CNT1                               00563600
                         DISPLAY   WS-DSP-HDR                            00563700
                      END-IF                                             00563800
+                     IF WS-LINES-ON-PAGE = 0
+                        PERFORM 10000-WRITE-RPT-HDG
+                     END-IF
                                                                         00563900
                      MOVE MEDICAL-RECORD TO PAYM-PAYMENT-RECORD         00564000
                                                                         00564100
@@ -117,7 +189,9 @@
                         WHEN MEDICAL-ID NOT = 'PAYM'                    00564600
       *                      DISPLAY 'M11.R', WS-CNT                    00564700
       *                              ' IS NOT A PAYM: ID = ' MEDICAL-ID 00564800
-                             CONTINUE                                   00564900
+                             ADD 1 TO WS-SUSPENSE-CNT
+                             WRITE SUSPENSE-RECORD
+                                FROM MEDICAL-HEADER                     00564900
                         WHEN PAYM-VOID-ORIG                             00565000
                         WHEN PAYM-VOID-SUBSEQ                           00565100
       *                      DISPLAY 'M12.R', WS-CNT ' IS A VOID'       00565300
@@ -134,10 +208,34 @@
                                                                         00567000
            END-PERFORM                                                  00570100
                                                                         00571000
+           PERFORM 40000-WRITE-SUMMARY
+
            CLOSE MEDICAL-FILE                                           00590000
+           CLOSE SUSPENSE-FILE
+           CLOSE XFOOT-RPT
            GOBACK.                                                      00600000
                                                                         00601000
                                                                         00610000
+       10000-WRITE-RPT-HDG.
+      ******************************************************************
+      *    STARTS A NEW REPORT PAGE - HEADING LINE PLUS COLUMN TITLES  *
+      ******************************************************************
+           ADD 1 TO WS-PAGE-NO
+           MOVE WS-PAGE-NO TO WS-RPT-HDG-PAGE
+
+           MOVE WS-RPT-HDG1 TO RPT-LINE
+           WRITE XFOOT-RPT-RECORD
+              AFTER ADVANCING TOP-OF-FORM
+
+           MOVE WS-DSP-HDR TO RPT-LINE
+           WRITE XFOOT-RPT-RECORD
+              AFTER ADVANCING 2 LINES
+
+           MOVE 4 TO WS-LINES-ON-PAGE.
+
+       10000-EXIT.
+           EXIT.
+
        20000-XFOOT-THE-CLAIM.                                           00920000
       ******************************************************************00930000
       *                                                                 00940000
@@ -181,7 +279,11 @@
                       - WS-TMP-CALC-AREA                                01360500
                  END-COMPUTE                                            01360600
                                                                         01360700
-                 IF WS-TMP-DIFFERENCE NOT = 0                           01360800
+                 ADD  PAYM-CHARGE (WS-SUB) TO WS-GRAND-TOTAL
+                                                                        01360650
+                 IF WS-TMP-DIFFERENCE > WS-TOLERANCE OR                 01360800
+                    WS-TMP-DIFFERENCE < WS-TOLERANCE-NEG
+                    ADD 1 TO WS-EXCEPTION-CNT
                     PERFORM 30000-FMT-N-DISP                            01360900
                  END-IF                                                 01361000
                                                                         01361100
@@ -218,7 +320,19 @@
            MOVE PAYM-A-NEGOT-DISC      (WS-SUB)                         01420000
              TO WS-DSP-A-NEGOT-DISC.                                    01420100
                                                                         01420200
+           MOVE WS-TMP-DIFFERENCE TO WS-DSP-DIFFERENCE
+
            DISPLAY 'M30.R', WS-CNT, ' ', WS-DSP-DTA.                    01428100
+
+           IF WS-LINES-ON-PAGE > 54
+              MOVE 0 TO WS-LINES-ON-PAGE
+              PERFORM 10000-WRITE-RPT-HDG
+           END-IF
+
+           MOVE WS-DSP-DTA TO RPT-LINE
+           WRITE XFOOT-RPT-RECORD
+              AFTER ADVANCING 1 LINES
+           ADD 1 TO WS-LINES-ON-PAGE
                                                                         01428200
       *          , ' ,'  WS-DSP-CHARGE                                  01429000
       *          , ' ,', WS-DSP-DIFFERENCE                              01440000
@@ -234,6 +348,21 @@
       *          , ' ,', WS-DSP-A-NEGOT-DISC.                           01550000
                                                                         01560000
                                                                         01710000
+       40000-WRITE-SUMMARY.
+      ******************************************************************
+      *    END-OF-RUN TOTALS - CLAIMS PROCESSED, EXCEPTIONS, SUSPENSE  *
+      ******************************************************************
+           MOVE WS-CNT          TO WS-RPT-SUM-CNT
+           MOVE WS-EXCEPTION-CNT TO WS-RPT-SUM-EXC
+           MOVE WS-GRAND-TOTAL  TO WS-RPT-SUM-TOT
+
+           MOVE WS-RPT-SUMMARY TO RPT-LINE
+           WRITE XFOOT-RPT-RECORD
+              AFTER ADVANCING 2 LINES.
+
+       40000-EXIT.
+           EXIT.
+
        70000-CHK-4-NUMERIC.                                             01720000
       ******************************************************************01721000
       *                                                                 01722000
