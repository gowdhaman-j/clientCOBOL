@@ -0,0 +1,122 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    ABNDTEST.
+000300 AUTHOR. R THORNTON
+000400*REMARKS. SELF-TEST HARNESS FOR THE ABEND PROGRAM.  ABEND IS
+000410*         RUN ONE PARM AT A TIME, THE SAME AS IT ALWAYS HAS
+000420*         BEEN, SO THIS PROGRAM IS SUBMITTED ONCE PER SCENARIO
+000425*         (S0C7, S0CB, CEE3, ILBO) JUST LIKE ABEND ITSELF WAS.
+000430*         BEFORE FORWARDING THE PARM ON TO ABEND, IT LOOKS UP
+000440*         THE SYSTEM COMPLETION CODE THAT SCENARIO IS EXPECTED
+000450*         TO PRODUCE AND WRITES IT, ALONG WITH THE RUN'S
+000460*         DATE/TIME, TO A TRACKING FILE THAT ACCUMULATES ACROSS
+000470*         RUNS, AND DISPLAYS THE SAME EXPECTED CODE TO SYSOUT
+000480*         RIGHT BEFORE THE REAL ABEND FIRES.  THERE IS NO
+000490*         CEEHDLR/ESTAE-STYLE RECOVERY IN THIS SHOP, SO ONCE THE
+000500*         REAL ABEND HAPPENS THIS STEP IS GONE - THE ACTUAL
+000510*         COMPLETION CODE HAS TO BE READ BACK OUT OF THE JOB LOG
+000520*         AND COMPARED BY HAND (OR BY JCL COND-CODE CHECKING IN
+000530*         A LATER STEP) AGAINST THE EXPECTED CODE THIS PROGRAM
+000540*         LOGGED.  AN UNRECOGNIZED PARM IS CAUGHT HERE AND FAILS
+000550*         CLEAN, WITH NO ABEND AT ALL.
+000560*
+000570*MODIFICATION HISTORY.
+000580*    AUG2026 RT  NEW PROGRAM - ABEND SELF-TEST TRACKING HARNESS.
+000600 ENVIRONMENT DIVISION.
+000700 CONFIGURATION SECTION.
+000800 INPUT-OUTPUT SECTION.
+000900 FILE-CONTROL.
+000910     SELECT TRACKING-FILE ASSIGN TO ABNDTRAK.
+001000 DATA DIVISION.
+001100 FILE SECTION.
+001110 FD  TRACKING-FILE
+001120     BLOCK CONTAINS 0 RECORDS
+001130     RECORD CONTAINS 80 CHARACTERS
+001140     RECORDING MODE IS F
+001150     LABEL RECORDS ARE STANDARD.
+001160 01  TRACKING-RECORD.
+001170     05  TRK-SCENARIO               PIC X(04).
+001180     05  FILLER                     PIC X(01) VALUE SPACE.
+001190     05  TRK-EXPECTED-CODE          PIC X(08).
+001200     05  FILLER                     PIC X(01) VALUE SPACE.
+001210     05  TRK-STATUS                 PIC X(18).
+001220     05  FILLER                     PIC X(01) VALUE SPACE.
+001230     05  TRK-TIMESTAMP.
+001240         10  TRK-TIMESTAMP-DATE     PIC X(06).
+001250         10  TRK-TIMESTAMP-TIME     PIC X(08).
+001260     05  FILLER                     PIC X(33) VALUE SPACES.
+001300 WORKING-STORAGE SECTION.
+001400 77  FILLER PIC X(36)  VALUE
+001500     'ABNDTEST WORKING STORAGE BEGINS HERE'.
+001600 01  GENERAL-AREAS.
+001610     05  SUBSCRIPT-1            PIC S9(4) COMP VALUE +1.
+001620     05  SCENARIO-FOUND-SWITCH  PIC X VALUE 'N'.
+001630         88  SCENARIO-IS-FOUND  VALUE 'Y'.
+001640     05  TRACKING-LOG-DATE      PIC X(06).
+001650     05  TRACKING-LOG-TIME      PIC X(08).
+001700 01  SCENARIO-TABLE-DATA.
+001710     05  FILLER PIC X(12) VALUE 'S0C7S0C7    '.
+001720     05  FILLER PIC X(12) VALUE 'S0CBS0CB    '.
+001730     05  FILLER PIC X(12) VALUE 'CEE3U0987   '.
+001740     05  FILLER PIC X(12) VALUE 'ILBOU0654   '.
+001750 01  SCENARIO-TABLE REDEFINES SCENARIO-TABLE-DATA.
+001760     05  SCENARIO-ENTRY OCCURS 4 TIMES
+001770                        INDEXED BY SCENARIO-NDX.
+001780         10  SCN-PARM-CODE      PIC X(04).
+001790         10  SCN-EXPECTED-CODE  PIC X(08).
+001900 LINKAGE SECTION.
+002000 01  PARM-FIELD.
+002100     05  PARM-LENGTH            PIC S9(4) COMP.
+002200     05  PARM-DATA              PIC X(4).
+002300 PROCEDURE DIVISION USING PARM-FIELD.
+002400
+002500 A100-EXECUTIVE-CONTROL.
+002600     OPEN EXTEND TRACKING-FILE.
+002700     PERFORM B100-LOOKUP-SCENARIO THRU B100-EXIT
+002710         VARYING SUBSCRIPT-1 FROM 1 BY 1
+002720         UNTIL SUBSCRIPT-1 > 4 OR SCENARIO-IS-FOUND.
+002800     IF SCENARIO-IS-FOUND
+002900         PERFORM C100-LOG-AND-RUN-SCENARIO THRU C100-EXIT
+002910     ELSE
+002920         PERFORM D100-REJECT-UNKNOWN-SCENARIO THRU D100-EXIT.
+003000     CLOSE TRACKING-FILE.
+003100     GOBACK.
+003200
+003300 B100-LOOKUP-SCENARIO.
+003400     IF PARM-DATA = SCN-PARM-CODE (SUBSCRIPT-1)
+003500         SET SCENARIO-NDX TO SUBSCRIPT-1
+003510         MOVE 'Y' TO SCENARIO-FOUND-SWITCH.
+003600 B100-EXIT. EXIT.
+003700
+003800 C100-LOG-AND-RUN-SCENARIO.
+003900     ACCEPT TRACKING-LOG-DATE FROM DATE.
+004000     ACCEPT TRACKING-LOG-TIME FROM TIME.
+004100     MOVE SPACES TO TRACKING-RECORD.
+004200     MOVE PARM-DATA TO TRK-SCENARIO.
+004300     MOVE SCN-EXPECTED-CODE (SUBSCRIPT-1) TO TRK-EXPECTED-CODE.
+004400     MOVE 'PENDING-ABEND' TO TRK-STATUS.
+004500     MOVE TRACKING-LOG-DATE TO TRK-TIMESTAMP-DATE.
+004600     MOVE TRACKING-LOG-TIME TO TRK-TIMESTAMP-TIME.
+004700     WRITE TRACKING-RECORD.
+004800     DISPLAY 'ABEND SELF-TEST: SCENARIO=' PARM-DATA
+004810             ' EXPECTED-COMPLETION-CODE='
+004820             SCN-EXPECTED-CODE (SUBSCRIPT-1).
+004900     DISPLAY 'COMPARE THE ACTUAL COMPLETION CODE IN THE JOB LOG'
+004910             ' AGAINST THE EXPECTED CODE ABOVE TO DETERMINE'
+004920             ' PASS OR FAIL.'.
+005000     CALL 'ABEND' USING PARM-FIELD.
+005100 C100-EXIT. EXIT.
+005200
+005300 D100-REJECT-UNKNOWN-SCENARIO.
+005400     ACCEPT TRACKING-LOG-DATE FROM DATE.
+005500     ACCEPT TRACKING-LOG-TIME FROM TIME.
+005600     MOVE SPACES TO TRACKING-RECORD.
+005700     MOVE PARM-DATA TO TRK-SCENARIO.
+005800     MOVE SPACES TO TRK-EXPECTED-CODE.
+005900     MOVE 'FAIL-UNKNOWN-SCEN' TO TRK-STATUS.
+006000     MOVE TRACKING-LOG-DATE TO TRK-TIMESTAMP-DATE.
+006100     MOVE TRACKING-LOG-TIME TO TRK-TIMESTAMP-TIME.
+006200     WRITE TRACKING-RECORD.
+006300     DISPLAY 'ABEND SELF-TEST: UNRECOGNIZED SCENARIO ' PARM-DATA
+006310             ' - USE S0C7, S0CB, CEE3, OR ILBO.  NO ABEND RUN.'.
+006400     MOVE 16 TO RETURN-CODE.
+006500 D100-EXIT. EXIT.
