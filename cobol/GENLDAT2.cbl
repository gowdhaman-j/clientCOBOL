@@ -22,7 +22,9 @@
 001400*                                                                *        
 001500* A SINGLE PARAMETER IS SUPPLIED, FORMATTED AS FOLLOWS:          *        
 001600*               BYTE 1     DATE SENT BY CALLER: J=JULIAN DATE IS *        
-001700*                          SUPPLIED, G=GREGORIAN DATE SUPPLIED.  *        
+001700*                          SUPPLIED, G=GREGORIAN DATE SUPPLIED,   *        
+001710*                          N=GREGORIAN YMD DATE SUPPLIED, ROLL   *        
+001720*                          FORWARD TO THE NEXT BUSINESS DAY.      *        
 001800*               BYTE 2     ERROR INDICATOR. BLANK=SUCCESSFUL DATE*        
 001900*                          PROCESSING. E=ERROR IN DATE SUPPLIED. *        
 002000*               BYTE 3     DAY OF WEEK INDICATOR: 1=MONDAY,      *        
@@ -33,7 +35,8 @@
 002500*                          3=(NOT USED),  4=MEMORIAL DAY,        *        
 002600*                          5=INDEPENDENCE DAY, 6=LABOR DAY,      *        
 002700*                          7=THANKSGIVING DAY, 8=FRIDAY AFTER    *        
-002800*                          THANKSGIVING, 9=CHRISTMAS DAY         *        
+002800*                          THANKSGIVING, 9=CHRISTMAS DAY,        *        
+002810*                          A=MLK DAY, B=JUNETEENTH               *        
 002900*               BYTE 5     LEAP YEAR INDICATOR: 0=NOT LEAP YEAR, *        
 003000*                          1=LEAP YEAR                           *        
 003100*              BYTES 6-9   JULIAN DATE. IF DATE SENT  IS J THIS  *        
@@ -61,8 +64,8 @@
 005200******************************************************************        
 005300*                   MAINTENANCE CHANGES                          *        
 005310******************************************************************        
-005500*                                                                *        
-005600*                                                                *        
+005500* AUG2026 RT  ADDED MLK DAY AND JUNETEENTH TO THE HOLIDAY TABLE  *        
+005600* AUG2026 RT  ADDED NEXT-BUSINESS-DAY FUNCTION (DATE-TYPE 'N')   *        
 005700*                                                                *        
 005800*                                                                *        
 005900*                                                                *        
@@ -127,7 +130,7 @@
 011800            88  THIS-YEAR-IS-A-LEAP-YEAR      VALUE IS '1'.               
 011900            88  THIS-YEAR-IS-NOT-A-LEAP-YEAR  VALUE IS '0'.               
 012000        10  YRHOL.                                                        
-012100            15  HOLIDAYS-THIS-YEAR          OCCURS 8 TIMES.               
+012100            15  HOLIDAYS-THIS-YEAR          OCCURS 10 TIMES.               
 012200                20  HOLIDAY-IDENTIFIER      PIC X.                        
 012300                    88  NEW-YEARS-DAY         VALUE IS '1'.               
 012400                    88  MEMORIAL-DAY          VALUE IS '4'.               
@@ -136,6 +139,8 @@
 012700                    88  THANKSGIVING-DAY      VALUE IS '7'.               
 012800                    88  DAY-AFTER-THANKSGIVING VALUE IS '8'.              
 012900                    88  CHRISTMAS-DAY         VALUE IS '9'.               
+012910                    88  MLK-DAY               VALUE IS 'A'.               
+012920                    88  JUNETEENTH            VALUE IS 'B'.               
 013000                    88  NULL-HOLIDAY-ENTRY    VALUE IS '0'.               
 013100                20  HOLIDAY-DATE.                                         
 013200                    25  HOLIDAY-MONTH         PIC 99.                     
@@ -241,36 +246,50 @@
 023200*                   BYTES 2-5: MMDD DATE OF THE HOLIDAY          *        
 023300*********************************************************************     
 023400    05  YEARTBL2.                                                         
-023500        10  NON-LEAP-YEAR-STARTING-SUN   PIC X(42)                        
-023600              VALUE '6010102 0220405295070460904711238112491225'.         
-023700        10  NON-LEAP-YEAR-STARTING-MON   PIC X(42)                        
-023800              VALUE '0010101 0219405285070460903711228112391225'.         
-023900        10  NON-LEAP-YEAR-STARTING-TUE   PIC X(42)                        
-024000              VALUE '1010101 0218405275070460902711288112991225'.         
-024100        10  NON-LEAP-YEAR-STARTING-WED   PIC X(42)                        
-024200              VALUE '2010101 0217405265070460901711278112891225'.         
-024300        10  NON-LEAP-YEAR-STARTING-THUR  PIC X(42)                        
-024400              VALUE '3010101 0216405255070360907711268112791225'.         
-024500        10  NON-LEAP-YEAR-STARTING-FRI   PIC X(42)                        
-024600              VALUE '4010101 0215405315070560906711258112691224'.         
-024700        10  NON-LEAP-YEAR-STARTING-SAT   PIC X(42)                        
-024800              VALUE '5000000 0221405305070460905711248112591226'.         
-024900        10  LEAP-YEAR-STARTING-SUN       PIC X(42)                        
-025000              VALUE '6110102 0220405285070460903711228112391225'.         
-025100        10  LEAP-YEAR-STARTING-MON       PIC X(42)                        
-025200              VALUE '0110101 0219405275070460902711288112991225'.         
-025300        10  LEAP-YEAR-STARTING-TUES      PIC X(42)                        
-025400              VALUE '1110101 0218405265070460901711278112891225'.         
-025500        10  LEAP-YEAR-STARTING-WED       PIC X(42)                        
-025600              VALUE '2110101 0217405255070360907711268112791225'.         
-025700        10  LEAP-YEAR-STARTING-THUR      PIC X(42)                        
-025800              VALUE '3110101 0216405315070560906711258112691224'.         
-025900        10  LEAP-YEAR-STARTING-FRI       PIC X(42)                        
-026000              VALUE '4110101 0215405305070460905711248112591226'.         
-026100        10  LEAP-YEAR-STARTING-SAT       PIC X(42)                        
-026200              VALUE '5100000 0221405295070460904711238112491225'.         
+023500        10  NON-LEAP-YEAR-STARTING-SUN   PIC X(52)                        
+023600             VALUE '6010102 0220405295070460904711238112491225A011        
+023605-        '6B0619'.                                                        
+023700        10  NON-LEAP-YEAR-STARTING-MON   PIC X(52)                        
+023800             VALUE '0010101 0219405285070460903711228112391225A011        
+023805-        '5B0619'.                                                        
+023900        10  NON-LEAP-YEAR-STARTING-TUE   PIC X(52)                        
+024000             VALUE '1010101 0218405275070460902711288112991225A012        
+024005-        '1B0619'.                                                        
+024100        10  NON-LEAP-YEAR-STARTING-WED   PIC X(52)                        
+024200             VALUE '2010101 0217405265070460901711278112891225A012        
+024205-        '0B0619'.                                                        
+024300        10  NON-LEAP-YEAR-STARTING-THUR  PIC X(52)                        
+024400             VALUE '3010101 0216405255070360907711268112791225A011        
+024405-        '9B0619'.                                                        
+024500        10  NON-LEAP-YEAR-STARTING-FRI   PIC X(52)                        
+024600             VALUE '4010101 0215405315070560906711258112691224A011        
+024605-        '8B0618'.                                                        
+024700        10  NON-LEAP-YEAR-STARTING-SAT   PIC X(52)                        
+024800             VALUE '5000000 0221405305070460905711248112591226A011        
+024805-        '7B0620'.                                                        
+024900        10  LEAP-YEAR-STARTING-SUN       PIC X(52)                        
+025000             VALUE '6110102 0220405285070460903711228112391225A011        
+025005-        '6B0619'.                                                        
+025100        10  LEAP-YEAR-STARTING-MON       PIC X(52)                        
+025200             VALUE '0110101 0219405275070460902711288112991225A011        
+025205-        '5B0619'.                                                        
+025300        10  LEAP-YEAR-STARTING-TUES      PIC X(52)                        
+025400             VALUE '1110101 0218405265070460901711278112891225A012        
+025405-        '1B0619'.                                                        
+025500        10  LEAP-YEAR-STARTING-WED       PIC X(52)                        
+025600             VALUE '2110101 0217405255070360907711268112791225A012        
+025605-        '0B0619'.                                                        
+025700        10  LEAP-YEAR-STARTING-THUR      PIC X(52)                        
+025800             VALUE '3110101 0216405315070560906711258112691224A011        
+025805-        '9B0618'.                                                        
+025900        10  LEAP-YEAR-STARTING-FRI       PIC X(52)                        
+026000             VALUE '4110101 0215405305070460905711248112591226A011        
+026005-        '8B0620'.                                                        
+026100        10  LEAP-YEAR-STARTING-SAT       PIC X(52)                        
+026200             VALUE '5100000 0221405295070460904711238112491225A011        
+026205-        '7B0619'.                                                        
 026300    05  YEAR-TABLE-2 REDEFINES YEARTBL2 OCCURS 14 TIMES                   
-026400                                        PIC X(42).                        
+026400                                        PIC X(52).                        
 031400                                                                          
 031500 LINKAGE SECTION.                                                         
 031600 01  PARAMETER-FIELD.                                                     
@@ -278,6 +297,7 @@
 031800         88  JULIAN-SUPPLIED                 VALUE 'J'.                   
 031900         88  GREGORIAN-MDY-SUPPLIED          VALUE 'G'.                   
 032000         88  GREGORIAN-YMD-SUPPLIED          VALUE 'Y'.                   
+032010         88  NEXT-BUS-DAY-SUPPLIED           VALUE 'N'.                   
 032100     05  DATE-ERROR                PIC X(01).                             
 032200         88  NO-DATE-ERROR                   VALUE SPACE.                 
 032300         88  YES-DATE-ERROR                  VALUE 'E'.                   
@@ -298,6 +318,8 @@
 033900         88  THANKSGIVING-DAY                VALUE '7'.                   
 034000         88  THANKSGIVING-FRIDAY             VALUE '8'.                   
 034100         88  CHRISTMAS-DAY                   VALUE '9'.                   
+034110         88  MLK-DAY                         VALUE 'A'.                   
+034120         88  JUNETEENTH                      VALUE 'B'.                   
 034200     05  YEAR-TYPE                 PIC X(01).                             
 034300         88  NOT-LEAP-YEAR                   VALUE '0'.                   
 034400         88  LEAP-YEAR                       VALUE '1'.                   
@@ -338,7 +360,10 @@
 037900             IF GREGORIAN-MDY-SUPPLIED                                    
 038000                 PERFORM 3000-MDY-DATE-SUPPLIED THRU 3000-EXIT            
 038100             ELSE                                                         
-038200                 MOVE 'E' TO DATE-ERROR.                                  
+038150                 IF NEXT-BUS-DAY-SUPPLIED                                 
+038180                     PERFORM 7000-NEXT-BUSINESS-DAY THRU 7000-EXIT        
+038190                 ELSE                                                     
+038200                     MOVE 'E' TO DATE-ERROR.                              
 038300     GOBACK.                                                              
 038400*********************************************************************     
 038500*        CALLER PASSED A JULIAN DATE                             *        
@@ -509,15 +534,16 @@
 053600*********************************************************************     
 053700*     DETERMINE IF DATE IS A HOLIDAY                             *        
 053800*********************************************************************     
-053900 6100-CHECK-FOR-HOLIDAY.                                                  
-054000     IF GREG-MDY-MONTH-DAY = 1231 AND                                     
+053900 6100-CHECK-FOR-HOLIDAY.
+053950     MOVE SPACE TO HOLIDAY-INDICATOR.
+054000     IF GREG-MDY-MONTH-DAY = 1231 AND
 054100        DEC-31-THIS-YEAR-IS-NEW-YEARS                                     
 054200         MOVE '1' TO HOLIDAY-INDICATOR                                    
 054300         GO TO 6100-EXIT.                                                 
 054900     MOVE 'N' TO HOLIDAY-FOUND-INDICATOR.                                 
 055000     PERFORM 6110-SEARCH-HOLIDAY-TABLE THRU 6110-EXIT                     
 055100             VARYING HSUB FROM 1 BY 1                                     
-055200         UNTIL HSUB > 8 OR HOLIDAY-DATE-FOUND.                            
+055200         UNTIL HSUB > 10 OR HOLIDAY-DATE-FOUND.                            
 055300 6100-EXIT.                                                               
 055400     EXIT.                                                                
 055500*********************************************************************     
@@ -559,4 +585,46 @@
 059100     MOVE MONTH-NAME (GREG-MDY-MONTH) TO MONTH-LITERAL.                   
 059200 6300-EXIT.                                                               
 059300     EXIT.                                                                
-  
\ No newline at end of file
+059400********************************************************************      
+059500*     ROLL A CALLER-SUPPLIED GREGORIAN YMD DATE FORWARD PAST ANY   *      
+059600*     WEEKEND OR HOLIDAY TO THE NEXT BUSINESS DAY. IF THE DATE     *      
+059700*     SUPPLIED IS ALREADY A BUSINESS DAY IT IS RETURNED UNCHANGED. *      
+059800********************************************************************      
+059900 7000-NEXT-BUSINESS-DAY.
+060000     MOVE GREG-YMD-MONTH TO GREG-MDY-MONTH.
+060100     MOVE GREG-YMD-DAY TO GREG-MDY-DAY.
+060200     MOVE GREG-YMD-YEAR TO GREG-MDY-YEAR.
+060300     PERFORM 4000-COMMON-GREGORIAN-ROUTINE THRU 4000-EXIT.
+060400     IF NO-DATE-ERROR
+060500         PERFORM 6000-COMMON-DATE-ROUTINE THRU 6000-EXIT
+060600         PERFORM 7100-ADVANCE-CANDIDATE-DATE THRU 7100-EXIT
+060700             UNTIL NOT-A-HOLIDAY AND NOT SATURDAY AND NOT SUNDAY.
+060800 7000-EXIT.
+060900     EXIT.
+061000********************************************************************      
+061100*     ADVANCE THE CANDIDATE JULIAN DATE BY ONE DAY, ROLLING OVER   *      
+061200*     INTO JANUARY 1ST OF THE FOLLOWING YEAR WHEN THE CURRENT      *      
+061300*     YEAR'S LAST DAY HAS BEEN PASSED, THEN RECOMPUTE EVERY        *      
+061400*     RETURNED FIELD FOR THE NEW CANDIDATE DATE.                   *      
+061500********************************************************************      
+061600 7100-ADVANCE-CANDIDATE-DATE.
+061700     MOVE UNPACKED-JULIAN-DATE TO JULIAN-DATE.
+061800     ADD 1 TO JULIAN-DATE.
+061900     MOVE JULIAN-DATE TO UNPACKED-JULIAN-DATE.
+062000     MOVE UNPACKED-JULIAN-YEAR TO GREG-MDY-YEAR.
+062100     PERFORM 5000-LOCATE-YEAR-DATA THRU 5000-EXIT.
+062200     IF THIS-YEAR-IS-A-LEAP-YEAR
+062300         IF UNPACKED-JULIAN-DAY > 366
+062400             ADD 1 TO UNPACKED-JULIAN-YEAR
+062500             MOVE 1 TO UNPACKED-JULIAN-DAY
+062600         ELSE
+062700             NEXT SENTENCE
+062800     ELSE
+062900         IF UNPACKED-JULIAN-DAY > 365
+063000             ADD 1 TO UNPACKED-JULIAN-YEAR
+063100             MOVE 1 TO UNPACKED-JULIAN-DAY.
+063200     MOVE UNPACKED-JULIAN-DATE TO JULIAN-DATE.
+063300     PERFORM 1000-JULIAN-DATE-SUPPLIED THRU 1000-EXIT.
+063400 7100-EXIT.
+063500     EXIT.
+
