@@ -1,113 +1,350 @@
-000100 IDENTIFICATION DIVISION.                                                 
-000200 PROGRAM-ID.    TSTGNLDT.                                                 
-000300*AUTHOR. R THORNTON                                                       
-000400*REMARKS. UTILITY PROGRAM TO TEST THE GENLDATE SUBROUTINE.                
-000500 ENVIRONMENT DIVISION.                                                    
-000600 CONFIGURATION SECTION.                                                   
-000700 INPUT-OUTPUT SECTION.                                                    
-000800 FILE-CONTROL.                                                            
-000900     SELECT PRINT-FILE ASSIGN TO UT-S-PRINT1.                             
-001000 DATA DIVISION.                                                           
-001100 FILE SECTION.                                                            
-001200 FD  PRINT-FILE                                                           
-001300     RECORDING MODE IS F                                                  
-001400     RECORD CONTAINS 80 CHARACTERS                                        
-001500     BLOCK CONTAINS 0 RECORDS                                             
-001600     LABEL RECORDS ARE STANDARD                                           
-001700     DATA RECORD IS PRINT-LINE.                                           
-001800 01  PRINT-LINE                  PIC X(80).                               
-001900                                                                          
-002000 WORKING-STORAGE SECTION.                                                 
-002100 77  FILLER PIC X(36)  VALUE                                              
-002200     'TSTGNLDT WORKING STORAGE BEGINS HERE'.                              
-002300                                                                          
-002400 01  DATEPARM.                                                            
-002500     05  DATE-TYPE                           PIC X(01).                   
-002600         88  JULIAN-SUPPLIED                 VALUE 'J'.                   
-002700         88  GREGORIAN-SUPPLIED              VALUE 'G'.                   
-002800     05  DATE-ERROR                          PIC X(01).                   
-002900         88  NO-DATE-ERROR                   VALUE ' '.                   
-003000         88  DATE-IN-ERROR                   VALUE 'E'.                   
-003100     05  DAY-OF-THE-WEEK                     PIC X(01).                   
-003200         88  MONDAY                          VALUE '1'.                   
-003300         88  TUESDAY                         VALUE '2'.                   
-003400         88  WEDNESDAY                       VALUE '3'.                   
-003500         88  THURSDAY                        VALUE '4'.                   
-003600         88  FRIDAY                          VALUE '5'.                   
-003700         88  SATURDAY                        VALUE '6'.                   
-003800         88  SUNDAY                          VALUE '7'.                   
-003900     05  HOLIDAY-INDICATOR                   PIC X(01).                   
-004000         88  NOT-A-HOLIDAY                   VALUE ' '.                   
-004100         88  NEW-YEARS-DAY                   VALUE '1'.                   
-004200         88  WASHINGTONS-BIRTHDAY            VALUE '2'.                   
-004300         88  GOOD-FRIDAY                     VALUE '3'.                   
-004400         88  MEMORIAL-DAY                    VALUE '4'.                   
-004500         88  INDEPENDENCE-DAY                VALUE '5'.                   
-004600         88  LABOR-DAY                       VALUE '6'.                   
-004700         88  THANKSGIVING-DAY                VALUE '7'.                   
-004800         88  THANKSGIVING-FRIDAY             VALUE '8'.                   
-004900         88  CHRISTMAS-DAY                   VALUE '9'.                   
-005000     05  YEAR-TYPE                           PIC X(01).                   
-005100         88  NOT-LEAP-YEAR                   VALUE '0'.                   
-005200         88  LEAP-YEAR                       VALUE '1'.                   
-005300     05  JULIAN-DATE                         PIC 9(05) COMP-3.            
-005400     05  GREGORIAN-DATE                      PIC 9(06).                   
-005500     05  LITERAL-DATE                        PIC X(18).                   
-005600     05  JULIAN-SLASH                        PIC X(06).                   
-005700     05  GREGORIAN-SLASH                     PIC X(08).                   
-005800     05  DAY-LITERAL                         PIC X(09).                   
-005900     05  MONTH-LITERAL                       PIC X(09).                   
-006000                                                                          
-006100                                                                          
-006200 01  WS-PRINT-LINE.                                                       
-006300     05  FILLER                  PIC X(01) VALUE SPACE.                   
-006400     05  PDATE-ERROR             PIC X(01).                               
-006500     05  FILLER                  PIC X(01) VALUE SPACE.                   
-006600     05  PDAY-OF-THE-WEEK        PIC X(01).                               
-006700     05  FILLER                  PIC X(01) VALUE SPACE.                   
-006800     05  PHOLIDAY-INDICATOR      PIC X(01).                               
-006900     05  FILLER                  PIC X(01) VALUE SPACE.                   
-007000     05  PYEAR-TYPE              PIC X(01).                               
-007100     05  FILLER                  PIC X(01) VALUE SPACE.                   
-007200     05  PJULIAN-DATE            PIC 9(05) COMP-3.                        
-007300     05  FILLER                  PIC X(01) VALUE SPACE.                   
-007400     05  PGREGORIAN-DATE         PIC 9(06).                               
-007500     05  FILLER                  PIC X(01) VALUE SPACE.                   
-007600     05  PLITERAL-DATE           PIC X(18).                               
-007700     05  FILLER                  PIC X(01) VALUE SPACE.                   
-007800     05  PJULIAN-SLASH           PIC X(06).                               
-007900     05  FILLER                  PIC X(01) VALUE SPACE.                   
-008000     05  PGREGORIAN-SLASH        PIC X(08).                               
-008100     05  FILLER                  PIC X(01) VALUE SPACE.                   
-008200     05  PDAY-LITERAL            PIC X(09).                               
-008300     05  FILLER                  PIC X(01) VALUE SPACE.                   
-008400     05  PMONTH-LITERAL          PIC X(09).                               
-008500                                                                          
-008600 PROCEDURE DIVISION.                                                      
-008700     OPEN OUTPUT PRINT-FILE.                                              
-008800     MOVE SPACES TO DATEPARM.                                             
-008900     MOVE 'J' TO DATE-TYPE.                                               
-009000     MOVE 90001 TO JULIAN-DATE.                                           
-009100     PERFORM B100-PRINT-DATE THRU B100-EXIT                               
-009200         VARYING JULIAN-DATE FROM 90001 BY 1                              
-009300         UNTIL JULIAN-DATE IS GREATER THAN 90366.                         
-009400     CLOSE PRINT-FILE.                                                    
-009500     GOBACK.                                                              
-009600 B100-PRINT-DATE.                                                         
-009700     CALL 'GENLDATE' USING DATEPARM.                                      
-009800     IF NOT-A-HOLIDAY AND NO-DATE-ERROR                                   
-009900         GO TO B100-EXIT.                                                 
-010000     MOVE DATE-ERROR TO PDATE-ERROR.                                      
-010100     MOVE DAY-OF-THE-WEEK TO PDAY-OF-THE-WEEK.                            
-010200     MOVE  HOLIDAY-INDICATOR TO PHOLIDAY-INDICATOR.                       
-010300     MOVE  YEAR-TYPE TO PYEAR-TYPE.                                       
-010400     MOVE  JULIAN-DATE TO PJULIAN-DATE.                                   
-010500     MOVE  GREGORIAN-DATE TO PGREGORIAN-DATE.                             
-010600     MOVE  LITERAL-DATE TO PLITERAL-DATE.                                 
-010700     MOVE  JULIAN-SLASH TO PJULIAN-SLASH.                                 
-010800     MOVE  GREGORIAN-SLASH TO PGREGORIAN-SLASH.                           
-010900     MOVE  DAY-LITERAL TO PDAY-LITERAL.                                   
-011000     MOVE  MONTH-LITERAL TO PMONTH-LITERAL.                               
-011100     WRITE PRINT-LINE FROM WS-PRINT-LINE.                                 
-011200 B100-EXIT. EXIT.                                                         
-
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    TSTGNLDT.
+000300*AUTHOR. R THORNTON
+000400*REMARKS. BATCH REGRESSION DRIVER FOR THE GENLDAT2 SUBROUTINE.
+000410*         READS ONE OR MORE START/END DATE RANGE CARDS FROM
+000420*         SYSIN, CALLS GENLDAT2 ONCE FOR EVERY CALENDAR DATE IN
+000430*         EACH RANGE, AND CHECKS THE RETURNED DAY-OF-THE-WEEK
+000440*         AGAINST A DAY-OF-THE-WEEK INDEPENDENTLY COMPUTED HERE
+000450*         BY ZELLER'S CONGRUENCE - NOT BY ANY TABLE OR PARAGRAPH
+000460*         GENLDAT2 ITSELF USES - SO A WHOLE RANGE OF YEARS CAN BE
+000470*         VERIFIED IN ONE RUN INSTEAD OF SPOT-CHECKING DATES BY
+000480*         HAND WHENEVER GENLDAT2'S HOLIDAY TABLE IS CHANGED.
+000490*         ANY DATE WHERE THE TWO DISAGREE, OR WHERE GENLDAT2
+000500*         RETURNS A DATE ERROR, IS WRITTEN TO THE REPORT.
+000510*
+000520* THIS PROGRAM ORIGINALLY CALLED THE OLDER GENLDATE SUBROUTINE,
+000530* A SINGLE-CALL HARNESS OVER ONE HARD-CODED JULIAN DATE RANGE.
+000540* GENLDATE'S LINKAGE (5-DIGIT YY+DDD JULIAN DATE, A CHARACTER
+000550* DAY-OF-THE-WEEK) DOES NOT MATCH GENLDAT2'S LINKAGE (7-DIGIT
+000560* YYYY+DDD JULIAN DATE, A NUMERIC DAY-OF-THE-WEEK, PLUS THE
+000570* GREGORIAN-YMD-DATE GROUP), SO THIS DRIVER NOW CARRIES ITS OWN
+000580* COPY OF THE GENLDAT2 PARAMETER-FIELD LAYOUT AND CALLS GENLDAT2
+000590* DIRECTLY, THE SAME WAY GENLDAT2's OWN CALLERS DO.
+000600*
+000610* MODIFICATION HISTORY.
+000620* AUG2026 RT  REBUILT AS A DATE-RANGE REGRESSION DRIVER AGAINST
+000630*             GENLDAT2, REPLACING THE SINGLE-CALL GENLDATE TEST.
+000700 ENVIRONMENT DIVISION.
+000800 CONFIGURATION SECTION.
+000900 INPUT-OUTPUT SECTION.
+001000 FILE-CONTROL.
+001100     SELECT SYSIN-FILE  ASSIGN TO SYSIN.
+001200     SELECT PRINT-FILE  ASSIGN TO UT-S-PRINT1.
+001300 DATA DIVISION.
+001400 FILE SECTION.
+001500 FD  SYSIN-FILE
+001510     BLOCK CONTAINS 0 RECORDS
+001520     RECORD CONTAINS 80 CHARACTERS
+001530     RECORDING MODE IS F
+001540     LABEL RECORDS ARE STANDARD.
+001600 01  SYSIN-RECORD.
+001700     05  SYSIN-START-DATE           PIC 9(08).
+001800     05  FILLER                     PIC X(01).
+001900     05  SYSIN-END-DATE             PIC 9(08).
+002000     05  FILLER                     PIC X(63).
+002100 FD  PRINT-FILE
+002200     RECORDING MODE IS F
+002300     RECORD CONTAINS 80 CHARACTERS
+002400     BLOCK CONTAINS 0 RECORDS
+002500     LABEL RECORDS ARE STANDARD
+002600     DATA RECORD IS PRINT-LINE.
+002700 01  PRINT-LINE                     PIC X(80).
+002800
+002900 WORKING-STORAGE SECTION.
+003000 77  FILLER PIC X(36)  VALUE
+003100     'TSTGNLDT WORKING STORAGE BEGINS HERE'.
+003200
+003300 01  GENERAL-AREAS.
+003400     05  END-OF-INPUT-SWITCH        PIC X VALUE 'N'.
+003500         88  END-OF-INPUT-DATA      VALUE IS 'Y'.
+003600         88  MORE-DATA-TO-PROCESS   VALUE IS 'N'.
+003700     05  LINE-SPACING               PIC 9 VALUE 1.
+003800     05  WS-DATES-TESTED            PIC S9(7) COMP-3 VALUE 0.
+003900     05  WS-MISMATCH-COUNT          PIC S9(7) COMP-3 VALUE 0.
+004000     05  WS-CALL-ERROR-COUNT        PIC S9(7) COMP-3 VALUE 0.
+004100
+004200 01  WS-CURSOR-DATE.
+004300     05  WS-CUR-YEAR                PIC 9(04).
+004400     05  WS-CUR-MONTH               PIC 9(02).
+004500     05  WS-CUR-DAY                 PIC 9(02).
+004600 01  WS-CUR-DATE-NUM REDEFINES WS-CURSOR-DATE  PIC 9(08).
+004700
+004800 01  WS-DATE-ARITHMETIC-AREAS.
+004850     05  WS-MONTH-LENGTHS.
+004900         10  WS-DAYS-IN-JANUARY     PIC 99 VALUE 31.
+005000         10  WS-DAYS-IN-FEBRUARY    PIC 99 VALUE 28.
+005100         10  WS-DAYS-IN-MARCH       PIC 99 VALUE 31.
+005200         10  WS-DAYS-IN-APRIL       PIC 99 VALUE 30.
+005300         10  WS-DAYS-IN-MAY         PIC 99 VALUE 31.
+005400         10  WS-DAYS-IN-JUNE        PIC 99 VALUE 30.
+005500         10  WS-DAYS-IN-JULY        PIC 99 VALUE 31.
+005600         10  WS-DAYS-IN-AUGUST      PIC 99 VALUE 31.
+005700         10  WS-DAYS-IN-SEPTEMBER   PIC 99 VALUE 30.
+005800         10  WS-DAYS-IN-OCTOBER     PIC 99 VALUE 31.
+005900         10  WS-DAYS-IN-NOVEMBER    PIC 99 VALUE 30.
+006000         10  WS-DAYS-IN-DECEMBER    PIC 99 VALUE 31.
+006100     05  WS-MONTH-LENGTH REDEFINES WS-MONTH-LENGTHS PIC 99
+006150                                   OCCURS 12 TIMES.
+006300     05  WS-LAST-DAY-OF-MONTH       PIC 99.
+006400     05  WS-LEAP-YEAR-SWITCH        PIC X VALUE 'N'.
+006500         88  WS-IS-LEAP-YEAR        VALUE 'Y'.
+006600     05  WS-LEAP-TEST-REMAINDER-4   PIC S9(3) COMP-3.
+006700     05  WS-LEAP-TEST-REMAINDER-100 PIC S9(3) COMP-3.
+006800     05  WS-LEAP-TEST-REMAINDER-400 PIC S9(3) COMP-3.
+006900     05  WS-LEAP-TEST-QUOTIENT      PIC S9(5) COMP-3.
+007000
+007100****************************************************************
+007200*        FIELDS USED TO COMPUTE AN INDEPENDENT DAY-OF-THE-WEEK *
+007300*        BY ZELLER'S CONGRUENCE, WHOLLY SEPARATE FROM ANY TABLE*
+007400*        OR LOGIC CARRIED INSIDE GENLDAT2 ITSELF.              *
+007500****************************************************************
+007600 01  ZELLER-WORK-AREAS.
+007700     05  WS-Z-MONTH                 PIC 9(02).
+007800     05  WS-Z-YEAR                  PIC 9(04).
+007900     05  WS-Z-CENTURY               PIC 9(02).
+008000     05  WS-Z-YEAR-OF-CENTURY       PIC 9(02).
+008100     05  WS-Z-TERM1                 PIC S9(5) COMP-3.
+008200     05  WS-Z-TERM2                 PIC S9(5) COMP-3.
+008300     05  WS-Z-TERM3                 PIC S9(5) COMP-3.
+008400     05  WS-Z-SUM                   PIC S9(7) COMP-3.
+008500     05  WS-Z-QUOTIENT              PIC S9(7) COMP-3.
+008600     05  WS-Z-REMAINDER             PIC S9(3) COMP-3.
+008700     05  WS-COMPUTED-DOW            PIC 9(01).
+008800
+008900****************************************************************
+009000*        COPY OF THE GENLDAT2 PARAMETER-FIELD LAYOUT - SEE      *
+009100*        THE REMARKS ABOVE FOR WHY THIS IS CARRIED LOCALLY      *
+009200*        RATHER THAN CALLING THE OLDER GENLDATE SUBROUTINE.     *
+009300****************************************************************
+009400 01  PARAMETER-FIELD.
+009500     05  DATE-TYPE                  PIC X(01).
+009600         88  JULIAN-SUPPLIED               VALUE 'J'.
+009700         88  GREGORIAN-MDY-SUPPLIED        VALUE 'G'.
+009800         88  GREGORIAN-YMD-SUPPLIED        VALUE 'Y'.
+009900         88  NEXT-BUS-DAY-SUPPLIED         VALUE 'N'.
+010000     05  DATE-ERROR                 PIC X(01).
+010100         88  NO-DATE-ERROR                 VALUE SPACE.
+010200         88  YES-DATE-ERROR                VALUE 'E'.
+010300     05  DAY-OF-THE-WEEK            PIC 9(01).
+010400         88  MONDAY                        VALUE 1.
+010500         88  TUESDAY                       VALUE 2.
+010600         88  WEDNESDAY                     VALUE 3.
+010700         88  THURSDAY                      VALUE 4.
+010800         88  FRIDAY                        VALUE 5.
+010900         88  SATURDAY                      VALUE 6.
+011000         88  SUNDAY                        VALUE 7.
+011100     05  HOLIDAY-INDICATOR          PIC X(01).
+011200         88  NOT-A-HOLIDAY                 VALUE ' '.
+011300         88  NEW-YEARS-DAY                 VALUE '1'.
+011400         88  MEMORIAL-DAY                  VALUE '4'.
+011500         88  INDEPENDENCE-DAY              VALUE '5'.
+011600         88  LABOR-DAY                     VALUE '6'.
+011700         88  THANKSGIVING-DAY              VALUE '7'.
+011800         88  THANKSGIVING-FRIDAY          VALUE '8'.
+011900         88  CHRISTMAS-DAY                 VALUE '9'.
+012000         88  MLK-DAY                       VALUE 'A'.
+012100         88  JUNETEENTH                    VALUE 'B'.
+012200     05  YEAR-TYPE                  PIC X(01).
+012300         88  NOT-LEAP-YEAR                 VALUE '0'.
+012400         88  LEAP-YEAR                     VALUE '1'.
+012500     05  JULIAN-DATE                PIC 9(07) COMP-3.
+012600     05  GREGORIAN-MDY-DATE.
+012700         10  GREG-MDY-MONTH-DAY.
+012800             15  GREG-MDY-MONTH            PIC 99.
+012900             15  GREG-MDY-DAY              PIC 99.
+013000         10  GREG-MDY-YEAR             PIC 9(4).
+013100     05  GREGORIAN-YMD-DATE.
+013200         10  GREG-YMD-YEAR             PIC 9(4).
+013300         10  GREG-YMD-MONTH            PIC 99.
+013400         10  GREG-YMD-DAY              PIC 99.
+013500     05  LITERAL-DATE               PIC X(18).
+013600     05  JULIAN-SLASH.
+013700         10  JULIAN-SLASH-YEAR         PIC 9(4).
+013800         10  JULIAN-SLASH-SLASH        PIC X.
+013900         10  JULIAN-SLASH-DAY          PIC 999.
+014000     05  GREGORIAN-SLASH.
+014100         10  GREG-SLASH-MONTH          PIC 99.
+014200         10  GREG-SLASH-SLASH1         PIC X.
+014300         10  GREG-SLASH-DAY            PIC 99.
+014400         10  GREG-SLASH-SLASH2         PIC X.
+014500         10  GREG-SLASH-YEAR           PIC 9(4).
+014600     05  DAY-LITERAL                PIC X(09).
+014700     05  MONTH-LITERAL              PIC X(09).
+014800
+014900 01  WS-PRINT-LINE.
+015000     05  CARRIAGE-CONTROL-BYTE      PIC X VALUE SPACE.
+015100     05  PRT-DATE                   PIC 9(08).
+015200     05  FILLER                     PIC X(02) VALUE SPACES.
+015300     05  PRT-GENLDAT2-DOW           PIC 9(01).
+015400     05  FILLER                     PIC X(02) VALUE SPACES.
+015500     05  PRT-COMPUTED-DOW           PIC 9(01).
+015600     05  FILLER                     PIC X(02) VALUE SPACES.
+015700     05  PRT-MESSAGE                PIC X(44).
+015800     05  FILLER                     PIC X(19) VALUE SPACES.
+015900
+016000 PROCEDURE DIVISION.
+016100*
+016200 A100-EXECUTIVE-CONTROL.
+016300     PERFORM A110-INITIALIZATION.
+016400     PERFORM B100-MAINLINE-PROCESSING UNTIL END-OF-INPUT-DATA.
+016500     PERFORM Z100-END-OF-PROCESSING.
+016600     GOBACK.
+016700*
+016800 A110-INITIALIZATION.
+016900     OPEN INPUT SYSIN-FILE.
+017000     OPEN OUTPUT PRINT-FILE.
+017100     MOVE SPACES TO WS-PRINT-LINE.
+017200     MOVE 'DATE TESTED' TO PRT-MESSAGE.
+017300     MOVE 9 TO PRT-GENLDAT2-DOW.
+017400     MOVE 9 TO PRT-COMPUTED-DOW.
+017500     WRITE PRINT-LINE FROM WS-PRINT-LINE AFTER 1.
+017600     MOVE SPACES TO WS-PRINT-LINE.
+017700     MOVE 'YYYYMMDD    GENLDAT2  COMPUTED  RESULT' TO PRT-MESSAGE.
+017800     WRITE PRINT-LINE FROM WS-PRINT-LINE AFTER 1.
+017900*
+018000 B100-MAINLINE-PROCESSING.
+018100     PERFORM C100-READ-SYSIN THRU C100-EXIT.
+018200     IF MORE-DATA-TO-PROCESS
+018300         PERFORM D100-PROCESS-DATE-RANGE THRU D100-EXIT.
+018400*
+018500 C100-READ-SYSIN.
+018600     READ SYSIN-FILE
+018700         AT END MOVE 'Y' TO END-OF-INPUT-SWITCH.
+018800 C100-EXIT.
+018900     EXIT.
+019000*
+019100 D100-PROCESS-DATE-RANGE.
+019200     MOVE SYSIN-START-DATE TO WS-CUR-DATE-NUM.
+019300     PERFORM E100-TEST-ONE-DATE THRU E100-EXIT
+019400         UNTIL WS-CUR-DATE-NUM > SYSIN-END-DATE.
+019500 D100-EXIT.
+019600     EXIT.
+019700*
+019800 E100-TEST-ONE-DATE.
+019900     ADD 1 TO WS-DATES-TESTED.
+020000     MOVE SPACES TO PARAMETER-FIELD.
+020100     MOVE 'Y' TO DATE-TYPE.
+020200     MOVE WS-CUR-YEAR TO GREG-YMD-YEAR.
+020300     MOVE WS-CUR-MONTH TO GREG-YMD-MONTH.
+020400     MOVE WS-CUR-DAY TO GREG-YMD-DAY.
+020500     CALL 'GENLDAT2' USING PARAMETER-FIELD.
+020600     PERFORM F100-COMPUTE-INDEPENDENT-DOW THRU F100-EXIT.
+020700     IF YES-DATE-ERROR
+020800         ADD 1 TO WS-CALL-ERROR-COUNT
+020900         PERFORM G100-REPORT-CALL-ERROR THRU G100-EXIT
+021000     ELSE
+021100         IF DAY-OF-THE-WEEK NOT = WS-COMPUTED-DOW
+021200             ADD 1 TO WS-MISMATCH-COUNT
+021300             PERFORM G200-REPORT-MISMATCH THRU G200-EXIT.
+021400     PERFORM H100-ADVANCE-ONE-DAY THRU H100-EXIT.
+021500 E100-EXIT.
+021600     EXIT.
+021700*
+021800****************************************************************
+021900*  COMPUTE THE DAY OF THE WEEK FOR WS-CURSOR-DATE USING ZELLER'S*
+022000*  CONGRUENCE. RESULT IS NORMALIZED TO GENLDAT2'S OWN NUMBERING *
+022100*  SCHEME, WHERE 1=MONDAY THROUGH 7=SUNDAY.                     *
+022200****************************************************************
+022300 F100-COMPUTE-INDEPENDENT-DOW.
+022400     IF WS-CUR-MONTH < 3
+022500         COMPUTE WS-Z-MONTH = WS-CUR-MONTH + 12
+022600         COMPUTE WS-Z-YEAR = WS-CUR-YEAR - 1
+022700     ELSE
+022800         MOVE WS-CUR-MONTH TO WS-Z-MONTH
+022900         MOVE WS-CUR-YEAR TO WS-Z-YEAR.
+023000     DIVIDE WS-Z-YEAR BY 100 GIVING WS-Z-CENTURY
+023100         REMAINDER WS-Z-YEAR-OF-CENTURY.
+023200     COMPUTE WS-Z-TERM1 = ((WS-Z-MONTH + 1) * 13) / 5.
+023300     COMPUTE WS-Z-TERM2 = WS-Z-YEAR-OF-CENTURY / 4.
+023400     COMPUTE WS-Z-TERM3 = WS-Z-CENTURY / 4.
+023500     COMPUTE WS-Z-SUM = WS-CUR-DAY + WS-Z-TERM1 + WS-Z-TERM2
+023550         + WS-Z-TERM3 + WS-Z-YEAR-OF-CENTURY - (2 * WS-Z-CENTURY)
+023600         + 700000.
+023700     DIVIDE WS-Z-SUM BY 7 GIVING WS-Z-QUOTIENT
+023800         REMAINDER WS-Z-REMAINDER.
+023900     EVALUATE WS-Z-REMAINDER
+024000         WHEN 0  MOVE 6 TO WS-COMPUTED-DOW
+024100         WHEN 1  MOVE 7 TO WS-COMPUTED-DOW
+024200         WHEN 2  MOVE 1 TO WS-COMPUTED-DOW
+024300         WHEN 3  MOVE 2 TO WS-COMPUTED-DOW
+024400         WHEN 4  MOVE 3 TO WS-COMPUTED-DOW
+024500         WHEN 5  MOVE 4 TO WS-COMPUTED-DOW
+024600         WHEN OTHER  MOVE 5 TO WS-COMPUTED-DOW
+024700     END-EVALUATE.
+024800 F100-EXIT.
+024900     EXIT.
+025000*
+025100 G100-REPORT-CALL-ERROR.
+025200     MOVE SPACES TO WS-PRINT-LINE.
+025300     MOVE WS-CUR-DATE-NUM TO PRT-DATE.
+025400     MOVE 'GENLDAT2 RETURNED A DATE ERROR FOR THIS DATE' TO
+025500         PRT-MESSAGE.
+025600     WRITE PRINT-LINE FROM WS-PRINT-LINE AFTER 1.
+025700 G100-EXIT.
+025800     EXIT.
+025900*
+026000 G200-REPORT-MISMATCH.
+026100     MOVE SPACES TO WS-PRINT-LINE.
+026200     MOVE WS-CUR-DATE-NUM TO PRT-DATE.
+026300     MOVE DAY-OF-THE-WEEK TO PRT-GENLDAT2-DOW.
+026400     MOVE WS-COMPUTED-DOW TO PRT-COMPUTED-DOW.
+026500     MOVE 'DAY-OF-THE-WEEK MISMATCH' TO PRT-MESSAGE.
+026600     WRITE PRINT-LINE FROM WS-PRINT-LINE AFTER 1.
+026700 G200-EXIT.
+026800     EXIT.
+026900*
+027000****************************************************************
+027100*  ADVANCE WS-CURSOR-DATE BY ONE CALENDAR DAY USING A LEAP-YEAR *
+027200*  TEST AND MONTH-LENGTH TABLE BUILT LOCALLY, INDEPENDENT OF    *
+027300*  ANY TABLE CARRIED INSIDE GENLDAT2.                           *
+027400****************************************************************
+027500 H100-ADVANCE-ONE-DAY.
+027600     PERFORM J100-DETERMINE-LEAP-YEAR THRU J100-EXIT.
+027700     MOVE WS-MONTH-LENGTH (WS-CUR-MONTH) TO WS-LAST-DAY-OF-MONTH.
+027800     IF WS-CUR-MONTH = 2 AND WS-IS-LEAP-YEAR
+027900         ADD 1 TO WS-LAST-DAY-OF-MONTH.
+028000     IF WS-CUR-DAY < WS-LAST-DAY-OF-MONTH
+028100         ADD 1 TO WS-CUR-DAY
+028200     ELSE
+028300         MOVE 1 TO WS-CUR-DAY
+028400         IF WS-CUR-MONTH < 12
+028500             ADD 1 TO WS-CUR-MONTH
+028600         ELSE
+028700             MOVE 1 TO WS-CUR-MONTH
+028800             ADD 1 TO WS-CUR-YEAR.
+028900 H100-EXIT.
+029000     EXIT.
+029100*
+029200 J100-DETERMINE-LEAP-YEAR.
+029300     MOVE 'N' TO WS-LEAP-YEAR-SWITCH.
+029400     DIVIDE WS-CUR-YEAR BY 4 GIVING WS-LEAP-TEST-QUOTIENT
+029500         REMAINDER WS-LEAP-TEST-REMAINDER-4.
+029600     IF WS-LEAP-TEST-REMAINDER-4 = 0
+029700         DIVIDE WS-CUR-YEAR BY 100 GIVING WS-LEAP-TEST-QUOTIENT
+029800             REMAINDER WS-LEAP-TEST-REMAINDER-100
+029900         IF WS-LEAP-TEST-REMAINDER-100 NOT = 0
+030000             MOVE 'Y' TO WS-LEAP-YEAR-SWITCH
+030100         ELSE
+030200             DIVIDE WS-CUR-YEAR BY 400 GIVING
+030220                 WS-LEAP-TEST-QUOTIENT
+030300                 REMAINDER WS-LEAP-TEST-REMAINDER-400
+030400             IF WS-LEAP-TEST-REMAINDER-400 = 0
+030500                 MOVE 'Y' TO WS-LEAP-YEAR-SWITCH.
+030600 J100-EXIT.
+030700     EXIT.
+030800*
+030900 Z100-END-OF-PROCESSING.
+031000     MOVE SPACES TO WS-PRINT-LINE.
+031100     MOVE WS-DATES-TESTED TO PRT-DATE.
+031200     MOVE 'TOTAL DATES TESTED' TO PRT-MESSAGE.
+031300     WRITE PRINT-LINE FROM WS-PRINT-LINE AFTER 1.
+031400     MOVE SPACES TO WS-PRINT-LINE.
+031500     MOVE WS-MISMATCH-COUNT TO PRT-DATE.
+031600     MOVE 'TOTAL DAY-OF-THE-WEEK MISMATCHES FOUND' TO PRT-MESSAGE.
+031700     WRITE PRINT-LINE FROM WS-PRINT-LINE AFTER 1.
+031800     MOVE SPACES TO WS-PRINT-LINE.
+031900     MOVE WS-CALL-ERROR-COUNT TO PRT-DATE.
+032000     MOVE 'TOTAL GENLDAT2 DATE ERRORS FOUND' TO PRT-MESSAGE.
+032100     WRITE PRINT-LINE FROM WS-PRINT-LINE AFTER 1.
+032200     CLOSE SYSIN-FILE, PRINT-FILE.
