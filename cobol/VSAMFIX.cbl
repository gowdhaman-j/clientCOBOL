@@ -0,0 +1,146 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. VSAMFIX.
+000300 AUTHOR. R THORNTON.
+000400 DATE-WRITTEN.  AUG 2026.
+000500 DATE-COMPILED.
+000510*****************************************************************
+000600*REMARKS. PARM-DRIVEN VSAM-REPAIR UTILITY, BUILT FROM VSAMVERB'S*
+000610*         SAMPLE START/READ/REWRITE/DELETE PROCESSING CODE, SO  *
+000620*         A BROKEN-RECORD FIX ON VSAM01 NO LONGER NEEDS A NEW   *
+000630*         THROWAWAY PROGRAM EVERY TIME. PARM SUPPLIES THE KEY   *
+000640*         OF THE RECORD TO FIX AND AN ACTION CODE OF SHOW,      *
+000650*         DELETE, OR REWRITE-FROM-CARD. REWRITE-FROM-CARD READS *
+000660*         THE REPLACEMENT 72-BYTE DATA FROM CARDIN.             *
+000670*****************************************************************
+000700 ENVIRONMENT DIVISION.
+000800 INPUT-OUTPUT SECTION.
+000810*
+000900 FILE-CONTROL.
+001000     SELECT VSAM-FILE ASSIGN TO VSAM01
+001100            ORGANIZATION IS INDEXED
+001110            ACCESS IS DYNAMIC
+001120            RECORD KEY IS VSAM-KEY
+001130            FILE STATUS IS FILE-STATUS.
+001140     SELECT CARD-FILE ASSIGN TO CARDIN.
+001150*
+001200 DATA DIVISION.
+001300 FILE SECTION.
+001400 FD  VSAM-FILE
+001500     LABEL RECORDS ARE STANDARD.
+001900 01  VSAM-RECORD.
+001910     05  VSAM-KEY                     PIC X(8).
+001920     05  VSAM-DATA                    PIC X(72).
+001930*
+001940 FD  CARD-FILE
+001950     BLOCK CONTAINS 0 RECORDS
+001960     LABEL RECORDS ARE STANDARD.
+001970 01  CARD-RECORD                      PIC X(72).
+002500*
+002600 WORKING-STORAGE SECTION.
+002700 77  FILLER                           PIC X(44)
+002800       VALUE 'VSAMFIX WORKING STORAGE SECTION STARTS HERE'.
+002900*
+003000 01  SWITCHES.
+003100     05  FILE-STATUS                  PIC XX.
+003200         88  SUCCESSFUL-COMPLETION    VALUE '00'.
+003300         88  NO-RECORD-FOUND          VALUE '23'.
+003400*
+003500 01  WS-REQUESTED-KEY                 PIC X(8).
+003600 01  WS-ACTION-CODE                   PIC X(18).
+003700     88  SHOW-ACTION                  VALUE 'SHOW'.
+003800     88  DELETE-ACTION                VALUE 'DELETE'.
+003900     88  REWRITE-ACTION               VALUE 'REWRITE-FROM-CARD'.
+004000*
+004100 LINKAGE SECTION.
+004200 01  PARM-FIELD.
+004300     05  PARM-LENGTH                  PIC S9(4) COMP.
+004400     05  PARM-DATA.
+004500         10  PARM-KEY                 PIC X(8).
+004600         10  FILLER                   PIC X(1).
+004700         10  PARM-ACTION              PIC X(18).
+004800         10  FILLER                   PIC X(77).
+004900*
+005000 PROCEDURE DIVISION USING PARM-FIELD.
+005100*
+005200 A000-MAINLINE.
+005300     PERFORM B010-INITIALIZE THRU B010-EXIT.
+005400     PERFORM C010-PROCESS THRU C010-EXIT.
+005500     PERFORM Y010-TERMINATE THRU Y010-EXIT.
+005600     GOBACK.
+005700*
+005800 B010-INITIALIZE.
+005900     MOVE PARM-KEY TO WS-REQUESTED-KEY.
+006000     MOVE PARM-ACTION TO WS-ACTION-CODE.
+006100     OPEN I-O VSAM-FILE.
+006200     IF SUCCESSFUL-COMPLETION
+006300         NEXT SENTENCE
+006400     ELSE
+006500         DISPLAY 'VSAMFIX: OPEN FAILED FOR VSAM01 FILE'
+006600         PERFORM Z010-ERRORS THRU Z010-EXIT.
+006700     MOVE WS-REQUESTED-KEY TO VSAM-KEY.
+006800     READ VSAM-FILE RECORD
+006900         INVALID KEY
+007000             DISPLAY 'VSAMFIX: KEY NOT FOUND - ' WS-REQUESTED-KEY
+007100             PERFORM Z010-ERRORS THRU Z010-EXIT.
+007200 B010-EXIT.
+007300     EXIT.
+007400*
+007500 C010-PROCESS.
+007600     IF SHOW-ACTION
+007700         PERFORM J010-SHOW-RECORD THRU J010-EXIT
+007800     ELSE IF DELETE-ACTION
+007900         PERFORM K010-DELETE-RECORD THRU K010-EXIT
+008000     ELSE IF REWRITE-ACTION
+008100         PERFORM L010-REWRITE-FROM-CARD THRU L010-EXIT
+008200     ELSE
+008300         DISPLAY 'VSAMFIX: INVALID ACTION CODE - ' WS-ACTION-CODE
+008400         PERFORM Z010-ERRORS THRU Z010-EXIT.
+008500 C010-EXIT.
+008600     EXIT.
+008700*
+008800 J010-SHOW-RECORD.
+008900     DISPLAY 'VSAMFIX: KEY=' VSAM-KEY ' DATA=' VSAM-DATA.
+009000 J010-EXIT.
+009100     EXIT.
+009200*
+009300 K010-DELETE-RECORD.
+009400     DELETE VSAM-FILE RECORD.
+009500     IF SUCCESSFUL-COMPLETION
+009600         DISPLAY 'VSAMFIX: RECORD DELETED - ' WS-REQUESTED-KEY
+009700     ELSE
+009800         DISPLAY 'VSAMFIX: DELETE FAILED FOR VSAM01 FILE'
+009900         PERFORM Z010-ERRORS THRU Z010-EXIT.
+010000 K010-EXIT.
+010100     EXIT.
+010200*
+010300 L010-REWRITE-FROM-CARD.
+010400     OPEN INPUT CARD-FILE.
+010500     READ CARD-FILE INTO VSAM-DATA
+010600         AT END
+010700             DISPLAY 'VSAMFIX: NO CARDIN RECORD SUPPLIED'
+010800             PERFORM Z010-ERRORS THRU Z010-EXIT.
+010900     CLOSE CARD-FILE.
+011000     REWRITE VSAM-RECORD.
+011100     IF SUCCESSFUL-COMPLETION
+011200         DISPLAY 'VSAMFIX: RECORD REWRITTEN - ' WS-REQUESTED-KEY
+011300     ELSE
+011400         DISPLAY 'VSAMFIX: REWRITE FAILED FOR VSAM01 FILE'
+011500         PERFORM Z010-ERRORS THRU Z010-EXIT.
+011600 L010-EXIT.
+011700     EXIT.
+011800*
+011900 Y010-TERMINATE.
+012000     CLOSE VSAM-FILE.
+012100     IF SUCCESSFUL-COMPLETION
+012200         NEXT SENTENCE
+012300     ELSE
+012400         DISPLAY 'VSAMFIX: CLOSE FAILED FOR VSAM01 FILE'
+012500         PERFORM Z010-ERRORS THRU Z010-EXIT.
+012600 Y010-EXIT.
+012700     EXIT.
+012800*
+012900 Z010-ERRORS.
+013000     DISPLAY 'VSAMFIX: VSAM01 FILE STATUS IS: ' FILE-STATUS.
+013100         CALL 'COBABEND'.
+013200 Z010-EXIT.
+013300     EXIT.
