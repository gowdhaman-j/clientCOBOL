@@ -1,46 +1,80 @@
-000100 IDENTIFICATION DIVISION.                                                 
-000200 PROGRAM-ID.             RZZMIX.                                          
-000300 AUTHOR.                 WADE DONAHUE.                                    
-000400 DATE-WRITTEN.           OCTOBER 1990.                                    
-000500* THIS PROGRAM IS USED TO TEST THE CALLREXX SUBROUTINE.                   
-000600 DATE-COMPILED.                                                           
-000700 ENVIRONMENT DIVISION.                                                    
-000800 CONFIGURATION SECTION.                                                   
-000900 INPUT-OUTPUT SECTION.                                                    
-001000 DATA DIVISION.                                                           
-001100 WORKING-STORAGE SECTION.                                                 
-001200 01  GENERAL-WORK-AREAS.                                                  
-001300   05  WS-RET-CODE PIC S9(04) COMP VALUE +0.                              
-001400 01  REXX-PARM.                                                           
-001500   05  REXX-LEN    PIC S9(04) COMP VALUE +19.                             
-001600   05  REXX-EXEC   PIC X(09) VALUE 'MIXABC'.                              
-001700   05  REXX-ARG    PIC X(50) VALUE 'ABCDEFGHIJ'.                          
-001800 01  RETURN-ARG    PIC X(50) VALUE SPACES.                                
-001900 PROCEDURE DIVISION.                                                      
-002000       CALL 'CALLREXX' USING REXX-PARM, RETURN-ARG                        
-002100       PERFORM REPORT-RESULTS THRU RRXIT.                                 
-002200       MOVE 'MIX123' TO REXX-EXEC                                         
-002300       MOVE '1234567890' TO REXX-ARG.                                     
-002400       CALL 'CALLREXX' USING REXX-PARM, RETURN-ARG                        
-002500       PERFORM REPORT-RESULTS THRU RRXIT.                                 
-002600       MOVE 'MIXABC' TO REXX-EXEC                                         
-002700       MOVE 'ABCDEFGHIJ' TO REXX-ARG.                                     
-002800       CALL 'CALLREXX' USING REXX-PARM, RETURN-ARG                        
-002900       PERFORM REPORT-RESULTS THRU RRXIT.                                 
-003000       CALL 'CALLREXX' USING REXX-PARM, RETURN-ARG                        
-003100       PERFORM REPORT-RESULTS THRU RRXIT.                                 
-003200       MOVE 'MIX123' TO REXX-EXEC                                         
-003300       MOVE '1234567890' TO REXX-ARG.                                     
-003400       CALL 'CALLREXX' USING REXX-PARM, RETURN-ARG                        
-003500       PERFORM REPORT-RESULTS THRU RRXIT.                                 
-003600       CALL 'COBABEND'.                                                   
-003700       GOBACK.                                                            
-003800 REPORT-RESULTS.                                                          
-003900     MOVE RETURN-CODE TO WS-RET-CODE.                                     
-004000     DISPLAY 'RETURN CODE = ' WS-RET-CODE.                                
-004100     DISPLAY 'REXX ' REXX-ARG.                                            
-004200     DISPLAY 'RET  ' RETURN-ARG.                                          
-004300     MOVE SPACES TO RETURN-ARG.                                           
-004400     DISPLAY RETURN-ARG.                                                  
-004500 RRXIT. EXIT.                                                             
-
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.             RZZMIX.
+000300 AUTHOR.                 WADE DONAHUE.
+000400 DATE-WRITTEN.           OCTOBER 1990.
+000500* THIS PROGRAM IS USED TO TEST THE CALLREXX SUBROUTINE.
+000510*MODIFICATION HISTORY.
+000520*    AUG2026 RT  WS-RET-CODE IS NOW CLASSIFIED INTO SUCCESS,
+000530*                WARNING AND FAILURE BANDS, AND A TRANSIENT-
+000540*                FAILURE RETURN CODE IS AUTOMATICALLY RETRIED
+000550*                ONCE BEFORE BEING REPORTED, SO AN INTERMITTENT
+000560*                REXX FAILURE NO LONGER LOOKS IDENTICAL ON THE
+000570*                REPORT TO ONE THAT FAILS EVERY TIME.
+000600 DATE-COMPILED.
+000700 ENVIRONMENT DIVISION.
+000800 CONFIGURATION SECTION.
+000900 INPUT-OUTPUT SECTION.
+001000 DATA DIVISION.
+001100 WORKING-STORAGE SECTION.
+001200 01  GENERAL-WORK-AREAS.
+001300   05  WS-RET-CODE PIC S9(04) COMP VALUE +0.
+001310       88  RC-SUCCESS              VALUE 0.
+001320       88  RC-WARNING              VALUE 4.
+001330       88  RC-TRANSIENT-FAILURE    VALUE 12.
+001340   05  WS-RET-CODE-BAND  PIC X(7) VALUE SPACES.
+001350       88  RC-BAND-SUCCESS         VALUE 'SUCCESS'.
+001360       88  RC-BAND-WARNING         VALUE 'WARNING'.
+001370       88  RC-BAND-FAILURE         VALUE 'FAILURE'.
+001380   05  WS-RETRY-COUNT      PIC S9(4) COMP VALUE ZERO.
+001400 01  REXX-PARM.
+001500   05  REXX-LEN    PIC S9(04) COMP VALUE +19.
+001600   05  REXX-EXEC   PIC X(09) VALUE 'MIXABC'.
+001700   05  REXX-ARG    PIC X(50) VALUE 'ABCDEFGHIJ'.
+001800 01  RETURN-ARG    PIC X(50) VALUE SPACES.
+001900 PROCEDURE DIVISION.
+002000       PERFORM B100-INVOKE-REXX THRU B100-EXIT.
+002200       MOVE 'MIX123' TO REXX-EXEC
+002300       MOVE '1234567890' TO REXX-ARG.
+002400       PERFORM B100-INVOKE-REXX THRU B100-EXIT.
+002600       MOVE 'MIXABC' TO REXX-EXEC
+002700       MOVE 'ABCDEFGHIJ' TO REXX-ARG.
+002800       PERFORM B100-INVOKE-REXX THRU B100-EXIT.
+003000       PERFORM B100-INVOKE-REXX THRU B100-EXIT.
+003200       MOVE 'MIX123' TO REXX-EXEC
+003300       MOVE '1234567890' TO REXX-ARG.
+003400       PERFORM B100-INVOKE-REXX THRU B100-EXIT.
+003600       CALL 'COBABEND'.
+003700       GOBACK.
+003800 B100-INVOKE-REXX.
+003810     MOVE ZERO TO WS-RETRY-COUNT.
+003820     CALL 'CALLREXX' USING REXX-PARM, RETURN-ARG.
+003830     MOVE RETURN-CODE TO WS-RET-CODE.
+003840     PERFORM A200-CLASSIFY-RETURN-CODE THRU A200-EXIT.
+003850     IF RC-TRANSIENT-FAILURE
+003860        ADD 1 TO WS-RETRY-COUNT
+003870        DISPLAY 'TRANSIENT FAILURE ON ' REXX-EXEC
+003880                ' - RETRYING ONCE'
+003890        CALL 'CALLREXX' USING REXX-PARM, RETURN-ARG
+003900        MOVE RETURN-CODE TO WS-RET-CODE
+003910        PERFORM A200-CLASSIFY-RETURN-CODE THRU A200-EXIT
+003920     END-IF.
+003930     PERFORM REPORT-RESULTS THRU RRXIT.
+003940 B100-EXIT. EXIT.
+003950 A200-CLASSIFY-RETURN-CODE.
+003960     EVALUATE TRUE
+003970        WHEN RC-SUCCESS
+003980           SET RC-BAND-SUCCESS TO TRUE
+003990        WHEN RC-WARNING
+004000           SET RC-BAND-WARNING TO TRUE
+004010        WHEN OTHER
+004020           SET RC-BAND-FAILURE TO TRUE
+004030     END-EVALUATE.
+004040 A200-EXIT. EXIT.
+004100 REPORT-RESULTS.
+004200     DISPLAY 'RETURN CODE = ' WS-RET-CODE
+004210             ' (' WS-RET-CODE-BAND ')  RETRIES = ' WS-RETRY-COUNT.
+004300     DISPLAY 'REXX ' REXX-ARG.
+004400     DISPLAY 'RET  ' RETURN-ARG.
+004500     MOVE SPACES TO RETURN-ARG.
+004600     DISPLAY RETURN-ARG.
+004700 RRXIT. EXIT.
