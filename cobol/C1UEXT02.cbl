@@ -27,9 +27,28 @@
 002700 CONFIGURATION SECTION.                                                   
 002800 INPUT-OUTPUT SECTION.                                                    
 002900 FILE-CONTROL.                                                            
+002910     SELECT AUDIT-FILE ASSIGN TO AUDITLOG.
 003000 DATA DIVISION.                                                           
 003100 FILE SECTION.                                                            
-003200 WORKING-STORAGE SECTION.                                                 
+003110 FD  AUDIT-FILE
+003120     BLOCK CONTAINS 0 RECORDS
+003130     RECORD CONTAINS 80 CHARACTERS
+003140     RECORDING MODE IS F
+003150     LABEL RECORDS ARE STANDARD.
+003160 01  AUDIT-RECORD.
+003170     05  AUD-ELEMENT-NAME           PIC X(10).
+003180     05  FILLER                     PIC X(01) VALUE SPACE.
+003190     05  AUD-PACKAGE-ID             PIC X(12).
+003195     05  FILLER                     PIC X(01) VALUE SPACE.
+003200     05  AUD-OVERRIDE-ALLOWED       PIC X(01).
+003205     05  FILLER                     PIC X(01) VALUE SPACE.
+003210     05  AUD-TIMESTAMP.
+003215         10  AUD-TIMESTAMP-DATE     PIC X(06).
+003220         10  AUD-TIMESTAMP-TIME     PIC X(08).
+003225     05  FILLER                     PIC X(40) VALUE SPACES.
+003230 WORKING-STORAGE SECTION.                                                 
+003240 01  AUDIT-LOG-DATE                 PIC X(06).
+003250 01  AUDIT-LOG-TIME                 PIC X(08).
 003300 77  FILLER PIC X(36)  VALUE                                              
 003400     'C1UEXT02 WORKING STORAGE BEGINS HERE'.                              
 003410 01  EMAIL-MESSAGE.                                                       
@@ -42,7 +61,7 @@
 003480     05  ELEMENT-NAME               PIC X(8).                             
 003490     05  FILLER                     PIC X(16) VALUE                       
 003491                ' IN ENVIRONMENT '.                                       
-003492     05  ENVIRONMENT-NAME           PIC X(8).                             
+003492     05  MSG-ENVIRONMENT-NAME       PIC X(8).                             
 003493     05  FILLER                     PIC X(9) VALUE                        
 003494                ', SYSTEM '.                                              
 003495     05  SYSTEM-NAME               PIC X(8).                              
@@ -522,13 +541,30 @@
 050211        SIGNOUT-OVERRIDE AND                                              
 050212        SRC-ELM-RETRIEVE-USERID NOT EQUAL TO '        ' AND             00
 050213        SRC-ELM-LAST-ACTION = 'RETRIEVE'                                  
-050214           MOVE SRC-ELM-SIGNOUT-ID TO CURRENT-OWNER-USERID                
-050220           MOVE SRC-ELM-SIGNOUT-ID TO SIGNOUT-USERID                      
-050230           MOVE SRC-ENV-ENVIRONMENT-NAME TO ENVIRONMENT-NAME              
-050231           MOVE SRC-ENV-SYSTEM-NAME TO SYSTEM-NAME                        
-050232           MOVE SRC-ENV-SUBSYSTEM-NAME TO SUBSYSTEM-NAME                  
-050293           MOVE SRC-ENV-ELEMENT-NAME TO ELEMENT-NAME                      
-050294           CALL 'SNDEMAIL' USING EMAIL-MESSAGE.                           
-050320     MOVE +0 TO ECB-RETURN-CODE.                                          
-050400     GOBACK.                                                              
+050214           MOVE SRC-ELM-SIGNOUT-ID TO CURRENT-OWNER-USERID
+050220           MOVE SRC-ELM-SIGNOUT-ID TO SIGNOUT-USERID
+050230           MOVE SRC-ENV-ENVIRONMENT-NAME TO MSG-ENVIRONMENT-NAME
+050231           MOVE SRC-ENV-SYSTEM-NAME TO SYSTEM-NAME
+050232           MOVE SRC-ENV-SUBSYSTEM-NAME TO SUBSYSTEM-NAME
+050293           MOVE SRC-ENV-ELEMENT-NAME TO ELEMENT-NAME
+050294           CALL 'SNDEMAIL' USING EMAIL-MESSAGE.
+050295     IF SIGNOUT-OVERRIDE
+050296         PERFORM 0100-LOG-OVERRIDE-AUDIT-RECORD THRU 0100-EXIT.
+050320     MOVE +0 TO ECB-RETURN-CODE.
+050400     GOBACK.
+050410*
+050420 0100-LOG-OVERRIDE-AUDIT-RECORD.
+050430     ACCEPT AUDIT-LOG-DATE FROM DATE.
+050440     ACCEPT AUDIT-LOG-TIME FROM TIME.
+050450     OPEN EXTEND AUDIT-FILE.
+050460     MOVE SPACES TO AUDIT-RECORD.
+050470     MOVE SRC-ENV-ELEMENT-NAME TO AUD-ELEMENT-NAME.
+050480     MOVE REQ-CCID TO AUD-PACKAGE-ID.
+050490     MOVE 'Y' TO AUD-OVERRIDE-ALLOWED.
+050500     MOVE AUDIT-LOG-DATE TO AUD-TIMESTAMP-DATE.
+050510     MOVE AUDIT-LOG-TIME TO AUD-TIMESTAMP-TIME.
+050520     WRITE AUDIT-RECORD.
+050530     CLOSE AUDIT-FILE.
+050540 0100-EXIT.
+050550     EXIT.
 
