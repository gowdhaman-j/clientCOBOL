@@ -57,11 +57,30 @@
 008310     PERFORM Y010-TERMINATE THRU Y010-EXIT.                               
 008400     GOBACK.                                                              
 008410*                                                                         
-008420 B010-INITIALIZE.                                                         
-008430     OPEN INPUT SEQNTL-FILE, OUTPUT VSAM-FILE.                            
-008440 B010-EXIT.                                                               
-008450     EXIT.                                                                
-008500*                                                                         
+008420 B010-INITIALIZE.
+008421     OPEN INPUT SEQNTL-FILE.
+008422     PERFORM B015-CHECK-VSAM-EMPTY THRU B015-EXIT.
+008430     OPEN OUTPUT VSAM-FILE.
+008440 B010-EXIT.
+008450     EXIT.
+008460*
+008470 B015-CHECK-VSAM-EMPTY.
+008471     OPEN INPUT VSAM-FILE.
+008472     IF SUCCESSFUL-COMPLETION
+008473         READ VSAM-FILE NEXT RECORD
+008474             AT END
+008475                 NEXT SENTENCE
+008476             NOT AT END
+008477                 DISPLAY 'CRE8VSAM: VSAM01 FILE IS NOT EMPTY - '
+008478                     'WILL NOT OVERWRITE EXISTING DATA'
+008479                 CALL 'COBABEND'
+008480         END-READ
+008481         CLOSE VSAM-FILE
+008482     ELSE
+008483         NEXT SENTENCE.
+008484 B015-EXIT.
+008485     EXIT.
+008500*
 008510 C010-PROCESS.                                                            
 008511     PERFORM J010-READ-FILE THRU J010-EXIT.                               
 008512     IF MORE-RECORDS                                                      
