@@ -0,0 +1,124 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    SORTCTL.
+000300 AUTHOR.        R THORNTON
+000400 DATE-WRITTEN.  AUG 2026.
+000500 DATE-COMPILED.
+000600******************************************************************
+000700*REMARKS: PARM-DRIVEN BUILD OF COBLSORT/SORTVERB'S SAMPLE       *
+000710*         INTERNAL SORT CODE. THE SORT KEY'S START POSITION,    *
+000720*         LENGTH, AND ASCENDING/DESCENDING FLAG COME FROM A     *
+000730*         SYSIN CONTROL CARD RATHER THAN BEING COMPILED IN, SO  *
+000740*         THE SAME LOAD MODULE CAN BE REUSED FOR ANY EXTRACT    *
+000750*         FILE AND SORT ORDER.                                  *
+000800******************************************************************
+000900 ENVIRONMENT DIVISION.
+001000 CONFIGURATION SECTION.
+001100 INPUT-OUTPUT SECTION.
+001200 FILE-CONTROL.
+001300     SELECT SORT-FILE          ASSIGN   TO  SORTWK01.
+001400     SELECT CONTROL-FILE       ASSIGN   TO  SYSIN.
+001500     SELECT INPUT-FILE         ASSIGN   TO  INPUT1.
+001600     SELECT SORTED-FILE        ASSIGN   TO  OUTPUT1.
+001700 DATA DIVISION.
+001800 FILE SECTION.
+001900 SD  SORT-FILE
+002000     DATA RECORD IS SORT-RECORD.
+002100 01  SORT-RECORD.
+002200     05  SD-SORT-KEY              PIC X(80).
+002300     05  SD-ORIGINAL-RECORD       PIC X(80).
+002400 FD  CONTROL-FILE
+002500     DATA RECORD IS CONTROL-RECORD
+002600     RECORD CONTAINS 80 CHARACTERS
+002700     BLOCK CONTAINS 0 RECORDS
+002800     LABEL RECORDS ARE STANDARD
+002900     RECORDING MODE IS F.
+003000 01  CONTROL-RECORD.
+003100     05  CTL-KEY-START            PIC 9(3).
+003200     05  CTL-KEY-LENGTH           PIC 9(3).
+003300     05  CTL-KEY-DIRECTION        PIC X(1).
+003400         88  CTL-ASCENDING        VALUE 'A'.
+003500         88  CTL-DESCENDING       VALUE 'D'.
+003600     05  FILLER                   PIC X(73).
+003700 FD  INPUT-FILE
+003800     DATA RECORD IS INPUT-RECORD
+003900     RECORD CONTAINS 80 CHARACTERS
+004000     BLOCK CONTAINS 0 RECORDS
+004100     LABEL RECORDS ARE STANDARD
+004200     RECORDING MODE IS F.
+004300 01  INPUT-RECORD                 PIC X(80).
+004400 FD  SORTED-FILE
+004500     DATA RECORD IS SORTED-RECORD
+004600     RECORD CONTAINS 80 CHARACTERS
+004700     BLOCK CONTAINS 0 RECORDS
+004800     LABEL RECORDS ARE STANDARD
+004900     RECORDING MODE IS F.
+005000 01  SORTED-RECORD                PIC X(80).
+005100 WORKING-STORAGE SECTION.
+005200 77  FILLER                        PIC X(36) VALUE
+005300     'SORTCTL WORKING STORAGE STARTS HERE'.
+005400 01  SWITCHES.
+005500     05  INPUT-EOF-SWITCH         PIC X VALUE 'N'.
+005600         88  INPUT-EOF            VALUE 'Y'.
+005700     05  SORT-EOF-SWITCH          PIC X VALUE 'N'.
+005800         88  SORT-EOF             VALUE 'Y'.
+005900 01  WS-KEY-START                 PIC 9(3).
+006000 01  WS-KEY-LENGTH                PIC 9(3).
+006100 PROCEDURE DIVISION.
+006200     PERFORM 050-READ-CONTROL-CARD THRU 050-EXIT.
+006300     OPEN INPUT INPUT-FILE, OUTPUT SORTED-FILE.
+006400     IF CTL-DESCENDING
+006500         SORT SORT-FILE DESCENDING KEY SD-SORT-KEY
+006600             INPUT PROCEDURE IS 100-READ-INPUT
+006700             OUTPUT PROCEDURE IS 200-WRITE-OUTPUT
+006800     ELSE
+006900         SORT SORT-FILE ASCENDING KEY SD-SORT-KEY
+007000             INPUT PROCEDURE IS 100-READ-INPUT
+007100             OUTPUT PROCEDURE IS 200-WRITE-OUTPUT.
+007200     CLOSE INPUT-FILE, SORTED-FILE.
+007300     GOBACK.
+007400
+007500 050-READ-CONTROL-CARD.
+007600     OPEN INPUT CONTROL-FILE.
+007700     READ CONTROL-FILE
+007800         AT END
+007900             DISPLAY 'SORTCTL: MISSING SORT CONTROL CARD'
+008000             CALL 'COBABEND'.
+008100     CLOSE CONTROL-FILE.
+008200     MOVE CTL-KEY-START TO WS-KEY-START.
+008300     MOVE CTL-KEY-LENGTH TO WS-KEY-LENGTH.
+008400 050-EXIT. EXIT.
+008500
+008600 100-READ-INPUT SECTION.
+008700     PERFORM 1000-READ-INPUT-FILE THRU 100-EXIT
+008800         UNTIL INPUT-EOF.
+008900
+009000 200-WRITE-OUTPUT SECTION.
+009100     PERFORM 2000-WRITE-SORTED-FILE THRU 200-EXIT
+009200         UNTIL SORT-EOF.
+009300
+009400 999-PROCEDURES SECTION.
+009500 1000-READ-INPUT-FILE.
+009600     READ INPUT-FILE
+009700         AT END
+009800             MOVE 'Y' TO INPUT-EOF-SWITCH
+009900             GO TO 100-EXIT.
+010000     PERFORM 110-BUILD-SORT-RECORD THRU 110-EXIT.
+010100     GO TO 1000-READ-INPUT-FILE.
+010200 100-EXIT. EXIT.
+010300
+010400 110-BUILD-SORT-RECORD.
+010500     MOVE SPACES TO SD-SORT-KEY.
+010600     MOVE INPUT-RECORD(WS-KEY-START:WS-KEY-LENGTH)
+010700         TO SD-SORT-KEY(1:WS-KEY-LENGTH).
+010800     MOVE INPUT-RECORD TO SD-ORIGINAL-RECORD.
+010900     RELEASE SORT-RECORD.
+011000 110-EXIT. EXIT.
+011100
+011200 2000-WRITE-SORTED-FILE.
+011300     RETURN SORT-FILE
+011400         AT END
+011500             MOVE 'Y' TO SORT-EOF-SWITCH
+011600             GO TO 200-EXIT.
+011700     WRITE SORTED-RECORD FROM SD-ORIGINAL-RECORD.
+011800     GO TO 2000-WRITE-SORTED-FILE.
+011900 200-EXIT. EXIT.
