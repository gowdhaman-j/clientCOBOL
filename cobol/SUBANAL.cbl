@@ -1,10 +1,16 @@
 000100 IDENTIFICATION DIVISION.                                                 
 000200 PROGRAM-ID.    SUBANAL.                                                  
-000300 AUTHOR. R THORNTON                                                       
-000400*REMARKS. SUBANAL IS USED TO TEST THE ASSEMBLER PROBRAM PULLGRPS,         
-000410*         WHICH CALLS THIS PROGRAM DYNAMICALLY.                           
-000420*         EACH TIME THIS PROGRAM IS CALLED, IT PRINTS THE CONTENT         
-000430*         OF THE AREA PASSED BY PULLGRPS.                                 
+000300 AUTHOR. R THORNTON
+000400*REMARKS. SUBANAL IS USED TO TEST THE ASSEMBLER PROBRAM PULLGRPS,
+000410*         WHICH CALLS THIS PROGRAM DYNAMICALLY.
+000420*         EACH TIME THIS PROGRAM IS CALLED, IT PRINTS THE CONTENT
+000430*         OF THE AREA PASSED BY PULLGRPS.
+000440*MODIFICATION HISTORY.
+000450*    AUG2026 RT  LKG-DSNAME IS NOW VALIDATED AS A SANE DATASET
+000460*                NAME - NO EMBEDDED LOW-VALUES, NOT ALL BLANK OR
+000470*                LOW-VALUES, AND NO EMBEDDED BLANKS - BEFORE IT
+000480*                IS PRINTED.  A FAILED CHECK GETS A DISTINCT
+000490*                ANOMALY LINE INSTEAD OF JUST BEING PRINTED AS IS.
 000500 ENVIRONMENT DIVISION.                                                    
 000600 CONFIGURATION SECTION.                                                   
 000700 INPUT-OUTPUT SECTION.                                                    
@@ -60,10 +66,27 @@
 001401     05  PRT-LINE-NUMBER       PIC 999.                                   
 001402     05  FILLER                PIC X(12) VALUE '  LINE-DATA='.            
 001404     05  PRT-GROUP-LINE        PIC X(80).                                 
-001405     05  FILLER                PIC X(22) VALUE SPACES.                    
-001406                                                                          
-001426                                                                          
-001430 LINKAGE SECTION.                                                         
+001405     05  FILLER                PIC X(22) VALUE SPACES.
+001406
+001407 01  WS-PRINT-ANOMALY.
+001408     05  FILLER                PIC X(9) VALUE ' *ERROR* '.
+001409     05  FILLER                PIC X(8) VALUE ' DSNAME='.
+001410     05  PRT-ANOM-DSNAME       PIC X(44).
+001411     05  PRT-ANOM-REASON       PIC X(40).
+001412     05  FILLER                PIC X(32) VALUE SPACES.
+001413
+001414 01  WS-VALIDATION-AREAS.
+001415     05  WS-DSNAME-SWITCH      PIC X VALUE 'Y'.
+001416         88  DSNAME-IS-VALID         VALUE 'Y'.
+001417         88  DSNAME-IS-INVALID       VALUE 'N'.
+001418     05  WS-LOW-VALUE-COUNT    PIC S9(4) COMP VALUE ZERO.
+001419     05  WS-SCAN-NDX           PIC S9(4) COMP VALUE ZERO.
+001420     05  WS-BLANK-SEEN-SWITCH  PIC X VALUE 'N'.
+001421         88  BLANK-ALREADY-SEEN       VALUE 'Y'.
+001422     05  WS-EMBED-BLANK-SWITCH PIC X VALUE 'N'.
+001423         88  EMBEDDED-BLANK-FOUND     VALUE 'Y'.
+001424
+001430 LINKAGE SECTION.
 001500 01  PASSAREA.                                                            
 001510     05  LKG-DSNAME            PIC X(44).                                 
 001520     05  LKG-MEMBER            PIC X(8).                                  
@@ -82,12 +105,17 @@
 002000        MOVE 'N' TO FIRST-TIME-SWITCH,                                    
 002610        OPEN OUTPUT PRINT-FILE.                                           
 002700                                                                          
-002710 B100-PROCESSING.                                                         
-002800     MOVE LKG-DSNAME TO PRT-DSNAME.                                       
-002900     MOVE LKG-MEMBER TO PRT-MEMBER.                                       
-003000     WRITE PRINT-LINE FROM WS-PRINT-LINE1                                 
-003010           AFTER ADVANCING 3 LINES.                                       
-003030     MOVE LKG-MTCH-STRING-FLAG TO PRT-MTCH-STRING-FLAG.                   
+002710 B100-PROCESSING.
+002720     PERFORM A150-VALIDATE-DSNAME THRU A150-EXIT.
+002800     MOVE LKG-DSNAME TO PRT-DSNAME.
+002900     MOVE LKG-MEMBER TO PRT-MEMBER.
+003000     WRITE PRINT-LINE FROM WS-PRINT-LINE1
+003010           AFTER ADVANCING 3 LINES.
+003020     IF DSNAME-IS-INVALID
+003021        WRITE PRINT-LINE FROM WS-PRINT-ANOMALY
+003022              AFTER ADVANCING 1 LINE
+003023     END-IF.
+003030     MOVE LKG-MTCH-STRING-FLAG TO PRT-MTCH-STRING-FLAG.
 003040     MOVE LKG-MTCH-STRING TO PRT-MTCH-STRING.                             
 003050     WRITE PRINT-LINE FROM WS-PRINT-LINE2                                 
 003060           AFTER ADVANCING 1 LINE.                                        
@@ -100,9 +128,49 @@
 003096           UNTIL SUB > LKG-NBR-LINES.                                     
 003098     GOBACK.                                                              
 003099                                                                          
-003100 L100-PRINT-GROUP-LINE.                                                   
-003101     MOVE SUB TO PRT-LINE-NUMBER.                                         
-003102     MOVE LKG-GROUP-LINE (SUB) TO PRT-GROUP-LINE.                         
-003103     WRITE PRINT-LINE FROM WS-PRINT-LINE4                                 
-003110           AFTER ADVANCING 1 LINE.                                        
-  
\ No newline at end of file
+003100 L100-PRINT-GROUP-LINE.
+003101     MOVE SUB TO PRT-LINE-NUMBER.
+003102     MOVE LKG-GROUP-LINE (SUB) TO PRT-GROUP-LINE.
+003103     WRITE PRINT-LINE FROM WS-PRINT-LINE4
+003110           AFTER ADVANCING 1 LINE.
+
+003120 A150-VALIDATE-DSNAME.
+003130     MOVE LKG-DSNAME TO PRT-ANOM-DSNAME.
+003140     MOVE SPACES TO PRT-ANOM-REASON.
+003150     SET DSNAME-IS-VALID TO TRUE.
+003160     MOVE ZERO TO WS-LOW-VALUE-COUNT.
+003170     MOVE 'N' TO WS-BLANK-SEEN-SWITCH.
+003180     MOVE 'N' TO WS-EMBED-BLANK-SWITCH.
+003190     IF LKG-DSNAME = SPACES OR LKG-DSNAME = LOW-VALUES
+003200        SET DSNAME-IS-INVALID TO TRUE
+003205        MOVE 'DSNAME IS BLANK OR ALL LOW-VALUES' TO
+003210             PRT-ANOM-REASON
+003220        GO TO A150-EXIT
+003230     END-IF.
+003240     INSPECT LKG-DSNAME TALLYING WS-LOW-VALUE-COUNT
+003250        FOR ALL LOW-VALUES.
+003260     IF WS-LOW-VALUE-COUNT > ZERO
+003270        SET DSNAME-IS-INVALID TO TRUE
+003280        MOVE 'DSNAME CONTAINS EMBEDDED LOW-VALUES' TO
+003290             PRT-ANOM-REASON
+003300        GO TO A150-EXIT
+003310     END-IF.
+003320     PERFORM A160-SCAN-FOR-EMBED-BLANK
+003330        VARYING WS-SCAN-NDX FROM 1 BY 1
+003340           UNTIL WS-SCAN-NDX > 44.
+003350     IF EMBEDDED-BLANK-FOUND
+003360        SET DSNAME-IS-INVALID TO TRUE
+003370        MOVE 'DSNAME CONTAINS EMBEDDED BLANKS' TO PRT-ANOM-REASON
+003380     END-IF.
+003390 A150-EXIT. EXIT.
+
+003400 A160-SCAN-FOR-EMBED-BLANK.
+003410     IF LKG-DSNAME (WS-SCAN-NDX:1) = SPACE
+003420        MOVE 'Y' TO WS-BLANK-SEEN-SWITCH
+003430     ELSE
+003440        IF BLANK-ALREADY-SEEN
+003450           MOVE 'Y' TO WS-EMBED-BLANK-SWITCH
+003460        END-IF
+003470     END-IF.
+003480 A160-EXIT. EXIT.
+  
