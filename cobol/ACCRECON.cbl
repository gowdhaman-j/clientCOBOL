@@ -0,0 +1,157 @@
+       CBL CICS('SP,EDF')
+      ******************************************************************
+      *                                                                *
+      * Licensed Materials - Property of IBM                           *
+      *                                                                *
+      * (c) Copyright IBM Corp. 2017,2020.                             *
+      *                                                                *
+      * US Government Users Restricted Rights - Use, duplication       *
+      * or disclosure restricted by GSA ADP Schedule Contract          *
+      * with IBM Corp.                                                 *
+      *                                                                *
+      ******************************************************************
+
+
+      ******************************************************************
+      * Nightly reconciliation of the CBSAACCT named counter against
+      * the highest ACCOUNT-NUMBER actually on the ACCOUNT file. This
+      * is started on a timer once a day, ahead of online account
+      * opening, so counter corruption is caught before it produces
+      * duplicate-key errors on-line.
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCRECON.
+       AUTHOR. OGRADYJ.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+
+       INPUT-OUTPUT SECTION.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       WORKING-STORAGE SECTION.
+       LOCAL-STORAGE SECTION.
+
+       01 WS-CICS-RESP                  PIC S9(8) BINARY.
+       01 WS-CICS-RESP2                 PIC S9(8) BINARY.
+
+       01 ACCOUNT-RECORD.
+           COPY ACCOUNT.
+
+       01 WS-HIGH-KEY                   PIC 9(11) VALUE 99999999999.
+
+       01 NEWACCNO-COMMAREA.
+           COPY NEWACCNO.
+
+       01 WS-REPORT-LINE.
+           05 WS-REPORT-RESULT          PIC X(4).
+           05 FILLER                    PIC X(1) VALUE SPACE.
+           05 FILLER                    PIC X(19)
+                 VALUE 'MAX ACCOUNT FILE = '.
+           05 WS-REPORT-FILE-MAX        PIC Z(10)9.
+           05 FILLER                    PIC X(1) VALUE SPACE.
+           05 FILLER                    PIC X(15)
+                 VALUE 'CBSAACCT NCS = '.
+           05 WS-REPORT-NCS-VAL         PIC Z(10)9.
+
+       PROCEDURE DIVISION.
+       RECON-MAINLINE SECTION.
+       RM010.
+
+           PERFORM FIND-MAX-ACCOUNT-NUMBER.
+           PERFORM GET-NCS-CURRENT-VALUE.
+           PERFORM COMPARE-AND-REPORT.
+
+           EXEC CICS RETURN
+           END-EXEC.
+
+       RM999.
+           EXIT.
+
+      *
+      * Browse the ACCOUNT file backwards from high-values to pick up
+      * the highest key on the file in a single READPREV.
+      *
+       FIND-MAX-ACCOUNT-NUMBER SECTION.
+       FM010.
+
+           MOVE WS-HIGH-KEY TO ACCOUNT-NUMBER OF ACCOUNT-RECORD.
+
+           EXEC CICS STARTBR
+              FILE('ACCOUNT')
+              RIDFLD(ACCOUNT-NUMBER OF ACCOUNT-RECORD)
+              GTEQ
+              RESP(WS-CICS-RESP)
+           END-EXEC.
+
+           EXEC CICS READPREV
+              FILE('ACCOUNT')
+              INTO(ACCOUNT-RECORD)
+              RIDFLD(ACCOUNT-NUMBER OF ACCOUNT-RECORD)
+              RESP(WS-CICS-RESP)
+           END-EXEC.
+
+           IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+              MOVE 0 TO ACCOUNT-NUMBER OF ACCOUNT-RECORD
+           END-IF.
+
+           EXEC CICS ENDBR
+              FILE('ACCOUNT')
+           END-EXEC.
+
+       FM999.
+           EXIT.
+
+      *
+      * Read the live CBSAACCT named counter via NEWACCNO's own
+      * GET-NCS path, so there is exactly one place that knows how to
+      * read that counter.
+      *
+       GET-NCS-CURRENT-VALUE SECTION.
+       GN010.
+
+           MOVE LOW-VALUES TO NEWACCNO-COMMAREA.
+           SET NEWACCNO-FUNCTION-CURRENT TO TRUE.
+
+           EXEC CICS LINK
+              PROGRAM('NEWACCNO')
+              COMMAREA(NEWACCNO-COMMAREA)
+              LENGTH(LENGTH OF NEWACCNO-COMMAREA)
+              RESP(WS-CICS-RESP)
+           END-EXEC.
+
+       GN999.
+           EXIT.
+
+      *
+      * Compare the two values and print the PASS/FAIL line
+      *
+       COMPARE-AND-REPORT SECTION.
+       CR010.
+
+           MOVE ACCOUNT-NUMBER OF ACCOUNT-RECORD
+                                       TO WS-REPORT-FILE-MAX.
+           MOVE ACCOUNT-NUMBER OF NEWACCNO-COMMAREA
+                                       TO WS-REPORT-NCS-VAL.
+
+           IF NEWACCNO-SUCCESS-TRUE AND
+              ACCOUNT-NUMBER OF NEWACCNO-COMMAREA >=
+                 ACCOUNT-NUMBER OF ACCOUNT-RECORD
+              MOVE 'PASS' TO WS-REPORT-RESULT
+           ELSE
+              MOVE 'FAIL' TO WS-REPORT-RESULT
+           END-IF.
+
+           EXEC CICS WRITEQ TD
+              QUEUE('CSMT')
+              FROM(WS-REPORT-LINE)
+              LENGTH(LENGTH OF WS-REPORT-LINE)
+           END-EXEC.
+
+       CR999.
+           EXIT.
