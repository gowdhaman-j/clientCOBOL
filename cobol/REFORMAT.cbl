@@ -63,19 +63,22 @@
 006300*********************************************************                 
 006400 ENVIRONMENT DIVISION.                                                    
 006500 INPUT-OUTPUT SECTION.                                                    
-006600 FILE-CONTROL.                                                            
-006700     SELECT KEY-DISC-INPUT               ASSIGN TO UT-S-INPUT1.           
-006800     SELECT CONTROL-MSGS                 ASSIGN TO UT-S-OUTPUT2.          
-006900     SELECT KEY-DISC-OPERATOR-MSGS       ASSIGN TO UT-S-OUTPUT3.          
-007000 DATA DIVISION.                                                           
-007100 FILE SECTION.                                                            
-007200 FD  KEY-DISC-INPUT                                                       
-007300     RECORDING MODE IS F                                                  
-007400     LABEL RECORDS ARE STANDARD                                           
-007500     RECORD CONTAINS 80 CHARACTERS                                        
-007600     BLOCK CONTAINS 0 RECORDS.                                            
-007700 01  KEY-DISC-INPUT-RECORD.                                               
-007800     05  KEY-DISC-INPUT-REC            PIC   X OCCURS  80  TIMES.         
+006600 FILE-CONTROL.
+006700     SELECT KEY-DISC-INPUT               ASSIGN TO UT-S-INPUT1
+006710         FILE STATUS IS WS-INPUT-FILE-STATUS.
+006800     SELECT CONTROL-MSGS                 ASSIGN TO UT-S-OUTPUT2.
+006900     SELECT KEY-DISC-OPERATOR-MSGS       ASSIGN TO UT-S-OUTPUT3.
+006910     SELECT KEY-DISC-RAGGED-MSGS         ASSIGN TO UT-S-OUTPUT4.
+007000 DATA DIVISION.
+007100 FILE SECTION.
+007200 FD  KEY-DISC-INPUT
+007300     RECORDING MODE IS V
+007400     LABEL RECORDS ARE STANDARD
+007450     RECORD IS VARYING IN SIZE FROM 1 TO 80 CHARACTERS
+007460         DEPENDING ON WS-ACTUAL-REC-LENGTH
+007600     BLOCK CONTAINS 0 RECORDS.
+007700 01  KEY-DISC-INPUT-RECORD.
+007800     05  KEY-DISC-INPUT-REC            PIC   X OCCURS  80  TIMES.
 007900 FD  CONTROL-MSGS                                                         
 008000     RECORDING MODE IS F                                                  
 008100     LABEL RECORDS ARE STANDARD                                           
@@ -89,10 +92,18 @@
 008900     LABEL RECORDS ARE STANDARD                                           
 009000     RECORD CONTAINS 133 CHARACTERS                                       
 009100     BLOCK CONTAINS 0 RECORDS.                                            
-009200 01  KEY-DISC-OPERATOR-MSGS-REC.                                          
-009300     05  MSG-CC2                       PIC   9.                           
-009400     05  FILLER                        PIC   X(132).                      
-009500 WORKING-STORAGE SECTION.                                                 
+009200 01  KEY-DISC-OPERATOR-MSGS-REC.
+009300     05  MSG-CC2                       PIC   9.
+009400     05  FILLER                        PIC   X(132).
+009410 FD  KEY-DISC-RAGGED-MSGS
+009420     RECORDING MODE IS F
+009430     LABEL RECORDS ARE STANDARD
+009440     RECORD CONTAINS 133 CHARACTERS
+009450     BLOCK CONTAINS 0 RECORDS.
+009460 01  KEY-DISC-RAGGED-MSGS-REC.
+009470     05  MSG-CC4                       PIC   9.
+009480     05  FILLER                        PIC   X(132).
+009500 WORKING-STORAGE SECTION.
 009600 77  FILLER                        PIC  X(36)   VALUE                     
 009700         'REFORMAT WORKING STORAGE BEGINS HERE'.                          
 009800 77  COMPILE-DATE                 PIC  X(20)   VALUE SPACES.              
@@ -104,9 +115,12 @@
 010400     05  PAGE-NO                  PIC  S9(3)   VALUE ZERO COMP-3.         
 010500     05  INDX                     PIC  S9(5)   VALUE ZERO COMP.           
 010600     05  INDX2                    PIC  S9(5)   VALUE ZERO COMP.           
-010700     05  BYTE-MAX                 PIC  S9(5)   VALUE ZERO COMP.           
-010800     05  INPUT-REC-COUNT          PIC  S9(5)   VALUE ZERO COMP-3.         
-010900     05  OUTPUT-REC-COUNT         PIC  S9(5)   VALUE ZERO COMP-3.         
+010700     05  BYTE-MAX                 PIC  S9(5)   VALUE ZERO COMP.
+010800     05  INPUT-REC-COUNT          PIC  S9(5)   VALUE ZERO COMP-3.
+010900     05  OUTPUT-REC-COUNT         PIC  S9(5)   VALUE ZERO COMP-3.
+010910     05  RAGGED-REC-COUNT         PIC  S9(5)   VALUE ZERO COMP-3.
+010920     05  WS-ACTUAL-REC-LENGTH     PIC  S9(4)   VALUE 80 COMP.
+010922     05  WS-INPUT-FILE-STATUS     PIC  XX      VALUE SPACES.
 011000 01  KEY-DISC-OUTPUT-RECORD.                                              
 011100     05  KEY-DISC-OUTPUT-REC      PIC  X  OCCURS  300  TIMES.             
 011200 01  ERROR-MESSAGES.                                                      
@@ -116,6 +130,8 @@
 011600     05  ERROR-MSG2               PIC  X(59)   VALUE                      
 011700           'INVALID NUMBER OF INPUT RECS IN PARM FIELD --- JOB CAN        
 011800-        'CELED'.                                                         
+011810     05  ERROR-MSG3               PIC  X(59)   VALUE
+011820           'KEY-DISC-INPUT I/O ERROR --- JOB CANCELLED'.
 011900 01  HEADING-1.                                                           
 012000     05  FILLER                   PIC  X      VALUE '1'.                  
 012100     05  FILLER                   PIC  X(15)  VALUE                       
@@ -145,8 +161,26 @@
 014500     05  PRINT-OUTPUT-REC-COUNT   PIC  ZZZZ9.                             
 014600     05  FILLER                   PIC  X(24)  VALUE                       
 014700         ' OUTPUT RECORDS WRITTEN '.                                      
-014800     05  FILLER                   PIC  X(27)  VALUE SPACES.               
-014900 01  SWITCHES.                                                            
+014800     05  FILLER                   PIC  X(27)  VALUE SPACES.
+014810 01  RAGGED-LINE.
+014820     05  FILLER                   PIC  X      VALUE '-'.
+014830     05  FILLER                   PIC  X(15)  VALUE
+014840         'RAGGED RECORD '.
+014850     05  PRINT-RAGGED-RECNO       PIC  ZZZZ9.
+014860     05  FILLER                   PIC  X(8)   VALUE
+014870         ' LENGTH='.
+014880     05  PRINT-RAGGED-LENGTH      PIC  ZZ9.
+014890     05  FILLER                   PIC  X(6)   VALUE
+014900         ' DATA='.
+014910     05  PRINT-RAGGED-SAMPLE      PIC  X(40).
+014920     05  FILLER                   PIC  X(55)  VALUE SPACES.
+014930 01  RAGGED-SUMMARY-LINE.
+014940     05  FILLER                   PIC  X      VALUE '-'.
+014950     05  PRINT-RAGGED-REC-COUNT   PIC  ZZZZ9.
+014960     05  FILLER                   PIC  X(40)  VALUE
+014970         ' SHORT/RAGGED INPUT RECORDS DETECTED'.
+014980     05  FILLER                   PIC  X(87)  VALUE SPACES.
+014990 01  SWITCHES.
 015000     05  EOF-INPUT                PIC  X      VALUE SPACE.                
 015100         88  NO-MORE-INPUT    VALUE '1'.                                  
 015200     05  IOOP                     PIC  X      VALUE SPACE.                
@@ -164,10 +198,15 @@
 016400*                                                                         
 016500 PROCEDURE DIVISION USING JCL-PARAMETERS.                                 
 016600     MOVE WHEN-COMPILED TO COMPILE-DATE.                                  
-016700     OPEN INPUT  KEY-DISC-INPUT                                           
-016800          OUTPUT CONTROL-MSGS                                             
-016900                 KEY-DISC-OPERATOR-MSGS.                                  
-017000     ACCEPT ACCEPT-DATE FROM DATE.                                        
+016700     OPEN INPUT  KEY-DISC-INPUT
+016800          OUTPUT CONTROL-MSGS
+016810                 KEY-DISC-OPERATOR-MSGS
+016820                 KEY-DISC-RAGGED-MSGS.
+016830     IF WS-INPUT-FILE-STATUS NOT = '00'
+016840         MOVE ERROR-MSG3 TO PRINT-ERR-MSG
+016850         PERFORM Z100-ERROR-ROUTINE
+016860         STOP RUN.
+017000     ACCEPT ACCEPT-DATE FROM DATE.
 017100     MOVE ACCEPT-YEAR TO PRINT-YEAR.                                      
 017200     MOVE ACCEPT-MONTH TO PRINT-MONTH.                                    
 017300     MOVE ACCEPT-DAY TO PRINT-DAY.                                        
@@ -184,11 +223,13 @@
 018400         MOVE ERROR-MSG2 TO PRINT-ERR-MSG                                 
 018500         PERFORM Z100-ERROR-ROUTINE                                       
 018600         STOP RUN.                                                        
-018700     PERFORM A100-CREATE-KEY-DISC-RECS UNTIL NO-MORE-INPUT.               
-018800     PERFORM S100-CONTROL-MESSAGE-FORMATING.                              
-018900     CLOSE KEY-DISC-INPUT                                                 
-019000           CONTROL-MSGS                                                   
-019100           KEY-DISC-OPERATOR-MSGS.                                        
+018700     PERFORM A100-CREATE-KEY-DISC-RECS UNTIL NO-MORE-INPUT.
+018800     PERFORM S100-CONTROL-MESSAGE-FORMATING.
+018810     PERFORM U100-RAGGED-RECORD-SUMMARY.
+018900     CLOSE KEY-DISC-INPUT
+019000           CONTROL-MSGS
+019010           KEY-DISC-OPERATOR-MSGS
+019020           KEY-DISC-RAGGED-MSGS.
 019200     MOVE 'C' TO IOOP.                                                    
 019300     CALL 'WRITEKL' USING IOOP, KEY-DISC-OUTPUT-RECORD.                   
 019400     STOP RUN.                                                            
@@ -201,19 +242,40 @@
 020100     ELSE                                                                 
 020200         PERFORM G100-WRITE-OUTPUT.                                       
 020300*                                                                         
-020400 D100-READ-INPUT.                                                         
-020500     IF NO-MORE-INPUT                                                     
-020600     THEN NEXT SENTENCE                                                   
-020700     ELSE                                                                 
-020800         READ KEY-DISC-INPUT AT END MOVE '1' TO EOF-INPUT.                
-020900     IF NO-MORE-INPUT                                                     
-021000     THEN NEXT SENTENCE                                                   
-021100     ELSE                                                                 
-021200         ADD 1 TO INPUT-REC-COUNT                                         
-021300         PERFORM F100-CREATE-OUTPUT-REC                                   
-021400            VARYING INDX FROM 1 BY 1 UNTIL INDX IS GREATER THAN 80        
-021500         ADD 80 TO BYTE-MAX.                                              
-021600*                                                                         
+020400 D100-READ-INPUT.
+020500     IF NO-MORE-INPUT
+020600     THEN NEXT SENTENCE
+020700     ELSE
+020810         READ KEY-DISC-INPUT AT END MOVE '1' TO EOF-INPUT.
+020820     IF WS-INPUT-FILE-STATUS NOT = '00' AND
+020830        WS-INPUT-FILE-STATUS NOT = '10'
+020840         MOVE ERROR-MSG3 TO PRINT-ERR-MSG
+020850         PERFORM Z100-ERROR-ROUTINE
+020860         STOP RUN.
+020900     IF NO-MORE-INPUT
+021000     THEN NEXT SENTENCE
+021100     ELSE
+021200         ADD 1 TO INPUT-REC-COUNT
+021210         PERFORM R100-CHECK-RECORD-LENGTH THRU R100-EXIT
+021300         PERFORM F100-CREATE-OUTPUT-REC
+021400            VARYING INDX FROM 1 BY 1 UNTIL INDX IS GREATER THAN 80
+021500         ADD 80 TO BYTE-MAX.
+021510*
+      * KEY-DISC-INPUT is a genuinely variable-length FD, so each
+      * READ sets WS-ACTUAL-REC-LENGTH to the true number of bytes
+      * in the record just read - no scanning required. A record
+      * shorter than the full 80 bytes is a ragged input record.
+021520 R100-CHECK-RECORD-LENGTH.
+021525     IF WS-ACTUAL-REC-LENGTH < 80
+021540         ADD 1 TO RAGGED-REC-COUNT
+021570         MOVE INPUT-REC-COUNT TO PRINT-RAGGED-RECNO
+021580         MOVE WS-ACTUAL-REC-LENGTH TO PRINT-RAGGED-LENGTH
+021590         MOVE KEY-DISC-INPUT-RECORD TO PRINT-RAGGED-SAMPLE
+021600         WRITE KEY-DISC-RAGGED-MSGS-REC FROM RAGGED-LINE
+021610             AFTER ADVANCING MSG-CC4.
+021620 R100-EXIT.
+021630     EXIT.
+021640*
 021700 F100-CREATE-OUTPUT-REC.                                                  
 021800     ADD INDX TO BYTE-MAX GIVING INDX2.                                   
 021900     MOVE KEY-DISC-INPUT-REC (INDX) TO                                    
@@ -237,8 +299,13 @@
 023700         AFTER ADVANCING MSG-CC1.                                         
 023800     WRITE KEY-DISC-OPERATOR-MSGS-REC FROM MESSAGE-LINE                   
 023900         AFTER ADVANCING MSG-CC2.                                         
-024000*                                                                         
-024100 T100-PRINT-HEADINGS.                                                     
+024000*
+024010 U100-RAGGED-RECORD-SUMMARY.
+024020     MOVE RAGGED-REC-COUNT TO PRINT-RAGGED-REC-COUNT.
+024030     WRITE KEY-DISC-RAGGED-MSGS-REC FROM RAGGED-SUMMARY-LINE
+024040         AFTER ADVANCING MSG-CC4.
+024050*
+024100 T100-PRINT-HEADINGS.
 024200     ADD 1 TO PAGE-NO.                                                    
 024300     MOVE PAGE-NO TO PRINT-PAGE-NO.                                       
 024400     WRITE CONTROL-MSGS-REC FROM HEADING-1                                
