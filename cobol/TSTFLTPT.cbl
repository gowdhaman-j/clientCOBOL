@@ -0,0 +1,91 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    TSTFLTPT.
+000300 AUTHOR. R THORNTON
+000400 REMARKS. FLOATING POINT PRECISION REGRESSION SUITE, BUILT FROM
+000410*    THE BOUNDARY AND MID-RANGE VALUES DOCUMENTED IN FLTPNT.
+000420*    EACH TEST CASE LOADS A KNOWN VALUE INTO A COMP-2 (DOUBLE
+000430*    PRECISION) FIELD, NARROWS IT INTO A COMP-1 (SINGLE
+000440*    PRECISION) FIELD, THEN WIDENS THE COMP-1 RESULT BACK TO
+000450*    COMP-2 AND COMPARES IT AGAINST THE ORIGINAL VALUE.  ANY
+000460*    DIFFERENCE MEANS COMP-1 COULD NOT HOLD THE VALUE WITHOUT
+000470*    LOSING PRECISION, SO THE NEXT COBOL COMPILER OR LE RUNTIME
+000480*    UPGRADE CAN BE CHECKED AGAINST THIS KNOWN-GOOD BEHAVIOUR
+000490*    INSTEAD OF TRUSTING IT BLIND.
+000500 ENVIRONMENT DIVISION.
+000600 CONFIGURATION SECTION.
+000700 INPUT-OUTPUT SECTION.
+000800 FILE-CONTROL.
+001000 DATA DIVISION.
+001100 FILE SECTION.
+002000 WORKING-STORAGE SECTION.
+002100 77  FILLER PIC X(37)  VALUE
+002200     'TSTFLTPT WORKING STORAGE BEGINS HERE'.
+002300
+002400 01  WS-RUN-COUNTS.
+002500     05  WS-CASE-COUNT           PIC S9(4) COMP VALUE ZERO.
+002600     05  WS-PRECISION-LOSS-COUNT PIC S9(4) COMP VALUE ZERO.
+002700
+002800 01  WS-TEST-CASES.
+002900     05  WS-CASE OCCURS 7 TIMES INDEXED BY CASE-NDX.
+003000         10  CASE-NAME            PIC X(12).
+003100         10  CASE-VALUE-C2        COMP-2.
+003200         10  CASE-VALUE-C1        COMP-1.
+003300         10  CASE-ROUNDTRIP-C2    COMP-2.
+003400         10  CASE-DELTA           COMP-2.
+003500         10  CASE-LOSS-FLAG       PIC X VALUE 'N'.
+003600             88  CASE-PRECISION-LOST    VALUE 'Y'.
+003700
+010500 PROCEDURE DIVISION.
+010600
+010700 A100-EXECUTIVE-CONTROL.
+010800     PERFORM A150-INITIALIZE-TEST-CASES.
+010900     PERFORM B100-RUN-TEST-CASE THRU B100-EXIT
+011000         VARYING CASE-NDX FROM 1 BY 1 UNTIL CASE-NDX > 7.
+011100     PERFORM Z100-END-OF-PROCESSING.
+011200     GOBACK.
+011300
+011400 A150-INITIALIZE-TEST-CASES.
+011500     MOVE 'MINFP'       TO CASE-NAME (1).
+011600     MOVE +1.18E-38     TO CASE-VALUE-C2 (1).
+011700     MOVE 'MAXFP'       TO CASE-NAME (2).
+011800     MOVE +3.40E+38     TO CASE-VALUE-C2 (2).
+011900     MOVE 'MULNBR'      TO CASE-NAME (3).
+012000     MOVE +1.7E+19      TO CASE-VALUE-C2 (3).
+012100     MOVE 'FP231-1'     TO CASE-NAME (4).
+012200     COMPUTE CASE-VALUE-C2 (4) = (2 ** 31) - 1.
+012300     MOVE 'FP9'         TO CASE-NAME (5).
+012400     MOVE +9            TO CASE-VALUE-C2 (5).
+012500     MOVE 'FP1E9'       TO CASE-NAME (6).
+012600     MOVE +1.0E+9       TO CASE-VALUE-C2 (6).
+012700     MOVE 'BIGDEC'      TO CASE-NAME (7).
+012800     MOVE +123456789.1234567E+0
+012900                        TO CASE-VALUE-C2 (7).
+013000
+013100 B100-RUN-TEST-CASE.
+013200     ADD 1 TO WS-CASE-COUNT.
+013300     MOVE CASE-VALUE-C2 (CASE-NDX) TO CASE-VALUE-C1 (CASE-NDX).
+013400     MOVE CASE-VALUE-C1 (CASE-NDX) TO
+013500              CASE-ROUNDTRIP-C2 (CASE-NDX).
+013600     COMPUTE CASE-DELTA (CASE-NDX) =
+013700         CASE-VALUE-C2 (CASE-NDX) - CASE-ROUNDTRIP-C2 (CASE-NDX).
+013800     IF CASE-DELTA (CASE-NDX) NOT = 0
+013900        MOVE 'Y' TO CASE-LOSS-FLAG (CASE-NDX)
+014000        ADD 1 TO WS-PRECISION-LOSS-COUNT
+014100        DISPLAY 'PRECISION LOSS DETECTED - CASE '
+014200                CASE-NAME (CASE-NDX)
+014300        DISPLAY '   COMP-2 VALUE     = '
+014400                CASE-VALUE-C2 (CASE-NDX)
+014500        DISPLAY '   COMP-1 ROUNDTRIP = '
+014600                CASE-ROUNDTRIP-C2 (CASE-NDX)
+014700        DISPLAY '   DELTA            = '
+014800                CASE-DELTA (CASE-NDX)
+014900     ELSE
+015000        DISPLAY 'CASE ' CASE-NAME (CASE-NDX) ' - NO LOSS DETECTED'
+015100     END-IF.
+015200 B100-EXIT. EXIT.
+015300
+016000 Z100-END-OF-PROCESSING.
+016100     DISPLAY 'TSTFLTPT COMPLETE - ' WS-CASE-COUNT
+016200             ' CASE(S) TESTED, ' WS-PRECISION-LOSS-COUNT
+016300             ' PRECISION LOSS(ES) DETECTED'.
+016400 Z100-EXIT. EXIT.
