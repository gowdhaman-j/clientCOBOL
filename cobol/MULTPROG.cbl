@@ -1,6 +1,11 @@
-000100 IDENTIFICATION DIVISION.                                                 
-000200 PROGRAM-ID. MULTPROG.                                                    
-000300 ENVIRONMENT DIVISION.                                                    
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. MULTPROG.
+000210*MODIFICATION HISTORY.
+000220*    AUG2026 RT  CALL-TWOPROG NOW PASSES TWOPROG-ERROR-CODE AND
+000230*                REPORTS ANY RECORD WHOSE PASS-CODE CAME BACK
+000240*                UNMAPPED AS A BAD INPUT RECORD, SEPARATE FROM
+000250*                THE COUNT OF RECORDS GENUINELY MAPPED TO 9.
+000300 ENVIRONMENT DIVISION.
 000400 INPUT-OUTPUT SECTION.                                                    
 000500*                                                                         
 000600 FILE-CONTROL.                                                            
@@ -25,9 +30,13 @@
 002500      DATA RECORD IS OUT-RECORD.                                          
 002600 01   OUT-RECORD           PIC X(80).                                     
 002700*                                                                         
-002800 WORKING-STORAGE SECTION.                                                 
-002900 77   TOTAL-COUNT          PIC 999   VALUE IS 0.                          
-003000 77   PASS-CODE            PIC 9.                                         
+002800 WORKING-STORAGE SECTION.
+002900 77   TOTAL-COUNT          PIC 999   VALUE IS 0.
+003000 77   PASS-CODE            PIC 9.
+003010 77   TWOPROG-ERROR-CODE   PIC X     VALUE SPACE.
+003020      88  PASS-CODE-VALID          VALUE SPACE.
+003030      88  PASS-CODE-UNMAPPED       VALUE 'U'.
+003040 77   WS-BAD-INPUT-COUNT   PIC 999   VALUE 0.
 003100 01   WORK-RECORD.                                                        
 003200      02  NAME             PIC A(10) VALUE IS SPACES.                     
 003300      02  FILLER           PIC A(5)  VALUE IS SPACES.                     
@@ -47,15 +56,23 @@
 004700           MOVE 1 TO PASS-CODE,                                           
 004800      ELSE                                                                
 004900           MOVE 2 TO PASS-CODE.                                           
-005000 CALL-TWOPROG.                                                            
-005100      CALL 'TWOPROG' USING PASS-CODE.                                     
-005200      GO TO READ-WRITE.                                                   
-005300 FINISH.                                                                  
-005400      MOVE 3 TO PASS-CODE.                                                
-005500      CALL 'TWOPROG' USING PASS-CODE, TOTAL-COUNT.                        
-005600      MOVE SPACES TO OUT-RECORD.                                          
-005700      WRITE OUT-RECORD FROM TOTAL-COUNT.                                  
-005800      CLOSE IN-FILE.                                                      
-005900      CLOSE OUT-FILE.                                                     
-006000      STOP RUN.                                                           
+005000 CALL-TWOPROG.
+005010      CALL 'TWOPROG' USING PASS-CODE, TOTAL-COUNT,
+005020           TWOPROG-ERROR-CODE.
+005030      IF PASS-CODE-UNMAPPED
+005040          ADD 1 TO WS-BAD-INPUT-COUNT
+005050          DISPLAY 'BAD INPUT RECORD - UNMAPPED PASS-CODE FOR '
+005060                  NAME
+005070      END-IF.
+005200      GO TO READ-WRITE.
+005300 FINISH.
+005400      MOVE 3 TO PASS-CODE.
+005500      CALL 'TWOPROG' USING PASS-CODE, TOTAL-COUNT,
+005510           TWOPROG-ERROR-CODE.
+005600      MOVE SPACES TO OUT-RECORD.
+005700      WRITE OUT-RECORD FROM TOTAL-COUNT.
+005710      DISPLAY 'BAD INPUT RECORDS = ' WS-BAD-INPUT-COUNT.
+005800      CLOSE IN-FILE.
+005900      CLOSE OUT-FILE.
+006000      STOP RUN. 
 
