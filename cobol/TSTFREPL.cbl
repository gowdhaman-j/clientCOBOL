@@ -1,120 +1,152 @@
-000100 IDENTIFICATION DIVISION.                                                 
-000200 PROGRAM-ID.    TSTFREPL.                                                 
-000300 AUTHOR. R THORNTON                                                       
-000400*REMARKS. TEST BUCKET FOR THE FREEPOOL SUBROUTINE.                        
-000500 ENVIRONMENT DIVISION.                                                    
-000600 CONFIGURATION SECTION.                                                   
-000700 INPUT-OUTPUT SECTION.                                                    
-000800 FILE-CONTROL.                                                            
-000900     SELECT INPUT-FILE ASSIGN TO INPUT1.                                  
-001000     SELECT OUTPUT-FILE ASSIGN TO OUTPUT1.                                
-001100     SELECT PRINT-FILE ASSIGN TO PRINT1.                                  
-001200 DATA DIVISION.                                                           
-001300 FILE SECTION.                                                            
-001400 FD  INPUT-FILE                                                           
-001500     BLOCK CONTAINS 0 RECORDS                                             
-001600     RECORD CONTAINS 80 CHARACTERS                                        
-001700     RECORDING MODE IS F                                                  
-001800     LABEL RECORDS ARE STANDARD.                                          
-001900 01  INPUT-RECORD.                                                      10
-002000   05  FIELD-1               PIC XX.                                    20
-002100   05  FIELD-2               PIC X(14).                                 30
-002200   05  FIELD-3               PIC Z(5).                                  30
-002300   05  FILLER                PIC X(59).                                 40
-002400 01  REC-DEFN-2.                                                          
-002500   05  DEF-2-FLD1            PIC X(55).                                   
-002600   05  FILLER                PIC X(25).                                   
-002700                                                                          
-002800 FD  OUTPUT-FILE                                                          
-002900     BLOCK CONTAINS 0 RECORDS                                             
-003000     RECORD CONTAINS 80 CHARACTERS                                        
-003100     RECORDING MODE IS F                                                  
-003200     LABEL RECORDS ARE STANDARD.                                          
-003300 01  OUTPUT-RECORD.                                                     10
-003400   05  OUT-FLD-1             PIC XX.                                    20
-003500   05  OUT-FLD-2             PIC X(14).                                 30
-003600   05  OUT-FLD-3             PIC Z(5).                                  30
-003700   05  FILLER                PIC X(59).                                 40
-003800                                                                          
-003900 FD  PRINT-FILE                                                           
-004000     BLOCK CONTAINS 0 RECORDS                                             
-004100     RECORD CONTAINS 133 CHARACTERS                                       
-004200     RECORDING MODE IS F                                                  
-004300     LABEL RECORDS ARE STANDARD.                                          
-004400 01  PRINT-RECORD.                                                      10
-004500   05  CARRIAGE-CONTROL-BYTE PIC X.                                     20
-004600   05  PRT-FIELD-1           PIC XX.                                    20
-004700   05  PRT-FIELD-2           PIC X(9).                                  30
-004800   05  PRT-COUNTER           PIC ZZ,ZZZ,ZZ9.                            30
-004900   05  FILLER                PIC X(111).                                40
-005000                                                                          
-005100 WORKING-STORAGE SECTION.                                                 
-005200 77  FILLER PIC X(36)  VALUE                                              
-005300     'TSTFREPL WORKING STORAGE BEGINS HERE'.                              
-005400 77  SUB                     PIC S9(4) COMP VALUE +0.                     
-005500 01  GENERAL-AREAS.                                                       
-005600     05  FREEPOOL-CODE       PIC X VALUE 'F'.                             
-005700     05  LOCATE-CODE         PIC X VALUE 'L'.                             
-005800     05  INPUT-DDNAME        PIC X(8) VALUE 'INPUT1  '.                   
-005900     05  LINE-SPACING        PIC 9 VALUE 1.                               
-006000     05  END-OF-INPUT-SWITCH PIC X VALUE 'N'.                             
-006100         88  END-OF-INPUT-DATA  VALUE IS 'Y'.                             
-006200         88  MORE-DATA-TO-PROCESS VALUE IS 'N'.                           
-006300     05  COUNTER             PIC S9(8) COMP-3 VALUE +0.                   
-006400                                                                          
-006500 LINKAGE SECTION.                                                         
-006600 01  PARM-FIELD.                                                          
-006700     05  PARM-LENGTH         PIC S9(4) COMP.                              
-006800     05  PARM-DATA           PIC X(104).                                  
-006900                                                                          
-007000 PROCEDURE DIVISION USING PARM-FIELD.                                     
-007100                                                                          
-007200 A100-EXECUTIVE-CONTROL.                                                  
-007300     PERFORM A100-INITIALIZATION.                                         
-007400     PERFORM B100-MAINLINE-PROCESSING UNTIL END-OF-INPUT-DATA.            
-007500     PERFORM Z100-END-OF-PROCESSING.                                      
-007700     PERFORM B100-MAINLINE-PROCESSING UNTIL END-OF-INPUT-DATA.            
-007800     PERFORM Z100-END-OF-PROCESSING.                                      
-007900     GOBACK.                                                              
-008000                                                                          
-008100 A100-INITIALIZATION.                                                     
-008200     OPEN INPUT INPUT-FILE,                                               
-008300          OUTPUT OUTPUT-FILE, PRINT-FILE.                                 
-008400     CALL 'FREEPOOL' USING LOCATE-CODE, INPUT-DDNAME.                     
-008500                                                                          
-008600 B100-MAINLINE-PROCESSING.                                                
-008700     PERFORM C100-READ-INPUT-FILE THRU C100-EXIT.                         
-008800     IF MORE-DATA-TO-PROCESS                                              
-008900        PERFORM D100-PROCESS-THE-RECORD THRU D100-EXIT.                   
-009000     PERFORM E100-WRITE-OUTPUT-FILE THRU E100-EXIT.                       
-009100                                                                          
-009200 C100-READ-INPUT-FILE.                                                    
-009300     READ INPUT-FILE                                                      
-009400         AT END MOVE 'Y' TO END-OF-INPUT-SWITCH.                          
-009500 C100-EXIT. EXIT.                                                         
-009600                                                                          
-009700 D100-PROCESS-THE-RECORD.                                                 
-009800     ADD 1 TO COUNTER.                                                    
-009900 D100-EXIT. EXIT.                                                         
-010000                                                                          
-010100 E100-WRITE-OUTPUT-FILE.                                                  
-010200     WRITE OUTPUT-RECORD.                                                 
-010300 E100-EXIT. EXIT.                                                         
-010400                                                                          
-010500 Y100-PRINT-A-LINE.                                                       
-010600     WRITE PRINT-RECORD AFTER ADVANCING LINE-SPACING.                     
-010700 Y100-EXIT. EXIT.                                                         
-010800                                                                          
-010900 Z100-END-OF-PROCESSING.                                                  
-011000     MOVE COUNTER TO PRT-COUNTER.                                         
-011100     PERFORM Y100-PRINT-A-LINE THRU Y100-EXIT.                            
-011200     ADD 1 TO SUB.                                                        
-011300     IF SUB = 1                                                           
-011400         CLOSE INPUT-FILE                                                 
-011500         CALL 'FREEPOOL' USING FREEPOOL-CODE                              
-011600         OPEN INPUT INPUT-FILE                                            
-011700     ELSE                                                                 
-011800         CLOSE INPUT-FILE                                                 
-011900               OUTPUT-FILE                                                
-012000               PRINT-FILE.                                                
-
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    TSTFREPL.
+000300 AUTHOR. R THORNTON
+000400*REMARKS. TEST BUCKET FOR THE FREEPOOL SUBROUTINE.
+000410*MODIFICATION HISTORY.
+000420*    AUG2026 RT  TSTFREPL NOW RUNS REPEATED FREEPOOL LOCATE/
+000430*                RELEASE CYCLES AGAINST INPUT1 UNTIL THE POOL
+000440*                REPORTS EXHAUSTION, AND REPORTS THE HIGH-WATER
+000450*                MARK OF HOW MANY CYCLES COMPLETED SUCCESSFULLY
+000460*                BEFORE THAT HAPPENED, SO A PRODUCTION JOB THAT
+000470*                RELIES ON FREEPOOL HAS ADVANCE WARNING INSTEAD
+000480*                OF FINDING OUT FROM AN ABEND. EXHAUSTION IS
+000481*                DETECTED BY THE OPEN ON INPUT1 FAILING RATHER
+000482*                THAN BY A RETURN CODE FROM FREEPOOL ITSELF,
+000483*                SINCE FREEPOOL IS NOT PART OF THIS SHOP'S CODE
+000484*                AND ISN'T KNOWN TO HAND ONE BACK.
+000500 ENVIRONMENT DIVISION.
+000600 CONFIGURATION SECTION.
+000700 INPUT-OUTPUT SECTION.
+000800 FILE-CONTROL.
+000900     SELECT INPUT-FILE ASSIGN TO INPUT1
+000910         FILE STATUS IS WS-INPUT-FILE-STATUS.
+001000     SELECT OUTPUT-FILE ASSIGN TO OUTPUT1.
+001100     SELECT PRINT-FILE ASSIGN TO PRINT1.
+001200 DATA DIVISION.
+001300 FILE SECTION.
+001400 FD  INPUT-FILE
+001500     BLOCK CONTAINS 0 RECORDS
+001600     RECORD CONTAINS 80 CHARACTERS
+001700     RECORDING MODE IS F
+001800     LABEL RECORDS ARE STANDARD.
+001900 01  INPUT-RECORD.
+002000   05  FIELD-1               PIC XX.
+002100   05  FIELD-2               PIC X(14).
+002200   05  FIELD-3               PIC Z(5).
+002300   05  FILLER                PIC X(59).
+002400 01  REC-DEFN-2.
+002500   05  DEF-2-FLD1            PIC X(55).
+002600   05  FILLER                PIC X(25).
+002700
+002800 FD  OUTPUT-FILE
+002900     BLOCK CONTAINS 0 RECORDS
+003000     RECORD CONTAINS 80 CHARACTERS
+003100     RECORDING MODE IS F
+003200     LABEL RECORDS ARE STANDARD.
+003300 01  OUTPUT-RECORD.
+003400   05  OUT-FLD-1             PIC XX.
+003500   05  OUT-FLD-2             PIC X(14).
+003600   05  OUT-FLD-3             PIC Z(5).
+003700   05  FILLER                PIC X(59).
+003800
+003900 FD  PRINT-FILE
+004000     BLOCK CONTAINS 0 RECORDS
+004100     RECORD CONTAINS 133 CHARACTERS
+004200     RECORDING MODE IS F
+004300     LABEL RECORDS ARE STANDARD.
+004400 01  PRINT-RECORD.
+004500   05  CARRIAGE-CONTROL-BYTE PIC X.
+004600   05  PRT-FIELD-1           PIC XX.
+004700   05  PRT-FIELD-2           PIC X(9).
+004800   05  PRT-COUNTER           PIC ZZ,ZZZ,ZZ9.
+004900   05  FILLER                PIC X(111).
+005000
+005100 WORKING-STORAGE SECTION.
+005150 01  WS-INPUT-FILE-STATUS    PIC XX VALUE '00'.
+005200 77  FILLER PIC X(36)  VALUE
+005300     'TSTFREPL WORKING STORAGE BEGINS HERE'.
+005400 77  SUB                     PIC S9(4) COMP VALUE +0.
+005500 01  GENERAL-AREAS.
+005600     05  FREEPOOL-CODE       PIC X VALUE 'F'.
+005700     05  LOCATE-CODE         PIC X VALUE 'L'.
+005800     05  INPUT-DDNAME        PIC X(8) VALUE 'INPUT1  '.
+005900     05  LINE-SPACING        PIC 9 VALUE 1.
+006000     05  END-OF-INPUT-SWITCH PIC X VALUE 'N'.
+006100         88  END-OF-INPUT-DATA  VALUE IS 'Y'.
+006200         88  MORE-DATA-TO-PROCESS VALUE IS 'N'.
+006300     05  COUNTER             PIC S9(8) COMP-3 VALUE +0.
+006400
+006500 01  POOL-MONITOR-AREAS.
+006600     05  WS-POOL-EXHAUSTED-SWITCH PIC X VALUE 'N'.
+006700         88  FREEPOOL-POOL-EXHAUSTED   VALUE 'Y'.
+006900     05  WS-CYCLE-COUNT          PIC S9(8) COMP-3 VALUE ZERO.
+007000     05  WS-HIGH-WATER-MARK      PIC S9(8) COMP-3 VALUE ZERO.
+007100
+007200 LINKAGE SECTION.
+007300 01  PARM-FIELD.
+007400     05  PARM-LENGTH         PIC S9(4) COMP.
+007500     05  PARM-DATA           PIC X(104).
+007600
+007700 PROCEDURE DIVISION USING PARM-FIELD.
+007800
+007900 A100-EXECUTIVE-CONTROL.
+008000     PERFORM A100-INITIALIZATION.
+008100     PERFORM A200-RUN-ALLOC-RELEASE-CYCLE THRU A200-EXIT
+008200         UNTIL FREEPOOL-POOL-EXHAUSTED.
+008300     PERFORM Z100-END-OF-PROCESSING.
+008400     GOBACK.
+008500
+008600 A100-INITIALIZATION.
+008700     OPEN OUTPUT OUTPUT-FILE, PRINT-FILE.
+008800
+008900 A200-RUN-ALLOC-RELEASE-CYCLE.
+009000     CALL 'FREEPOOL' USING LOCATE-CODE, INPUT-DDNAME.
+009100     MOVE 'N' TO END-OF-INPUT-SWITCH.
+009200     OPEN INPUT INPUT-FILE.
+009210     IF WS-INPUT-FILE-STATUS NOT = '00'
+009220         MOVE 'Y' TO WS-POOL-EXHAUSTED-SWITCH
+009230         GO TO A200-EXIT.
+009300     PERFORM B100-MAINLINE-PROCESSING THRU B100-EXIT
+009400         UNTIL END-OF-INPUT-DATA.
+009500     CLOSE INPUT-FILE.
+009600     CALL 'FREEPOOL' USING FREEPOOL-CODE, INPUT-DDNAME.
+009800     ADD 1 TO WS-CYCLE-COUNT.
+009900     MOVE WS-CYCLE-COUNT TO WS-HIGH-WATER-MARK.
+010200 A200-EXIT. EXIT.
+010300
+010400 B100-MAINLINE-PROCESSING.
+010500     PERFORM C100-READ-INPUT-FILE THRU C100-EXIT.
+010600     IF MORE-DATA-TO-PROCESS
+010700        PERFORM D100-PROCESS-THE-RECORD THRU D100-EXIT.
+010800     IF MORE-DATA-TO-PROCESS
+010900        PERFORM E100-WRITE-OUTPUT-FILE THRU E100-EXIT.
+011000 B100-EXIT. EXIT.
+011100
+011200 C100-READ-INPUT-FILE.
+011300     READ INPUT-FILE
+011400         AT END MOVE 'Y' TO END-OF-INPUT-SWITCH.
+011500 C100-EXIT. EXIT.
+011600
+011700 D100-PROCESS-THE-RECORD.
+011800     ADD 1 TO COUNTER.
+011900 D100-EXIT. EXIT.
+012000
+012100 E100-WRITE-OUTPUT-FILE.
+012200     WRITE OUTPUT-RECORD.
+012300 E100-EXIT. EXIT.
+012400
+012500 Y100-PRINT-A-LINE.
+012600     WRITE PRINT-RECORD AFTER ADVANCING LINE-SPACING.
+012700 Y100-EXIT. EXIT.
+012800
+012900 Z100-END-OF-PROCESSING.
+013000     MOVE COUNTER TO PRT-COUNTER.
+013100     MOVE 'RECORDS  ' TO PRT-FIELD-2.
+013200     PERFORM Y100-PRINT-A-LINE THRU Y100-EXIT.
+013300     MOVE WS-CYCLE-COUNT TO PRT-COUNTER.
+013400     MOVE 'CYCLES   ' TO PRT-FIELD-2.
+013500     PERFORM Y100-PRINT-A-LINE THRU Y100-EXIT.
+013600     MOVE WS-HIGH-WATER-MARK TO PRT-COUNTER.
+013700     MOVE 'HIGHWATER' TO PRT-FIELD-2.
+013800     PERFORM Y100-PRINT-A-LINE THRU Y100-EXIT.
+013900     CLOSE OUTPUT-FILE PRINT-FILE.
