@@ -1,8 +1,11 @@
 000100 IDENTIFICATION DIVISION.                                                 
 000200 PROGRAM-ID.    CHKPARMS.                                                 
 000300 AUTHOR. R THORNTON                                                       
-000400*REMARKS. CHKPARMS IS A DO-NEARLY-NOTHING PROGRAM FOR TESTING PARM        
-000410*         OPTIONS SUCH AS RPTSTG(ON) AND RPTOPTS(ON)                      
+000400*REMARKS. PARM-VALIDATION FRONT END. CHECKS THE INCOMING PARM
+000410*         LENGTH AGAINST AN EXPECTED RANGE, ECHOES EACH COMMA-
+000420*         DELIMITED POSITIONAL VALUE WITH A LABEL, AND SETS A
+000430*         DISTINCT RETURN-CODE WHEN THE PARM IS MISSING OR
+000440*         MALFORMED SO A BAD EXEC PARM FAILS IN STEP 1.
 000500 ENVIRONMENT DIVISION.                                                    
 000600 CONFIGURATION SECTION.                                                   
 000700 INPUT-OUTPUT SECTION.                                                    
@@ -57,6 +60,13 @@
 001303         88  END-OF-INPUT-DATA  VALUE IS 'Y'.                             
 001304         88  MORE-DATA-TO-PROCESS VALUE IS 'N'.                           
 001305     05  COUNTER             PIC S9(8) COMP-3 VALUE +0.                   
+001306     05  PARM-VALID-SWITCH   PIC X VALUE 'Y'.
+001307         88  PARM-IS-VALID   VALUE 'Y'.
+001308         88  PARM-IS-INVALID VALUE 'N'.
+001309     05  WS-PARM-VALUE-1     PIC X(20).
+001311     05  WS-PARM-VALUE-2     PIC X(20).
+001312     05  WS-PARM-VALUE-3     PIC X(20).
+001313     05  WS-PARM-VALUE-4     PIC X(20).
 001310                                                                          
 001400 LINKAGE SECTION.                                                         
 001500 01  PARM-FIELD.                                                          
@@ -65,20 +75,42 @@
 001600                                                                          
 001700 PROCEDURE DIVISION USING PARM-FIELD.                                     
 001800                                                                          
-001900 A100-EXECUTIVE-CONTROL.                                                  
-002000     PERFORM A100-INITIALIZATION.                                         
-002100     PERFORM B100-MAINLINE-PROCESSING UNTIL END-OF-INPUT-DATA.            
-002200     PERFORM Z100-END-OF-PROCESSING.                                      
-002300     GOBACK.                                                              
-002400                                                                          
-002500 A100-INITIALIZATION.                                                     
-002600     OPEN INPUT INPUT-FILE,                                               
-002610          OUTPUT OUTPUT-FILE, PRINT-FILE.                                 
-002650     MOVE SPACES TO PRINT-RECORD.                                         
-002660     MOVE PARM-LENGTH TO PRT-COUNTER.                                     
-002670     MOVE PARM-DATA TO PRT-MESSAGE.                                       
-002680     PERFORM Y100-PRINT-A-LINE THRU Y100-EXIT.                            
-002700                                                                          
+001900 A100-EXECUTIVE-CONTROL.
+002000     PERFORM A050-VALIDATE-PARM THRU A050-EXIT.
+002010     IF PARM-IS-VALID
+002020         PERFORM A100-INITIALIZATION
+002100         PERFORM B100-MAINLINE-PROCESSING UNTIL END-OF-INPUT-DATA
+002200         PERFORM Z100-END-OF-PROCESSING.
+002300     GOBACK.
+002310*
+002320 A050-VALIDATE-PARM.
+002330     MOVE 'Y' TO PARM-VALID-SWITCH.
+002340     MOVE 0 TO RETURN-CODE.
+002350     IF PARM-LENGTH < 1 OR PARM-LENGTH > 104
+002360         DISPLAY 'CHKPARMS: PARM LENGTH ' PARM-LENGTH
+002370             ' IS OUT OF RANGE - PARM IS MISSING OR MALFORMED'
+002380         MOVE 'N' TO PARM-VALID-SWITCH
+002390         MOVE 16 TO RETURN-CODE
+002400     ELSE
+002410         UNSTRING PARM-DATA(1:PARM-LENGTH) DELIMITED BY ','
+002420             INTO WS-PARM-VALUE-1 WS-PARM-VALUE-2
+002430                  WS-PARM-VALUE-3 WS-PARM-VALUE-4
+002440         END-UNSTRING
+002450         DISPLAY 'CHKPARMS: PARM FIELD 1: ' WS-PARM-VALUE-1
+002460         DISPLAY 'CHKPARMS: PARM FIELD 2: ' WS-PARM-VALUE-2
+002470         DISPLAY 'CHKPARMS: PARM FIELD 3: ' WS-PARM-VALUE-3
+002480         DISPLAY 'CHKPARMS: PARM FIELD 4: ' WS-PARM-VALUE-4.
+002490 A050-EXIT.
+002495     EXIT.
+002500*
+002510 A100-INITIALIZATION.
+002600     OPEN INPUT INPUT-FILE,
+002610          OUTPUT OUTPUT-FILE, PRINT-FILE.
+002650     MOVE SPACES TO PRINT-RECORD.
+002660     MOVE PARM-LENGTH TO PRT-COUNTER.
+002670     MOVE PARM-DATA TO PRT-MESSAGE.
+002680     PERFORM Y100-PRINT-A-LINE THRU Y100-EXIT.
+002700
 002800 B100-MAINLINE-PROCESSING.                                                
 002900     PERFORM C100-READ-INPUT-FILE THRU C100-EXIT.                         
 002910     IF MORE-DATA-TO-PROCESS                                              
