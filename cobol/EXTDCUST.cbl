@@ -107,33 +107,58 @@
 
        01 WS-EXIT                          PIC X    VALUE 'N'.
        01 WS-CNT                           PIC 9(5) VALUE 0.
+       01 WS-BAD-EYECATCHER-CNT            PIC 9(5) VALUE 0.
 
+       01 WS-PREVIEW-SWITCH                PIC X    VALUE 'N'.
+           88 WS-PREVIEW-MODE                       VALUE 'Y'.
 
+       01 WS-CURRENT-DATE.
+           05 WS-CURRENT-YEAR               PIC 9999.
+           05 WS-CURRENT-MONTH              PIC 99.
+           05 WS-CURRENT-DAY                PIC 99.
+
+       01 WS-CUSTOMER-AGE                  PIC 999.
 
       *****************************************************************
       *** Linkage Storage                                           ***
       *****************************************************************
        LINKAGE SECTION.
+       01 PARM-FIELD.
+           05 PARM-LENGTH                  PIC S9(4) COMP.
+           05 PARM-DATA                    PIC X(20).
 
       *****************************************************************
       *** Main Processing                                           ***
       *****************************************************************
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING PARM-FIELD.
        PREMIERE SECTION.
        P010.
            DISPLAY 'Started EXTDCUST.'.
+
+           IF PARM-LENGTH > 0 AND PARM-DATA(1:7) = 'PREVIEW'
+               SET WS-PREVIEW-MODE TO TRUE
+               DISPLAY 'EXTDCUST running in PREVIEW mode - '
+                       'VSAMOUT will not be opened.'
+           END-IF.
+
       *
-      *    Open the OUTPUT VSAM file
+      *    Open the OUTPUT VSAM file - skipped in PREVIEW mode so a
+      *    layout problem in VSAMIN can be caught before the new
+      *    CUSTOMER file is ever touched
       *
-           DISPLAY 'About  to OPEN VSAMOUT.'.
+           IF WS-PREVIEW-MODE
+               CONTINUE
+           ELSE
+               DISPLAY 'About  to OPEN VSAMOUT.'
 
-           OPEN OUTPUT VSAMOUT.
-           IF VSAMOUT-STATUS NOT EQUAL '00' AND
-           VSAMOUT-STATUS NOT EQUAL '97'
-               DISPLAY 'Error opening VSAM OUT file, status='
-                       VSAMOUT-STATUS
-               MOVE 12 TO RETURN-CODE
-               PERFORM PROGRAM-DONE
+               OPEN OUTPUT VSAMOUT
+               IF VSAMOUT-STATUS NOT EQUAL '00' AND
+               VSAMOUT-STATUS NOT EQUAL '97'
+                   DISPLAY 'Error opening VSAM OUT file, status='
+                           VSAMOUT-STATUS
+                   MOVE 12 TO RETURN-CODE
+                   PERFORM PROGRAM-DONE
+               END-IF
            END-IF.
 
       *
@@ -167,29 +192,52 @@
               END-IF
            END-IF.
 
-           PERFORM VARYING WS-CNT FROM 1 BY 1 UNTIL WS-EXIT = 'Y'
+           MOVE FUNCTION CURRENT-DATE(1:4) TO WS-CURRENT-YEAR.
 
-              MOVE OLD-CUSTOMER-EYECATCHER TO CUSTOMER-EYECATCHER
-              MOVE OLD-CUSTOMER-KEY TO CUSTOMER-KEY
-              MOVE OLD-CUSTOMER-NAME TO CUSTOMER-NAME
-              MOVE OLD-CUSTOMER-ADDRESS TO CUSTOMER-ADDRESS
-              MOVE OLD-CUSTOMER-DATE-OF-BIRTH TO CUSTOMER-DATE-OF-BIRTH
-              MOVE OLD-CUSTOMER-CREDIT-SCORE TO CUSTOMER-CREDIT-SCORE
-              MOVE OLD-CUSTOMER-CS-REVIEW-DATE TO
-                 CUSTOMER-CS-REVIEW-DATE
-              MOVE 00000000000 TO CUSTOMER-TELNO
-              MOVE SPACES TO CUSTOMER-EMAIL
-              MOVE 'POST     ' TO CUSTOMER-MRKT-PREF
+           PERFORM VARYING WS-CNT FROM 1 BY 1 UNTIL WS-EXIT = 'Y'
 
-              DISPLAY 'About  to WRITE VSAM-RECORD.'
+              IF NOT OLD-CUSTOMER-EYECATCHER-VALUE
+                 ADD 1 TO WS-BAD-EYECATCHER-CNT
+                 DISPLAY 'EXTDCUST - bad eyecatcher on OLD-CUSTOMER '
+                         'record ' WS-CNT ' : ' OLD-CUSTOMER-EYECATCHER
+              END-IF
 
-              WRITE VSAM-RECORD
+              IF NOT WS-PREVIEW-MODE
+                 MOVE OLD-CUSTOMER-EYECATCHER TO CUSTOMER-EYECATCHER
+                 MOVE OLD-CUSTOMER-KEY TO CUSTOMER-KEY
+                 MOVE OLD-CUSTOMER-NAME TO CUSTOMER-NAME
+                 MOVE OLD-CUSTOMER-ADDRESS TO CUSTOMER-ADDRESS
+                 MOVE OLD-CUSTOMER-DATE-OF-BIRTH TO
+                    CUSTOMER-DATE-OF-BIRTH
+                 MOVE OLD-CUSTOMER-CREDIT-SCORE TO
+                    CUSTOMER-CREDIT-SCORE
+                 MOVE OLD-CUSTOMER-CS-REVIEW-DATE TO
+                    CUSTOMER-CS-REVIEW-DATE
+                 MOVE 00000000000 TO CUSTOMER-TELNO
+                 MOVE SPACES TO CUSTOMER-EMAIL
 
-              IF VSAMOUT-STATUS NOT EQUAL '00'
-                   DISPLAY 'Error writing to VSAM out file, status='
-                           VSAMOUT-STATUS
-                   MOVE 12 TO RETURN-CODE
-                   PERFORM PROGRAM-DONE
+      *
+      *          Customers under 30 are piloting digital statements,
+      *          so default them to EMAIL preference rather than POST
+      *
+                 COMPUTE WS-CUSTOMER-AGE =
+                    WS-CURRENT-YEAR - OLD-CUSTOMER-BIRTH-YEAR
+                 IF WS-CUSTOMER-AGE < 30
+                    MOVE 'EMAIL    ' TO CUSTOMER-MRKT-PREF
+                 ELSE
+                    MOVE 'POST     ' TO CUSTOMER-MRKT-PREF
+                 END-IF
+
+                 DISPLAY 'About  to WRITE VSAM-RECORD.'
+
+                 WRITE VSAM-RECORD
+
+                 IF VSAMOUT-STATUS NOT EQUAL '00'
+                      DISPLAY 'Error writing to VSAM out file, status='
+                              VSAMOUT-STATUS
+                      MOVE 12 TO RETURN-CODE
+                      PERFORM PROGRAM-DONE
+                 END-IF
               END-IF
 
       *
@@ -204,8 +252,13 @@
 
            END-PERFORM.
 
-           DISPLAY 'You have copied ' WS-CNT ' records from the'
-                   ' input file to the output file'.
+           IF WS-PREVIEW-MODE
+              DISPLAY 'PREVIEW of EXTDCUST found ' WS-CNT ' records, '
+                      WS-BAD-EYECATCHER-CNT ' with a bad eyecatcher.'
+           ELSE
+              DISPLAY 'You have copied ' WS-CNT ' records from the'
+                      ' input file to the output file'
+           END-IF.
 
 
            PERFORM PROGRAM-DONE.
@@ -230,9 +283,10 @@
 
            CLOSE VSAMIN.
 
-           DISPLAY 'About  to CLOSE VSAMOUT.'.
-
-           CLOSE VSAMOUT.
+           IF NOT WS-PREVIEW-MODE
+              DISPLAY 'About  to CLOSE VSAMOUT.'
+              CLOSE VSAMOUT
+           END-IF.
 
        CF999.
            EXIT.
