@@ -0,0 +1,325 @@
+       CBL CICS('SP,EDF')
+      ******************************************************************
+      *                                                                *
+      * Licensed Materials - Property of IBM                           *
+      *                                                                *
+      * (c) Copyright IBM Corp. 2017,2020.                             *
+      *                                                                *
+      * US Government Users Restricted Rights - Use, duplication       *
+      * or disclosure restricted by GSA ADP Schedule Contract          *
+      * with IBM Corp.                                                 *
+      *                                                                *
+      ******************************************************************
+
+
+      ******************************************************************
+      * Drives the BNK1CHM transfer-funds screen. Rejects a transfer
+      * that would take the from-account's available balance below its
+      * agreed overdraft limit, and for transfers over WS-CONFIRM-LIMIT
+      * requires the teller to re-key CONFIRM on a second pass of the
+      * same map before the transfer is allowed to commit.
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. XFRFUN.
+       AUTHOR. OGRADYJ.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+
+       INPUT-OUTPUT SECTION.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       WORKING-STORAGE SECTION.
+       LOCAL-STORAGE SECTION.
+
+       01 WS-CICS-RESP                  PIC S9(8) BINARY.
+       01 WS-CICS-RESP2                 PIC S9(8) BINARY.
+
+      *
+      * Transfers of GBP 5,000 or more need teller re-confirmation
+      *
+       01 WS-CONFIRM-LIMIT              PIC 9(8)V99 COMP-3
+                                            VALUE 500000.
+
+       01 WS-AMOUNT-NUM                 PIC S9(9)V99.
+       01 WS-FROM-AVAIL-NUM             PIC S9(9)V99.
+       01 WS-POST-XFER-AVAIL            PIC S9(9)V99.
+       01 WS-FROM-ACCT-NUM              PIC 9(8).
+       01 WS-TO-ACCT-NUM                PIC 9(8).
+
+       01 ACCOUNT-RECORD.
+           COPY ACCOUNT.
+
+       01 TO-ACCOUNT-RECORD.
+           COPY ACCOUNT.
+
+       COPY BNK1CHM.
+
+       LINKAGE SECTION.
+       01 DFHCOMMAREA.
+          05 XFRFUN-PENDING-CONFIRM     PIC X.
+             88 XFRFUN-CONFIRM-OUTSTANDING   VALUE 'Y'.
+          05 XFRFUN-PEND-FACNO1         PIC X(8).
+          05 XFRFUN-PEND-TACCNO         PIC X(8).
+          05 XFRFUN-PEND-AMT            PIC X(13).
+
+       PROCEDURE DIVISION.
+       XF-MAINLINE SECTION.
+       XF010.
+
+           IF EIBCALEN = 0
+              PERFORM SEND-INITIAL-MAP
+              PERFORM GET-ME-OUT-OF-HERE
+           END-IF.
+
+           PERFORM RECEIVE-TRANSFER-MAP.
+           PERFORM VALIDATE-OVERDRAFT.
+           PERFORM CHECK-CONFIRMATION.
+           PERFORM GET-ME-OUT-OF-HERE.
+
+       XF999.
+           EXIT.
+
+       SEND-INITIAL-MAP SECTION.
+       SI010.
+
+           EXEC CICS SEND MAP('BNK1CHM')
+              MAPSET('BNK1CHM')
+              ERASE
+           END-EXEC.
+
+       SI999.
+           EXIT.
+
+       RECEIVE-TRANSFER-MAP SECTION.
+       RT010.
+
+           EXEC CICS RECEIVE MAP('BNK1CHM')
+              MAPSET('BNK1CHM')
+              RESP(WS-CICS-RESP)
+           END-EXEC.
+
+           COMPUTE WS-AMOUNT-NUM = FUNCTION NUMVAL(AMTI).
+
+       RT999.
+           EXIT.
+
+      *
+      * Reject the input and redisplay with a message rather than let
+      * a transfer post that would take the account below its agreed
+      * overdraft limit. The from-account's available balance and
+      * overdraft limit are read fresh from the ACCOUNT file rather
+      * than trusted from the map - TAVBALI is only ever an echo of
+      * what was last displayed, and a terminal user can alter it
+      * before the map is sent back.
+      *
+       VALIDATE-OVERDRAFT SECTION.
+       VO010.
+
+           COMPUTE WS-FROM-ACCT-NUM = FUNCTION NUMVAL(FACNO1I).
+           MOVE WS-FROM-ACCT-NUM TO ACCOUNT-NUMBER OF ACCOUNT-RECORD.
+
+           EXEC CICS READ FILE('ACCOUNT')
+              INTO(ACCOUNT-RECORD)
+              RIDFLD(ACCOUNT-NUMBER OF ACCOUNT-RECORD)
+              RESP(WS-CICS-RESP)
+              RESP2(WS-CICS-RESP2)
+           END-EXEC.
+
+           IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+              MOVE 'Transfer declined - from-account not found'
+                 TO MESSAGEO
+              MOVE FACNO1I TO FACNO1O
+              MOVE TACCNOI TO TACCNOO
+              MOVE AMTI TO AMTO
+              EXEC CICS SEND MAP('BNK1CHM')
+                 MAPSET('BNK1CHM')
+                 DATAONLY
+                 CURSOR
+              END-EXEC
+              PERFORM GET-ME-OUT-OF-HERE
+           END-IF.
+
+           MOVE ACCOUNT-AVAILABLE-BALANCE TO WS-FROM-AVAIL-NUM.
+
+           COMPUTE WS-POST-XFER-AVAIL =
+              WS-FROM-AVAIL-NUM - WS-AMOUNT-NUM.
+
+           MOVE WS-POST-XFER-AVAIL TO TAVBALO.
+
+           IF WS-POST-XFER-AVAIL < ACCOUNT-OVERDRAFT-LIMIT
+              MOVE 'Transfer declined - exceeds overdraft limit'
+                 TO MESSAGEO
+              MOVE FACNO1I TO FACNO1O
+              MOVE TACCNOI TO TACCNOO
+              MOVE AMTI TO AMTO
+              EXEC CICS SEND MAP('BNK1CHM')
+                 MAPSET('BNK1CHM')
+                 DATAONLY
+                 CURSOR
+              END-EXEC
+              PERFORM GET-ME-OUT-OF-HERE
+           END-IF.
+
+       VO999.
+           EXIT.
+
+      *
+      * Transfers over WS-CONFIRM-LIMIT need a second pass of the map
+      * with CONFIRM re-keyed before they are allowed to commit
+      *
+       CHECK-CONFIRMATION SECTION.
+       CC010.
+
+           IF WS-AMOUNT-NUM < WS-CONFIRM-LIMIT
+              PERFORM COMMIT-TRANSFER
+              GO TO CC999
+           END-IF.
+
+           IF XFRFUN-CONFIRM-OUTSTANDING AND
+              CONFIRMI = 'CONFIRM' AND
+              XFRFUN-PEND-FACNO1 = FACNO1I AND
+              XFRFUN-PEND-TACCNO = TACCNOI AND
+              XFRFUN-PEND-AMT = AMTI
+              PERFORM COMMIT-TRANSFER
+              GO TO CC999
+           END-IF.
+
+           MOVE 'Y' TO XFRFUN-PENDING-CONFIRM.
+           MOVE FACNO1I TO XFRFUN-PEND-FACNO1 FACNO1O.
+           MOVE TACCNOI TO XFRFUN-PEND-TACCNO TACCNOO.
+           MOVE AMTI TO XFRFUN-PEND-AMT AMTO.
+           MOVE 'Large transfer - re-key CONFIRM to proceed'
+              TO MESSAGEO.
+           MOVE SPACES TO CONFIRMO.
+
+           EXEC CICS SEND MAP('BNK1CHM')
+              MAPSET('BNK1CHM')
+              DATAONLY
+              CURSOR
+           END-EXEC.
+
+           EXEC CICS RETURN
+              TRANSID(EIBTRNID)
+              COMMAREA(DFHCOMMAREA)
+              LENGTH(LENGTH OF DFHCOMMAREA)
+           END-EXEC.
+
+       CC999.
+           EXIT.
+
+      *
+      * All checks passed - debit the from-account and credit the
+      * to-account on the ACCOUNT file. The records are re-read for
+      * UPDATE here, rather than carried over from VALIDATE-OVERDRAFT,
+      * because a re-confirmed transfer can post on a later, separate
+      * task after the teller re-keys CONFIRM. The to-account is read
+      * (and confirmed to exist) before the from-account is touched,
+      * so a bad to-account number is rejected before anything is
+      * debited - there is nothing to roll back if it fails. The
+      * overdraft limit is re-checked here too, against the from-
+      * account copy just locked for UPDATE, since the unlocked copy
+      * VALIDATE-OVERDRAFT read earlier could be stale by the time a
+      * re-confirmed large transfer actually posts.
+      *
+       COMMIT-TRANSFER SECTION.
+       CT010.
+
+           COMPUTE WS-TO-ACCT-NUM = FUNCTION NUMVAL(TACCNOI).
+           MOVE WS-TO-ACCT-NUM TO ACCOUNT-NUMBER OF TO-ACCOUNT-RECORD.
+
+           EXEC CICS READ FILE('ACCOUNT')
+              INTO(TO-ACCOUNT-RECORD)
+              RIDFLD(ACCOUNT-NUMBER OF TO-ACCOUNT-RECORD)
+              UPDATE
+              RESP(WS-CICS-RESP)
+              RESP2(WS-CICS-RESP2)
+           END-EXEC.
+
+           IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+              MOVE 'Transfer failed - unable to update to-account'
+                 TO MESSAGEO
+              EXEC CICS SEND MAP('BNK1CHM')
+                 MAPSET('BNK1CHM')
+                 DATAONLY
+              END-EXEC
+              PERFORM GET-ME-OUT-OF-HERE
+           END-IF.
+
+           COMPUTE WS-FROM-ACCT-NUM = FUNCTION NUMVAL(FACNO1I).
+           MOVE WS-FROM-ACCT-NUM TO ACCOUNT-NUMBER OF ACCOUNT-RECORD.
+
+           EXEC CICS READ FILE('ACCOUNT')
+              INTO(ACCOUNT-RECORD)
+              RIDFLD(ACCOUNT-NUMBER OF ACCOUNT-RECORD)
+              UPDATE
+              RESP(WS-CICS-RESP)
+              RESP2(WS-CICS-RESP2)
+           END-EXEC.
+
+           IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+              MOVE 'Transfer failed - unable to update from-account'
+                 TO MESSAGEO
+              EXEC CICS SEND MAP('BNK1CHM')
+                 MAPSET('BNK1CHM')
+                 DATAONLY
+              END-EXEC
+              PERFORM GET-ME-OUT-OF-HERE
+           END-IF.
+
+           COMPUTE WS-POST-XFER-AVAIL =
+              ACCOUNT-AVAILABLE-BALANCE OF ACCOUNT-RECORD - WS-AMOUNT-NUM.
+
+           IF WS-POST-XFER-AVAIL < ACCOUNT-OVERDRAFT-LIMIT OF ACCOUNT-RECORD
+              MOVE 'Transfer declined - exceeds overdraft limit'
+                 TO MESSAGEO
+              EXEC CICS SEND MAP('BNK1CHM')
+                 MAPSET('BNK1CHM')
+                 DATAONLY
+              END-EXEC
+              PERFORM GET-ME-OUT-OF-HERE
+           END-IF.
+
+           SUBTRACT WS-AMOUNT-NUM FROM ACCOUNT-AVAILABLE-BALANCE OF
+              ACCOUNT-RECORD ACCOUNT-ACTUAL-BALANCE OF ACCOUNT-RECORD.
+
+           EXEC CICS REWRITE FILE('ACCOUNT')
+              FROM(ACCOUNT-RECORD)
+              RESP(WS-CICS-RESP)
+              RESP2(WS-CICS-RESP2)
+           END-EXEC.
+
+           ADD WS-AMOUNT-NUM TO ACCOUNT-AVAILABLE-BALANCE OF
+              TO-ACCOUNT-RECORD ACCOUNT-ACTUAL-BALANCE OF
+              TO-ACCOUNT-RECORD.
+
+           EXEC CICS REWRITE FILE('ACCOUNT')
+              FROM(TO-ACCOUNT-RECORD)
+              RESP(WS-CICS-RESP)
+              RESP2(WS-CICS-RESP2)
+           END-EXEC.
+
+           MOVE 'Transfer complete' TO MESSAGEO.
+
+           EXEC CICS SEND MAP('BNK1CHM')
+              MAPSET('BNK1CHM')
+              DATAONLY
+           END-EXEC.
+
+       CT999.
+           EXIT.
+
+       GET-ME-OUT-OF-HERE SECTION.
+       GMOFH010.
+
+           EXEC CICS RETURN
+              TRANSID(EIBTRNID)
+           END-EXEC.
+
+       GMOFH999.
+           EXIT.
