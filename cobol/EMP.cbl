@@ -7,13 +7,32 @@
 000700*         ASSEMBLER LANGUAGE ROUTINES. IN ADDITION, THE USE OF            
 000800*         TGET AND TPUT WAS CHANGED TO SYSIN READS AND SYSPRINT           
 000900*         WRITES. OTHER CHANGES WERE MADE AS NECESSARY TO FIT             
-001000*         THE COBOL LANGUAGE.                                             
-001100 ENVIRONMENT DIVISION.                                                    
+001000*         THE COBOL LANGUAGE.
+001010*MODIFICATION HISTORY.
+001020*    AUG2026 RT  ADDED A SAVE/RESTORE GAME OPTION SO A LONG RUN
+001030*                CAN BE PICKED BACK UP IN A LATER RUN RATHER THAN
+001040*                BEING FINISHED IN ONE SITTING.  ALSO RENAMED THE
+001050*                RETRY PARAGRAPH IN LANDTRADE TO RETRY-TRADE, AS
+001060*                RETRY IS A RESERVED WORD IN THIS DIALECT AND WAS
+001070*                PREVENTING THIS PROGRAM FROM COMPILING.
+001080*    AUG2026 RT  RESTORE-GAME-STATE NOW CHECKS THE FILE STATUS OF
+001090*                THE OPEN ON EMPSAVE SO A FIRST-EVER RESTORE
+001100*                ATTEMPT, BEFORE ANY GAME HAS EVER BEEN SAVED,
+001110*                FALLS THROUGH TO A NEW GAME INSTEAD OF ABORTING.
+001120*    AUG2026 RT  A PRE-ALLOCATED BUT STILL-EMPTY EMPSAVE OPENS
+001130*                FINE BUT HAS NO RECORD TO READ - THAT AT END
+001140*                CONDITION NOW SETS RESTORE-FAILED-SWITCH TOO, SO
+001150*                IT FALLS THROUGH TO A NEW GAME THE SAME AS THE
+001160*                FILE-NOT-FOUND CASE INSTEAD OF REPORTING A
+001170*                SUCCESSFUL RESTORE INTO AN ALL-ZERO GAME STATE.
+001100 ENVIRONMENT DIVISION.
 001200 CONFIGURATION SECTION.                                                   
 001300 INPUT-OUTPUT SECTION.                                                    
 001400 FILE-CONTROL.                                                            
 001500     SELECT INPUT-FILE ASSIGN TO SYSIN.                                   
 001600     SELECT PRINT-FILE ASSIGN TO SYSPRINT.                                
+001610     SELECT SAVE-FILE  ASSIGN TO EMPSAVE
+001620            FILE STATUS IS WS-SAVE-FILE-STATUS.
 001700 DATA DIVISION.                                                           
 001800 FILE SECTION.                                                            
 001900*                                                                         
@@ -34,8 +53,44 @@
 003310 01  PRINT-REDEFINITION.                                                  
 003320     05  PRINT-BYTE           PIC X OCCURS 80                             
 003330                              INDEXED BY PX, PY.                          
-003400*                                                                         
-003500 WORKING-STORAGE SECTION.                                                 
+003350 FD  SAVE-FILE
+003352     BLOCK CONTAINS 0 RECORDS
+003354     RECORDING MODE IS F
+003356     LABEL RECORDS ARE STANDARD
+003358     DATA RECORD IS SAVE-RECORD.
+003360 01  SAVE-RECORD.
+003362     05  SAVE-PEOPLE          PIC S9(5) COMP-3.
+003364     05  SAVE-ACRES           PIC S9(9) COMP-3.
+003366     05  SAVE-GRAIN           PIC S9(9) COMP-3.
+003368     05  SAVE-YEARS           PIC S9(3) COMP-3.
+003370     05  SAVE-IMMIGRANTS      PIC S9(5) COMP-3.
+003372     05  SAVE-STARVED         PIC S9(5) COMP-3.
+003374     05  SAVE-PLAGUE          PIC S9(5) COMP-3.
+003376     05  SAVE-LAST-SHOT       PIC S9(5) COMP-3.
+003378     05  SAVE-TOTL-SHOT       PIC S9(7) COMP-3.
+003380     05  SAVE-INNOCULATED     PIC S9(9) COMP-3.
+003382     05  SAVE-FERT-SW         PIC X.
+003384     05  SAVE-PLAG-SW         PIC X.
+003386     05  SAVE-FIRST-TIME-SW   PIC X.
+003388     05  SAVE-TOT-IMM         PIC S9(9) COMP-3.
+003390     05  SAVE-TOT-STARVED     PIC S9(9) COMP-3.
+003392     05  SAVE-TOT-PLAGUED     PIC S9(9) COMP-3.
+003394     05  SAVE-ACRES-BOT       PIC S9(9) COMP-3.
+003396     05  SAVE-ACRES-SOLD      PIC S9(9) COMP-3.
+003398     05  SAVE-ACRES-START     PIC S9(9) COMP-3.
+003400     05  SAVE-PEOPL-START     PIC S9(7) COMP-3.
+003402     05  SAVE-TOT-FERT        PIC S9(7) COMP-3.
+003404     05  SAVE-PLANTED         PIC S9(9) COMP-3.
+003406     05  SAVE-HARVESTD        PIC S9(9) COMP-3.
+003408     05  SAVE-GRAIN-PLANT     PIC S9(7) COMP-3.
+003410     05  SAVE-HARVEST-LST     PIC S9(7) COMP-3.
+003412     05  SAVE-GRAIN-BUY       PIC S9(9) COMP-3.
+003414     05  SAVE-GRAIN-SOLD      PIC S9(9) COMP-3.
+003416     05  SAVE-GRAIN-START     PIC S9(5) COMP-3.
+003418     05  SAVE-ROBBED          PIC S9(5) COMP-3.
+003420     05  SAVE-THIS-SHOT       PIC S9(5) COMP-3.
+003430*
+003500 WORKING-STORAGE SECTION.
 003600 01  MISCELLANEOUS-FIELDS.                                                
 003700     05  INPUT-NUMERIC-SWITCH PIC X VALUE 'N'.                            
 003800         88  INPUT-IS-NOT-NUMERIC VALUE 'N'.                              
@@ -63,6 +118,10 @@
 005600     05  X                    PIC S9(5) COMP-3 VALUE +0.                  
 005700     05  FIRST-TIME-SWITCH    PIC X VALUE 'Y'.                            
 005800         88 FIRST-TIME        VALUE 'Y'.                                  
+005810     05  WS-SAVE-FILE-STATUS  PIC XX VALUE '00'.
+005820         88  SAVE-FILE-FOUND  VALUE '00'.
+005830     05  RESTORE-FAILED-SWITCH PIC X VALUE 'N'.
+005840         88  RESTORE-DID-FAIL VALUE 'Y'.
 005900     05  FERT-SW              PIC X VALUE 'N'.                            
 005910         88  FERTILIZER-WANTED VALUE 'Y'.                                 
 005920         88  NO-FERTILIZER-WANTED VALUE 'N'.                              
@@ -544,18 +603,40 @@
 052900         10  FILLER           PIC X(13) VALUE 'BUT YOU LOST '.            
 053000         10  FINAL-29-HARVEST PIC ZZZ,ZZZ,ZZ9.                            
 053100         10  FILLER           PIC X(28) VALUE                             
-053200                                 ' BUSHELS TO THE RATS, ET.AL.'.          
-053600*                                                                         
-053700 PROCEDURE DIVISION.                                                      
+053200                                 ' BUSHELS TO THE RATS, ET.AL.'.
+053300     05  RESTORE-PROMPT       PIC X(44) VALUE
+053310                 'DO YOU WANT TO RESTORE A SAVED GAME? Y OR N?'.
+053320     05  SAVE-PROMPT          PIC X(52) VALUE
+053330      'DO YOU WANT TO SAVE YOUR GAME BEFORE YOU GO? Y OR N?'.
+053340     05  SAVE-CONFIRM         PIC X(43) VALUE
+053350              'YOUR GAME HAS BEEN SAVED. FAREWELL. . . . .'.
+053360     05  RESTORE-CONFIRM      PIC X(44) VALUE
+053370               'YOUR SAVED GAME HAS BEEN RESTORED. CONTINUE!'.
+053380     05  NO-SAVE-FOUND-MSG    PIC X(46) VALUE
+053390              'NO SAVED GAME WAS FOUND. STARTING A NEW GAME.'.
+053600*
+053700 PROCEDURE DIVISION.
 053800     OPEN INPUT INPUT-FILE, OUTPUT PRINT-FILE.                            
 053900     MOVE SPACES TO PRINT-RECORD.                                         
 054000     MOVE HDR1 TO PRINT-RECORD.                                           
 054100     PERFORM PRINT-ROUTINE.                                               
 054200     MOVE HDR2 TO PRINT-RECORD.                                           
 054300     PERFORM PRINT-ROUTINE.                                               
-054400     PERFORM PRINT-ROUTINE.                                               
-054500     PERFORM RANDOMIZE.                                                   
-054600     COMPUTE ACRES = RAND-NBR * 1000.                                     
+054400     PERFORM PRINT-ROUTINE.
+054410     MOVE RESTORE-PROMPT TO PRINT-RECORD.
+054420     PERFORM PRINT-ROUTINE.
+054430     PERFORM GET-REPLY.
+054440     IF L = 'Y'
+054450         PERFORM RESTORE-GAME-STATE THRU RESTORE-GAME-STATE-EXIT
+054455         IF RESTORE-DID-FAIL
+054456             MOVE NO-SAVE-FOUND-MSG TO PRINT-RECORD
+054457             PERFORM PRINT-ROUTINE
+054458         ELSE
+054460             MOVE RESTORE-CONFIRM TO PRINT-RECORD
+054470             PERFORM PRINT-ROUTINE
+054480             GO TO GRAIN-CNT.
+054500     PERFORM RANDOMIZE.
+054600     COMPUTE ACRES = RAND-NBR * 1000.
 054700     COMPUTE ACRES-START = ACRES.                                         
 054800     PERFORM RANDOMIZE.                                                   
 054900     COMPUTE PEOPLE = RAND-NBR * 1000.                                    
@@ -666,16 +747,17 @@
 065300         MOVE STATUS-14 TO PRINT-RECORD                                   
 065400         PERFORM PRINT-ROUTINE                                            
 065500         GO TO FINIS.                                                     
-065600 GRAINCOUNT.                                                              
-065700     IF Y-ARS > 24                                                        
-065800         GO TO OVER-AGE.                                                  
-065900     MOVE CONTINUE-1 TO PRINT-RECORD.                                     
-066000     PERFORM PRINT-ROUTINE.                                               
-066100     PERFORM GET-REPLY.                                                   
-066200     IF L = 'N'                                                           
-066300         MOVE SO-LONG-1 TO PRINT-RECORD                                   
-066400         PERFORM PRINT-ROUTINE                                            
-066500         GO TO FINIS.                                                     
+065600 GRAINCOUNT.
+065700     IF Y-ARS > 24
+065800         GO TO OVER-AGE.
+065900     MOVE CONTINUE-1 TO PRINT-RECORD.
+066000     PERFORM PRINT-ROUTINE.
+066100     PERFORM GET-REPLY.
+066200     IF L = 'N'
+066210         PERFORM ASK-SAVE-GAME THRU ASK-SAVE-GAME-EXIT
+066300         MOVE SO-LONG-1 TO PRINT-RECORD
+066400         PERFORM PRINT-ROUTINE
+066500         GO TO FINIS.
 066600 GRAIN-CNT.                                                               
 066700     COMPUTE Y-ARS = Y-ARS + 1.                                           
 066800     MOVE GRAIN TO GRAIN-1-GRAIN.                                         
@@ -686,7 +768,7 @@
 067200         GO TO EAT.                                                       
 067300     PERFORM RANDOMIZE.                                                   
 067400     COMPUTE COMPUTED-VALUE = (86 * RAND-NBR) + 1.                        
-067500 RETRY.                                                                   
+067500 RETRY-TRADE.                                                             
 067600     MOVE COMPUTED-VALUE TO LAND-1-VALUE.                                 
 067700     MOVE LAND-1 TO PRINT-RECORD.                                         
 067800     PERFORM PRINT-ROUTINE.                                               
@@ -712,7 +794,7 @@
 069800         MOVE GRAIN TO STATUS-15-GRAIN                                    
 069900         MOVE STATUS-15 TO PRINT-RECORD                                   
 070000         PERFORM PRINT-ROUTINE                                            
-070100         GO TO RETRY.                                                     
+070100         GO TO RETRY-TRADE.                                               
 070200     IF INPUT-IS-NUMERIC                                                  
 070300         NEXT SENTENCE                                                    
 070400     ELSE                                                                 
@@ -726,7 +808,7 @@
 071200         PERFORM PRINT-ROUTINE                                            
 071300         MOVE NICE-TRY TO PRINT-RECORD                                    
 071400         PERFORM PRINT-ROUTINE                                            
-071500         GO TO RETRY.                                                     
+071500         GO TO RETRY-TRADE.                                               
 071600     COMPUTE ACRES-BOT = ACRES-BOT + TRADE.                               
 071700     COMPUTE GRAIN = GRAIN - (TRADE * COMPUTED-VALUE).                    
 071800     COMPUTE GRAIN-BUY = GRAIN-BUY + (TRADE * COMPUTED-VALUE).            
@@ -1236,9 +1318,95 @@
 121700     MOVE HARVEST-LST TO FINAL-29-HARVEST.                                
 121800     MOVE FINAL-29 TO PRINT-RECORD.                                       
 121900     PERFORM PRINT-ROUTINE.                                               
-122000     PERFORM PRINT-ROUTINE.                                               
-122100     GOBACK.                                                              
-122200 PRINT-ROUTINE.                                                           
+122000     PERFORM PRINT-ROUTINE.
+122100     GOBACK.
+122110 ASK-SAVE-GAME.
+122111     MOVE SAVE-PROMPT TO PRINT-RECORD.
+122112     PERFORM PRINT-ROUTINE.
+122113     PERFORM GET-REPLY.
+122114     IF L = 'Y'
+122115         PERFORM SAVE-GAME-STATE THRU SAVE-GAME-STATE-EXIT
+122116         MOVE SAVE-CONFIRM TO PRINT-RECORD
+122117         PERFORM PRINT-ROUTINE.
+122118 ASK-SAVE-GAME-EXIT. EXIT.
+122120 SAVE-GAME-STATE.
+122121     MOVE PEOPLE        TO SAVE-PEOPLE.
+122122     MOVE ACRES         TO SAVE-ACRES.
+122123     MOVE GRAIN         TO SAVE-GRAIN.
+122124     MOVE Y-ARS         TO SAVE-YEARS.
+122125     MOVE IMMIGRANTS    TO SAVE-IMMIGRANTS.
+122126     MOVE STARVED       TO SAVE-STARVED.
+122127     MOVE PLAGUE        TO SAVE-PLAGUE.
+122128     MOVE LAST-SHOT     TO SAVE-LAST-SHOT.
+122129     MOVE TOTL-SHOT     TO SAVE-TOTL-SHOT.
+122130     MOVE INNOCULATED   TO SAVE-INNOCULATED.
+122131     MOVE FERT-SW       TO SAVE-FERT-SW.
+122132     MOVE PLAG-SW       TO SAVE-PLAG-SW.
+122133     MOVE FIRST-TIME-SWITCH TO SAVE-FIRST-TIME-SW.
+122134     MOVE TOT-IMM       TO SAVE-TOT-IMM.
+122135     MOVE TOT-STARVED   TO SAVE-TOT-STARVED.
+122136     MOVE TOT-PLAGUED   TO SAVE-TOT-PLAGUED.
+122137     MOVE ACRES-BOT     TO SAVE-ACRES-BOT.
+122138     MOVE ACRES-SOLD    TO SAVE-ACRES-SOLD.
+122139     MOVE ACRES-START   TO SAVE-ACRES-START.
+122140     MOVE PEOPL-START   TO SAVE-PEOPL-START.
+122141     MOVE TOT-FERT      TO SAVE-TOT-FERT.
+122142     MOVE PLANTED       TO SAVE-PLANTED.
+122143     MOVE HARVESTD      TO SAVE-HARVESTD.
+122144     MOVE GRAIN-PLANT   TO SAVE-GRAIN-PLANT.
+122145     MOVE HARVEST-LST   TO SAVE-HARVEST-LST.
+122146     MOVE GRAIN-BUY     TO SAVE-GRAIN-BUY.
+122147     MOVE GRAIN-SOLD    TO SAVE-GRAIN-SOLD.
+122148     MOVE GRAIN-START   TO SAVE-GRAIN-START.
+122149     MOVE ROBBED        TO SAVE-ROBBED.
+122150     MOVE THIS-SHOT     TO SAVE-THIS-SHOT.
+122151     OPEN OUTPUT SAVE-FILE.
+122152     WRITE SAVE-RECORD.
+122153     CLOSE SAVE-FILE.
+122154 SAVE-GAME-STATE-EXIT. EXIT.
+122160 RESTORE-GAME-STATE.
+122161     OPEN INPUT SAVE-FILE.
+122162     IF NOT SAVE-FILE-FOUND
+122163         MOVE 'Y' TO RESTORE-FAILED-SWITCH
+122164         GO TO RESTORE-GAME-STATE-EXIT.
+122165     READ SAVE-FILE
+122166         AT END
+122167             CLOSE SAVE-FILE
+122167             MOVE 'Y' TO RESTORE-FAILED-SWITCH
+122168             GO TO RESTORE-GAME-STATE-EXIT.
+122169     CLOSE SAVE-FILE.
+122167     MOVE SAVE-PEOPLE        TO PEOPLE.
+122168     MOVE SAVE-ACRES         TO ACRES.
+122169     MOVE SAVE-GRAIN         TO GRAIN.
+122170     MOVE SAVE-YEARS         TO Y-ARS.
+122171     MOVE SAVE-IMMIGRANTS    TO IMMIGRANTS.
+122172     MOVE SAVE-STARVED       TO STARVED.
+122173     MOVE SAVE-PLAGUE        TO PLAGUE.
+122174     MOVE SAVE-LAST-SHOT     TO LAST-SHOT.
+122175     MOVE SAVE-TOTL-SHOT     TO TOTL-SHOT.
+122176     MOVE SAVE-INNOCULATED   TO INNOCULATED.
+122177     MOVE SAVE-FERT-SW       TO FERT-SW.
+122178     MOVE SAVE-PLAG-SW       TO PLAG-SW.
+122179     MOVE SAVE-FIRST-TIME-SW TO FIRST-TIME-SWITCH.
+122180     MOVE SAVE-TOT-IMM       TO TOT-IMM.
+122181     MOVE SAVE-TOT-STARVED   TO TOT-STARVED.
+122182     MOVE SAVE-TOT-PLAGUED   TO TOT-PLAGUED.
+122183     MOVE SAVE-ACRES-BOT     TO ACRES-BOT.
+122184     MOVE SAVE-ACRES-SOLD    TO ACRES-SOLD.
+122185     MOVE SAVE-ACRES-START   TO ACRES-START.
+122186     MOVE SAVE-PEOPL-START   TO PEOPL-START.
+122187     MOVE SAVE-TOT-FERT      TO TOT-FERT.
+122188     MOVE SAVE-PLANTED       TO PLANTED.
+122189     MOVE SAVE-HARVESTD      TO HARVESTD.
+122190     MOVE SAVE-GRAIN-PLANT   TO GRAIN-PLANT.
+122191     MOVE SAVE-HARVEST-LST   TO HARVEST-LST.
+122192     MOVE SAVE-GRAIN-BUY     TO GRAIN-BUY.
+122193     MOVE SAVE-GRAIN-SOLD    TO GRAIN-SOLD.
+122194     MOVE SAVE-GRAIN-START   TO GRAIN-START.
+122195     MOVE SAVE-ROBBED        TO ROBBED.
+122196     MOVE SAVE-THIS-SHOT     TO THIS-SHOT.
+122197 RESTORE-GAME-STATE-EXIT. EXIT.
+122200 PRINT-ROUTINE.
 122201     SET PX TO 1.                                                         
 122202     SET PY TO 1.                                                         
 122203     IF PRINT-BYTE (1) = ' '                                              
