@@ -12,8 +12,12 @@
 000120        THE PROGRAM WAS MODIFIED SO THAT IT CAN NOW OPEN THE              
 000130        CROSS REFERENCE FILE FOR INQUIRY ONLY.  A NEW PARAMETER           
 000140        (I) WAS ADDED TO DO THIS.                                         
-000150                                                                          
-000180        ACCESS IS RANDOM.                                                 
+000150
+000160        PROJECT 8700422 IMPLEMENTED 03/12/87.
+000170        ADDED PARM-DUP-REC SO THE CALLER OF IOOP 'A' CAN SEE THE
+000171        EXISTING CROSS-REF-REC CONTENTS WHEN ERR CODE COMES BACK
+000172        'D' FOR DUPLICATE KEY.
+000180        ACCESS IS RANDOM.
 000250                                                                          
 000260         FUNCTIONS - (ACCEPTABLE VALUES FOR IOOP CODE IN THE              
 000270                      CALL STATEMENT.)                                    
@@ -104,17 +108,18 @@ Y2000+*+*************************************************************** Y2000+
 001070        'NO FILE IDENTIFICATION'.                                         
 001080     05 MSG-97                       PIC X(45) VALUE                      
 001090        'OPEN SUCCESSFUL, FILE INTEGRITY VERIFIED'.                       
-001100 LINKAGE SECTION.                                                         
-001110 01  PARM-IOOP                   PIC X(1).                                
-001120 01  PARM-ERR                    PIC X(1).                                
-001150 01  PARM-XREF-DATA              PIC X(30).                               
-001160 01  PARM-XREF-KEY               PIC X(18).                               
+001100 LINKAGE SECTION.
+001110 01  PARM-IOOP                   PIC X(1).
+001120 01  PARM-ERR                    PIC X(1).
+001150 01  PARM-XREF-DATA              PIC X(30).
+001160 01  PARM-XREF-KEY               PIC X(18).
+001161 01  PARM-DUP-REC                PIC X(30).                       8700422
 001170                                                                          
 001180                                                                          
 001190                                                                          
 001200                                                                          
-001210 PROCEDURE DIVISION  USING PARM-IOOP PARM-ERR PARM-XREF-DATA              
-001220       PARM-XREF-KEY.                                                     
+001210 PROCEDURE DIVISION  USING PARM-IOOP PARM-ERR PARM-XREF-DATA
+001220       PARM-XREF-KEY PARM-DUP-REC.                                8700422
 001230     MOVE WHEN-COMPILED TO COMPILE-DATE.                                  
 001240*****IF PARM-IOOP = 'O' OR 'C' OR 'R' OR 'D' OR 'A'***************8601799 
 001241     IF PARM-IOOP = 'O' OR 'C' OR 'R' OR 'D' OR 'A' OR 'I'        8601799 
@@ -198,16 +203,18 @@ Y2000+*+*************************************************************** Y2000+
 002020 A400-EXIT.                                                               
 002030     EXIT.                                                                
 002040     SKIP3                                                                
-002240 A500-WRITE-REC SECTION.                                                  
-002250     MOVE ' ' TO PARM-ERR.                                                
-002260     MOVE PARM-XREF-KEY TO CROSS-REFERENCE-KEY.                           
-002270     READ CROSS-REFERENCE.                                                
-002280     IF VSAM-FILE-STATUS = '23'                                           
-002290        PERFORM A505-WRITE-REC THRU A505-EXIT                             
-002300     ELSE                                                                 
-002310        MOVE 'D' TO PARM-ERR                                              
-002320        MOVE ZERO TO VSAM-FILE-STATUS.                                    
-002330 A500-EXIT.                                                               
+002240 A500-WRITE-REC SECTION.
+002250     MOVE ' ' TO PARM-ERR.
+002251     MOVE SPACES TO PARM-DUP-REC.                                 8700422
+002260     MOVE PARM-XREF-KEY TO CROSS-REFERENCE-KEY.
+002270     READ CROSS-REFERENCE.
+002280     IF VSAM-FILE-STATUS = '23'
+002290        PERFORM A505-WRITE-REC THRU A505-EXIT
+002300     ELSE
+002301        MOVE CROSS-REF-REC TO PARM-DUP-REC                        8700422
+002310        MOVE 'D' TO PARM-ERR
+002320        MOVE ZERO TO VSAM-FILE-STATUS.
+002330 A500-EXIT.
 002340     EXIT.                                                                
 002350 A505-WRITE-REC.                                                          
 002360     MOVE ' ' TO PARM-ERR.                                                
