@@ -0,0 +1,26 @@
+      ******************************************************************
+      *                                                                *
+      * Licensed Materials - Property of IBM                           *
+      *                                                                *
+      * (c) Copyright IBM Corp. 2017,2020.                             *
+      *                                                                *
+      * US Government Users Restricted Rights - Use, duplication       *
+      * or disclosure restricted by GSA ADP Schedule Contract          *
+      * with IBM Corp.                                                 *
+      *                                                                *
+      ******************************************************************
+      *
+      * DFHCOMMAREA layout shared between NEWACCNO and its callers.
+      *
+          05 NEWACCNO-FUNCTION           PIC X.
+             88 NEWACCNO-FUNCTION-GETNEW        VALUE '1'.
+             88 NEWACCNO-FUNCTION-ROLLBACK      VALUE '2'.
+             88 NEWACCNO-FUNCTION-CURRENT       VALUE '3'.
+             88 NEWACCNO-FUNCTION-RESERVE-BLOCK VALUE '4'.
+          05 NEWACCNO-SUCCESS             PIC X.
+             88 NEWACCNO-SUCCESS-TRUE           VALUE 'Y'.
+          05 NEWACCNO-FAIL-CODE           PIC X.
+          05 ACCOUNT-NUMBER               PIC 9(11).
+          05 NEWACCNO-RESERVE-QTY         PIC 9(8).
+          05 NEWACCNO-RESERVE-START       PIC 9(11).
+          05 NEWACCNO-RESERVE-END         PIC 9(11).
