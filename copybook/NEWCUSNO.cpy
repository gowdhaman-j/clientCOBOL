@@ -0,0 +1,22 @@
+      ******************************************************************
+      *                                                                *
+      * Licensed Materials - Property of IBM                           *
+      *                                                                *
+      * (c) Copyright IBM Corp. 2017,2020.                             *
+      *                                                                *
+      * US Government Users Restricted Rights - Use, duplication       *
+      * or disclosure restricted by GSA ADP Schedule Contract          *
+      * with IBM Corp.                                                 *
+      *                                                                *
+      ******************************************************************
+      *
+      * DFHCOMMAREA layout shared between NEWCUSNO and its callers.
+      *
+          05 NEWCUSNO-FUNCTION            PIC X.
+             88 NEWCUSNO-FUNCTION-GETNEW        VALUE '1'.
+             88 NEWCUSNO-FUNCTION-ROLLBACK      VALUE '2'.
+             88 NEWCUSNO-FUNCTION-CURRENT       VALUE '3'.
+          05 NEWCUSNO-SUCCESS             PIC X.
+             88 NEWCUSNO-SUCCESS-TRUE           VALUE 'Y'.
+          05 NEWCUSNO-FAIL-CODE           PIC X.
+          05 CUSTOMER-NUMBER              PIC 9(10).
