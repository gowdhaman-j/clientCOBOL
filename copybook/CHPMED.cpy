@@ -0,0 +1,31 @@
+      *
+      * Claim-detail overlay of the MEDICAL-RECORD layout used by
+      * XFOOT.  MEDICAL-RECORD only names the fields XFOOT itself
+      * needs (ID, line count, other data, raw line bytes); this
+      * overlay names the payment fields within each claim line so
+      * the cross-foot calculation can reference them directly.
+      *
+       01  PAYM-PAYMENT-RECORD.
+           05  PAYM-HEADER.
+               10  PAYM-ID                  PIC X(4).
+               10  PAYM-VOID-SW             PIC X.
+                   88  PAYM-VOID-ORIG             VALUE 'O'.
+                   88  PAYM-VOID-SUBSEQ           VALUE 'S'.
+               10  PAYM-OVR-CD              PIC X OCCURS 15 TIMES.
+               10  FILLER                   PIC X(1465).
+           05  PAYM-LINE-COUNT              PIC S9(2)    COMP.
+           05  PAYM-OTHER-DATA              PIC X(221).
+           05  PAYM-LINE OCCURS 1 TO 15 TIMES
+                         DEPENDING ON PAYM-LINE-COUNT.
+               10  PAYM-CHARGE              PIC 9(9)V99.
+               10  PAYM-NC-AMT              PIC 9(9)V99.
+               10  PAYM-BASE-DED-AMT        PIC 9(9)V99.
+               10  PAYM-MM-DED-AMT          PIC 9(9)V99.
+               10  PAYM-A-COINS-BASE-LN     PIC 9(9)V99.
+               10  PAYM-A-COINS-MM-LN       PIC 9(9)V99.
+               10  PAYM-BASE-COIN-PEN-AMT   PIC 9(9)V99.
+               10  PAYM-MM-COIN-PEN-AMT     PIC 9(9)V99.
+               10  PAYM-BASE-AMT            PIC 9(9)V99.
+               10  PAYM-MM-AMT              PIC 9(9)V99.
+               10  PAYM-A-NEGOT-DISC        PIC 9(9)V99.
+               10  FILLER                   PIC X(577).
