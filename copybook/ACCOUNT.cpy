@@ -0,0 +1,26 @@
+      ******************************************************************
+      *                                                                *
+      * Licensed Materials - Property of IBM                           *
+      *                                                                *
+      * (c) Copyright IBM Corp. 2017,2020.                             *
+      *                                                                *
+      * US Government Users Restricted Rights - Use, duplication       *
+      * or disclosure restricted by GSA ADP Schedule Contract          *
+      * with IBM Corp.                                                 *
+      *                                                                *
+      ******************************************************************
+      *
+      * Record layout for the ACCOUNT KSDS, keyed on ACCOUNT-NUMBER.
+      *
+          05 ACCOUNT-EYECATCHER           PIC X(4).
+          05 ACCOUNT-CUSTOMER-NUMBER      PIC 9(10).
+          05 ACCOUNT-SORTCODE             PIC 9(6).
+          05 ACCOUNT-NUMBER               PIC 9(11).
+          05 ACCOUNT-TYPE                 PIC X(8).
+          05 ACCOUNT-INTEREST-RATE        PIC S9(4)V99 COMP-3.
+          05 ACCOUNT-OPENED-DATE          PIC X(10).
+          05 ACCOUNT-OVERDRAFT-LIMIT      PIC S9(8) COMP.
+          05 ACCOUNT-LAST-STMT-DATE       PIC X(10).
+          05 ACCOUNT-NEXT-STMT-DATE       PIC X(10).
+          05 ACCOUNT-AVAILABLE-BALANCE    PIC S9(10)V99 COMP-3.
+          05 ACCOUNT-ACTUAL-BALANCE       PIC S9(10)V99 COMP-3.
