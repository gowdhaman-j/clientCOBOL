@@ -67,6 +67,12 @@
              03 MESSAGEA    PICTURE X.
            02  FILLER   PICTURE X(6).
            02  MESSAGEI  PIC X(79).
+           02  CONFIRML    COMP  PIC  S9(4).
+           02  CONFIRMF    PICTURE X.
+           02  FILLER REDEFINES CONFIRMF.
+             03 CONFIRMA    PICTURE X.
+           02  FILLER   PICTURE X(6).
+           02  CONFIRMI  PIC X(7).
            02  DUMMYL    COMP  PIC  S9(4).
            02  DUMMYF    PICTURE X.
            02  FILLER REDEFINES DUMMYF.
@@ -156,6 +162,14 @@
            02  MESSAGEM    PICTURE X.
            02  MESSAGEO  PIC X(79).
            02  FILLER PICTURE X(3).
+           02  CONFIRMC    PICTURE X.
+           02  CONFIRMP    PICTURE X.
+           02  CONFIRMH    PICTURE X.
+           02  CONFIRMV    PICTURE X.
+           02  CONFIRMU    PICTURE X.
+           02  CONFIRMM    PICTURE X.
+           02  CONFIRMO  PIC X(7).
+           02  FILLER PICTURE X(3).
            02  DUMMYC    PICTURE X.
            02  DUMMYP    PICTURE X.
            02  DUMMYH    PICTURE X.
