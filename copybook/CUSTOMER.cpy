@@ -0,0 +1,44 @@
+      ******************************************************************
+      *                                                                *
+      * Licensed Materials - Property of IBM                           *
+      *                                                                *
+      * (c) Copyright IBM Corp. 2020.                                  *
+      *                                                                *
+      * US Government Users Restricted Rights - Use, duplication       *
+      * or disclosure restricted by GSA ADP Schedule Contract          *
+      * with IBM Corp.                                                 *
+      *                                                                *
+      ******************************************************************
+      *
+      * Record layout for the extended CUSTOMER KSDS produced by
+      * EXTDCUST. Adds a 60-byte block of contact/marketing fields
+      * (TELNO, EMAIL, MRKT-PREF) on to the original customer record.
+      *
+           03 CUSTOMER-EYECATCHER                 PIC X(4).
+              88 CUSTOMER-EYECATCHER-VALUE        VALUE 'CUST'.
+           03 CUSTOMER-KEY.
+              05 CUSTOMER-SORTCODE                PIC 9(6) DISPLAY.
+              05 CUSTOMER-NUMBER                  PIC 9(10) DISPLAY.
+           03 CUSTOMER-NAME                       PIC X(60).
+           03 CUSTOMER-ADDRESS                    PIC X(160).
+           03 CUSTOMER-DATE-OF-BIRTH              PIC 9(8).
+           03 CUSTOMER-DOB-GROUP
+              REDEFINES CUSTOMER-DATE-OF-BIRTH.
+              05 CUSTOMER-BIRTH-DAY                PIC 99.
+              05 CUSTOMER-BIRTH-MONTH              PIC 99.
+              05 CUSTOMER-BIRTH-YEAR               PIC 9999.
+           03 CUSTOMER-CREDIT-SCORE               PIC 999.
+           03 CUSTOMER-CS-REVIEW-DATE             PIC 9(8).
+           03 CUSTOMER-CS-GROUP
+              REDEFINES CUSTOMER-CS-REVIEW-DATE.
+              05 CUSTOMER-CS-REVIEW-DAY            PIC 99.
+              05 CUSTOMER-CS-REVIEW-MONTH          PIC 99.
+              05 CUSTOMER-CS-REVIEW-YEAR           PIC 9999.
+      *
+      * 60-byte contact/marketing extension
+      *
+           03 CUSTOMER-TELNO                      PIC 9(11).
+           03 CUSTOMER-EMAIL                      PIC X(40).
+           03 CUSTOMER-MRKT-PREF                  PIC X(9).
+              88 CUSTOMER-MRKT-PREF-POST          VALUE 'POST     '.
+              88 CUSTOMER-MRKT-PREF-EMAIL         VALUE 'EMAIL    '.
