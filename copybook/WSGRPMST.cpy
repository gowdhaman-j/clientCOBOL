@@ -0,0 +1,9 @@
+      *
+      * Record layout for the group master file read by READGRP.
+      *
+          05 GRP-NUMBER                  PIC 9(8) COMP-3.
+          05 GRP-NAME                    PIC X(30).
+          05 GRP-STATUS                  PIC X.
+             88 GRP-STATUS-ACTIVE        VALUE 'A'.
+             88 GRP-STATUS-INACTIVE      VALUE 'I'.
+          05 FILLER                      PIC X(41).
