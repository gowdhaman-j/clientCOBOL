@@ -0,0 +1,2 @@
+          05  CROSS-REFERENCE-KEY             PIC X(18).
+          05  CROSS-REF-DATA                  PIC X(12).
