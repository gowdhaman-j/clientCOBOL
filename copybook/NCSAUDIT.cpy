@@ -0,0 +1,21 @@
+      ******************************************************************
+      *                                                                *
+      * Licensed Materials - Property of IBM                           *
+      *                                                                *
+      * (c) Copyright IBM Corp. 2017,2020.                             *
+      *                                                                *
+      * US Government Users Restricted Rights - Use, duplication       *
+      * or disclosure restricted by GSA ADP Schedule Contract          *
+      * with IBM Corp.                                                 *
+      *                                                                *
+      ******************************************************************
+      *
+      * One entry written to the NCSA transient data queue every time
+      * NEWACCNO or NEWCUSNO performs a named-counter rollback.
+      *
+          05 NCSAUDIT-DATE                PIC 9(7) COMP-3.
+          05 NCSAUDIT-TIME                PIC 9(7) COMP-3.
+          05 NCSAUDIT-TRANID              PIC X(4).
+          05 NCSAUDIT-PROGRAM             PIC X(8).
+          05 NCSAUDIT-OLD-VALUE           PIC 9(16).
+          05 NCSAUDIT-NEW-VALUE           PIC 9(16).
